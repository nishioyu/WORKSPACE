@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       ******************************************************************
+      *  05.02.01    NACL-藤原    26/08/08  エラー一括再登録モード追加
       *
        ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
@@ -47,6 +48,7 @@
            03  FLG-SYSKANRI            PIC 9(01).
            03  FLG-PTINF               PIC 9(01).
            03  FLG-ONSKAKU             PIC 9(01).
+           03  FLG-ONSKAKU-N            PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -94,6 +96,9 @@
       *    エラーコード
            03  WRK-ERRCD               PIC X(03).
            03  WRK-ERRMSG              PIC X(200).
+      *    エラー一括再登録モード（未完了分の再登録件数、上限）
+           03  WRK-RETRY-CNT           PIC 9(05).
+           03  WRK-RETRY-MAX           PIC 9(05)   VALUE   01000.
       *    全角変換用 
            03  WRK-KANACHK-MAE-INPUT   PIC X(5000).
            03  WRK-KANACHK-OUT-INPUT   PIC X(5000).
@@ -292,13 +297,19 @@
       *    入力項目チェック処理
            PERFORM 2001-INPUT-CHK-SEC
       *
-      *    資格確認特定検診情報処理
            IF      WRK-ERRCD           =   SPACE
-               PERFORM 2002-SIKAKU-KENSIN-SYORI-SEC
-           END-IF
-      *    資格確認処理更新処理
-           IF      WRK-ERRCD           =   SPACE
-               PERFORM 2003-ONSHI-KAKU-SYORI-SEC
+               IF      QUAREQ5-RESULTCODE =   "9"
+      *            エラー一括再登録モード（未完了分の資格確認フラグ
+      *            更新を再実行する）
+                   PERFORM 2004-ONSKAKU-ERRRETRY-SEC
+               ELSE
+      *            資格確認特定検診情報処理
+                   PERFORM 2002-SIKAKU-KENSIN-SYORI-SEC
+      *            資格確認処理更新処理
+                   IF      WRK-ERRCD           =   SPACE
+                       PERFORM 2003-ONSHI-KAKU-SYORI-SEC
+                   END-IF
+               END-IF
            END-IF
            .
        200-MAIN-EXT.
@@ -349,7 +360,13 @@
            IF      WRK-ERRCD           =   SPACE
       *        正常終了
                MOVE    "000"               TO  QUARES1-API-RESULT
-               MOVE    "処理終了"          TO  QUARES1-API-RESULT-MSG
+               IF      WRK-ERRMSG          NOT =   SPACE
+                   MOVE    WRK-ERRMSG          TO
+                           QUARES1-API-RESULT-MSG
+               ELSE
+                   MOVE    "処理終了"          TO
+                           QUARES1-API-RESULT-MSG
+               END-IF
            ELSE
                DISPLAY "300 WRK-ERRCD=" WRK-ERRCD
                MOVE    WRK-ERRCD           TO  QUARES1-API-RESULT
@@ -387,7 +404,9 @@
        2001-INPUT-CHK-SEC      SECTION.
       *
       *    処理結果区分(特定健診)
-           IF      QUAREQ5-RESULTCODE  =   "1"
+      *    "1"：通常登録、"9"：エラー一括再登録モード
+           IF    ( QUAREQ5-RESULTCODE  =   "1" )
+           OR    ( QUAREQ5-RESULTCODE  =   "9" )
                CONTINUE
            ELSE
                MOVE    "E01"               TO  WRK-ERRCD
@@ -725,6 +744,70 @@
            EXIT.
       *
       *****************************************************************
+      *    エラー一括再登録処理（資格確認フラグ更新が失敗したまま
+      *    残っている分をまとめて再実行する）
+      *****************************************************************
+       2004-ONSKAKU-ERRRETRY-SEC         SECTION.
+      *
+           MOVE    ZERO            TO  WRK-RETRY-CNT
+           MOVE    ZERO            TO  FLG-ONSKAKU-N
+      *
+           INITIALIZE                  ONSKAKU-REC
+           MOVE    SPA-HOSPNUM     TO  ONSKAKU-HOSPNUM
+           MOVE    ONSKAKU-REC     TO  MCPDATA-REC
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 900-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               PERFORM 900-ONSKAKU-READ-N-SEC
+           ELSE
+               MOVE    1                   TO  FLG-ONSKAKU-N
+           END-IF
+      *
+           PERFORM         UNTIL   FLG-ONSKAKU-N  =   1
+                           OR      WRK-RETRY-CNT  >=  WRK-RETRY-MAX
+               IF      ONSKAKU-KENSIN-ENDFLG  NOT =   "02"
+      *            特定検診情報取得依頼済フラグへ更新（再実行）
+                   MOVE    "02"                TO  ONSKAKU-KENSIN-ENDFLG
+                   MOVE    SPA-OPID            TO  ONSKAKU-OPID
+                   MOVE    SMCNDATE-YMD        TO  ONSKAKU-UPYMD
+                   MOVE    SMCNDATE-HMS        TO  ONSKAKU-UPHMS
+      *
+                   MOVE    ONSKAKU-REC         TO  MCPDATA-REC
+                   MOVE    "DBUPDATE"          TO  MCP-FUNC
+                   MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+                   MOVE    "key"               TO  MCP-PATHNAME
+                   CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+                   IF      MCP-RC          =   ZERO
+                       ADD     1               TO  WRK-RETRY-CNT
+                   ELSE
+                       DISPLAY "005  ONSKAKU RETRY UPD ERR:"  MCP-RC
+                               ",KEY:" ONSKAKU-KEY
+                   END-IF
+               END-IF
+      *
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               PERFORM 900-ONSKAKU-READ-N-SEC
+           END-PERFORM
+      *
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           STRING  WRK-RETRY-CNT       DELIMITED  BY  SIZE
+                   "件再登録完了"      DELIMITED  BY  SIZE
+                                       INTO    WRK-ERRMSG
+           END-STRING
+           .
+       2004-ONSKAKU-ERRRETRY-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    日付編集処理
       *****************************************************************
        801-DAYHEN01-SEC                SECTION.
@@ -868,6 +951,24 @@
        900-ONSKAKU-READ-EXT.
            EXIT.
       *
+      ******************************************************************
+      *    資格確認読込（エラー一括再登録モード、複数件読込）
+      ******************************************************************
+       900-ONSKAKU-READ-N-SEC       SECTION.
+      *
+           PERFORM 900-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC         TO  ONSKAKU-REC
+               MOVE    ZERO                TO  FLG-ONSKAKU-N
+           ELSE
+               INITIALIZE                      ONSKAKU-REC
+               MOVE    1                   TO  FLG-ONSKAKU-N
+           END-IF
+      *
+           .
+       900-ONSKAKU-READ-N-EXT.
+           EXIT.
+      *
       *
       ******************************************************************
       *    資格確認読込
