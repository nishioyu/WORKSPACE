@@ -27,6 +27,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *****************************************************************
+      *  05.02.01    NACL-藤原    26/08/08  メモ編集履歴出力追加
       *
        ENVIRONMENT             DIVISION.
        CONFIGURATION               SECTION.
@@ -76,6 +77,10 @@
            03  WRK-Z9                  PIC ZZ.
            03  WRK-YID1MSG             PIC X(80).
       *
+      *    メモ編集履歴出力用
+           03  WRK-HIST-DATE           PIC 9(08).
+           03  WRK-HIST-TIME           PIC 9(06).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -547,6 +552,9 @@
            PERFORM 410-INPUT-CHK-SEC
       *
            IF      SPA-ERRCD           =   SPACE
+      *        編集履歴出力（変更前後の比較）
+               PERFORM 4121-COMMENT-HISTORY-SEC
+      *
                INITIALIZE              SPA-NAI-COMMENT-G
                PERFORM VARYING     IDX     FROM    1   BY  1
                        UNTIL      (IDX             >      6  )
@@ -561,6 +569,33 @@
        490-TOROKU-EXT.
            EXIT.
       *****************************************************************
+      *    メモ編集履歴出力処理（登録前後の内容を行単位で比較し、
+      *    変更があった行のみ履歴として出力する）
+      *****************************************************************
+       4121-COMMENT-HISTORY-SEC           SECTION.
+      *
+           INITIALIZE              ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"   USING
+                                   ORCSMCNDATEAREA
+           MOVE    SMCNDATE-YMD        TO  WRK-HIST-DATE
+           MOVE    SMCNDATE-HMS        TO  WRK-HIST-TIME
+      *
+           PERFORM VARYING     IDX     FROM    1   BY  1
+                   UNTIL      (IDX             >      6  )
+               IF      SPA-Y011-COMMENT (IDX)
+                       NOT =   SPA-NAI-COMMENT (IDX)
+                   DISPLAY "予約メモ編集履歴 "
+                           "日時=" WRK-HIST-DATE WRK-HIST-TIME
+                           " 担当者=" SPA-OPID
+                           " 行=" IDX
+                   DISPLAY "  変更前：" SPA-NAI-COMMENT (IDX)
+                   DISPLAY "  変更後：" SPA-Y011-COMMENT (IDX)
+               END-IF
+           END-PERFORM
+           .
+       4121-COMMENT-HISTORY-EXT.
+           EXIT.
+      *****************************************************************
       *    メモクリア処理
       *****************************************************************
        420-YYKDEL-SEC                  SECTION.
