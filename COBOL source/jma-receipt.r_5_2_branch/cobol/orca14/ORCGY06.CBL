@@ -26,6 +26,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  確認失敗者連絡リスト出力追加
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -57,6 +58,9 @@
            03  FLG-END             PIC 9(01).
            03  FLG-YYK             PIC 9(01).
            03  FLG-JOBKANRI        PIC 9(01).
+           03  FLG-ONSKAKU         PIC 9(01).
+           03  FLG-RENRAKU-JOBFOUND
+                                   PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -91,11 +95,16 @@
                05  WRK-HEN-TSS     PIC X(02).
       *
        01  WRK-CONS-AREA.
-      *    ジョブ管理ＤＢのキー値  
+      *    ジョブ管理ＤＢのキー値
            03  WRK-CONS-JOB-SHELLID
                                    PIC X(08)   VALUE   "yoyaku01".
            03  WRK-CONS-JOB-JOBID  PIC 9(07)   VALUE   ZERO.
       *
+      *    確認失敗者連絡リスト出力
+       01  WRK-RENRAKU-AREA.
+           03  WRK-RENRAKU-UUID        PIC X(36).
+           03  WRK-RENRAKU-CNT         PIC 9(05).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -106,6 +115,9 @@
       *    ジョブ管理マスタ
        01  JOBKANRI-REC.
            COPY    "CPJOBKANRI.INC".
+      *    オンライン資格確認結果テーブル（確認失敗者連絡リスト用）
+       01  ONSKAKU-REC.
+           COPY    "CPONSHI-KAKU.INC".
       *
       *****************************************************************
       *    サブプロ用　領域
@@ -425,6 +437,9 @@
       *    ＯＫ
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 410-SYORI-GID-SEC
+      *    確認失敗者連絡リスト出力
+               WHEN    "CLICKED"       ALSO    "B13"
+                   PERFORM 420-RENRAKULIST-SEC
            END-EVALUATE
       *
            .
@@ -606,6 +621,111 @@
            EXIT.
       *
       *****************************************************************
+      *    確認失敗者連絡リスト出力処理
+      *****************************************************************
+       420-RENRAKULIST-SEC             SECTION.
+      *
+           MOVE    ZERO                TO  FLG-RENRAKU-JOBFOUND
+           MOVE    SPACE               TO  WRK-RENRAKU-UUID
+      *
+           IF      SPA-Y06-NAI-YYKYMD  =   SPACE
+               MOVE    "0006"              TO  SPA-ERRCD
+               GO  TO  420-RENRAKULIST-EXT
+           END-IF
+      *
+      *    選択中の予約日に対応するジョブの検索
+           INITIALIZE                  JOBKANRI-REC
+           MOVE    SPA-HOSPNUM     TO  JOB-HOSPNUM
+           MOVE    WRK-CONS-JOB-SHELLID
+                                   TO  JOB-SHELLID
+           MOVE    JOBKANRI-REC    TO  MCPDATA-REC
+           MOVE    "tbl_jobkanri"  TO  MCP-TABLE
+           MOVE    "key5"          TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC          =   ZERO
+               MOVE    "tbl_jobkanri"  TO  MCP-TABLE
+               MOVE    "key5"          TO  MCP-PATHNAME
+               PERFORM 900-JOBKANRI-READ-N-SEC
+           ELSE
+               MOVE    1               TO  FLG-JOBKANRI
+           END-IF
+      *
+           PERFORM         UNTIL   ( FLG-JOBKANRI          =   1 )
+                           OR      ( FLG-RENRAKU-JOBFOUND   =   1 )
+               IF      JOB-SRYYMD          =   SPA-Y06-NAI-YYKYMD
+                   MOVE    1                   TO  FLG-RENRAKU-JOBFOUND
+                   MOVE    JOB-KARTE-UID       TO  WRK-RENRAKU-UUID
+                   MOVE    JOB-UPDCNT2         TO  WRK-RENRAKU-CNT
+               ELSE
+                   MOVE    "tbl_jobkanri"      TO  MCP-TABLE
+                   MOVE    "key5"              TO  MCP-PATHNAME
+                   PERFORM 900-JOBKANRI-READ-N-SEC
+               END-IF
+           END-PERFORM
+           MOVE    "tbl_jobkanri"      TO  MCP-TABLE
+           MOVE    "key5"              TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           IF      ( FLG-RENRAKU-JOBFOUND  NOT =   1   )
+           OR      ( WRK-RENRAKU-CNT       =   ZERO    )
+               MOVE    "0007"              TO  SPA-ERRCD
+               GO  TO  420-RENRAKULIST-EXT
+           END-IF
+      *
+           PERFORM 4201-ONSKAKU-FAILLIST-SEC
+           .
+       420-RENRAKULIST-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    確認失敗分の一覧出力（該当ジョブの資格確認結果のうち、
+      *    確認未完了のまま残っている分を連絡対象として出力する。
+      *    ※本データセットからは患者氏名・電話番号への結び付けが
+      *    確認できないため、対象件数と識別キーのみを出力する）
+      *****************************************************************
+       4201-ONSKAKU-FAILLIST-SEC       SECTION.
+      *
+           MOVE    ZERO            TO  WRK-RENRAKU-CNT
+           MOVE    ZERO            TO  FLG-ONSKAKU
+      *
+           INITIALIZE                      ONSKAKU-REC
+           MOVE    SPA-HOSPNUM     TO  ONSKAKU-HOSPNUM
+           MOVE    WRK-RENRAKU-UUID
+                                   TO  ONSKAKU-TBL-UUID
+           MOVE    ONSKAKU-REC     TO  MCPDATA-REC
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key20"             TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key20"             TO  MCP-PATHNAME
+               PERFORM 900-ONSKAKU-READ-N-SEC
+           ELSE
+               MOVE    1                   TO  FLG-ONSKAKU
+           END-IF
+      *
+           DISPLAY "---- 確認失敗者連絡リスト ----"
+           PERFORM         UNTIL   FLG-ONSKAKU =   1
+               IF      ONSKAKU-KENSIN-ENDFLG  NOT =   "02"
+                   ADD     1           TO  WRK-RENRAKU-CNT
+                   DISPLAY "UUID=" ONSKAKU-TBL-UUID
+                           " 更新日=" ONSKAKU-UPYMD
+               END-IF
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key20"             TO  MCP-PATHNAME
+               PERFORM 900-ONSKAKU-READ-N-SEC
+           END-PERFORM
+           DISPLAY "件数=" WRK-RENRAKU-CNT
+           DISPLAY "-------------------------------"
+      *
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key20"             TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+           .
+       4201-ONSKAKU-FAILLIST-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    自画面編集処理
       *****************************************************************
        500-SET-SCREEN              SECTION.
@@ -667,6 +787,7 @@
            MOVE    "red"               TO  Y06-MSG-STYLE
       *
            MOVE    WIDGET-NORMAL       TO  Y06-B12-STATE
+           MOVE    WIDGET-NORMAL       TO  Y06-B13-STATE
       **     IF      SPA-Y06-GMN-LMAX    =   ZERO
       **         MOVE    WIDGET-INSENSITIVE  TO  Y06-B12-STATE
       **     END-IF
@@ -735,6 +856,9 @@
                WHEN    "0006"
                    MOVE    "対象の予約はありません"
                                                TO  SPA-ERRMSG
+               WHEN    "0007"
+                   MOVE    "確認失敗者はいません"
+                                               TO  SPA-ERRMSG
       *
                WHEN    "1001"
                    MOVE
@@ -892,6 +1016,22 @@
        900-YYK-READ-EXT.
            EXIT.
       *****************************************************************
+      *    オンライン資格確認結果読込処理（連絡リスト出力用、複数件）
+      *****************************************************************
+       900-ONSKAKU-READ-N-SEC          SECTION.
+      *
+           PERFORM 920-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC         TO  ONSKAKU-REC
+               MOVE    ZERO                TO  FLG-ONSKAKU
+           ELSE
+               INITIALIZE                      ONSKAKU-REC
+               MOVE    1                   TO  FLG-ONSKAKU
+           END-IF
+           .
+       900-ONSKAKU-READ-N-EXT.
+           EXIT.
+      *****************************************************************
       *    テーブル検索処理
       *****************************************************************
        910-DBSELECT-SEC                SECTION.
