@@ -30,6 +30,7 @@
       *  05.00.01    ORCAMO       21/07/05  資格確認：照会番号に患者番号を設定
       *  05.02.01    ORCAMO       24/03/13  医療扶助資格確認対応
       *  05.02.02    ORCAMO       24/05/31  医療機関コード設定を修正
+      *  05.02.03    NACL-藤原    26/08/08  保険者別受理・エラー件数集計を追加
       ******************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -58,6 +59,7 @@
            03  IDW                     PIC 9(04).
            03  IDZ                     PIC 9(04).
            03  IDXX                    PIC 9(04).
+           03  IDHK                    PIC 9(03).
       *
       *    一時領域
        01  WRK-AREA.
@@ -95,7 +97,17 @@
            03  WRK-ERRMSG              PIC X(100).
       *
        01  WRK-CONS-AREA.
-           03  WRK-CONS-REF-MAX        PIC 9(04)   VALUE   5000.     
+           03  WRK-CONS-REF-MAX        PIC 9(04)   VALUE   5000.
+      *
+      *    保険者別受理・エラー件数集計（照会番号一括登録結果）
+       01  WRK-HKNSUMMARY-AREA.
+           03  WRK-HKNSUM-MAX          PIC 9(03)   VALUE   050.
+           03  WRK-HKNSUM-CNT          PIC 9(03).
+           03  WRK-HKNSUM-NOMATCH-CNT  PIC 9(05).
+           03  WRK-HKNSUM-KEY-IN       PIC X(08).
+           03  WRK-HKNSUM-TBL          OCCURS  50  TIMES.
+               05  WRK-HKNSUM-HKNJANUM PIC X(08).
+               05  WRK-HKNSUM-OKCNT    PIC 9(05).
       *****************************************************************
       *    サブプロ用領域
       *****************************************************************
@@ -356,7 +368,8 @@
            IF      WRK-ERRCD           =   SPACE
       *        正常終了
                MOVE    "000"               TO  REFALLRES1-API-RESULT
-               MOVE    "処理終了"          TO  REFALLRES1-API-RESULT-MSG
+               MOVE    "処理終了"          TO
+                       REFALLRES1-API-RESULT-MSG
            ELSE
                DISPLAY "300 WRK-ERRCD=" WRK-ERRCD
                MOVE    WRK-ERRCD           TO  REFALLRES1-API-RESULT
@@ -409,8 +422,11 @@
                ELSE
                    DISPLAY "Last_ReferenceNumber=" REFALLREQ1-PTID
                    MOVE    "E11"           TO  WRK-ERRCD
-                   MOVE    "照会番号の設定に誤りがあります"
-                                           TO  WRK-ERRMSG
+                   STRING  "照会番号の設定に"
+                           "誤りがあります"
+                                           DELIMITED  BY  SIZE
+                                           INTO    WRK-ERRMSG
+                   END-STRING
                    GO  TO  2001-INPUT-CHK-EXT
                END-IF    
            END-IF
@@ -475,6 +491,9 @@
                    MOVE    PTHKN-KIGO      TO  REFALLRES1-KIGO   (IDXX)
                    MOVE    PTHKN-NUM       TO  REFALLRES1-NUM    (IDXX)
                    MOVE    PTHKN-EDABAN    TO  REFALLRES1-EDABAN (IDXX)
+      *
+                   MOVE    PTHKN-HKNJANUM  TO  WRK-HKNSUM-KEY-IN
+                   PERFORM 2005-HKNSUMMARY-ADD-SEC
                ELSE
       *            医療扶助の資格確認をするとき
                    IF      SYS-1051-FUJYO  =   "1"
@@ -527,7 +546,16 @@
                                            REFALLRES1-HKNJANUM   (IDXX)
                            MOVE    PTKOH-JKYSNUM   TO
                                            REFALLRES1-NUM        (IDXX)
+      *
+                           MOVE    PTKOH-FTNJANUM  TO  WRK-HKNSUM-KEY-IN
+                           PERFORM 2005-HKNSUMMARY-ADD-SEC
+                       ELSE
+                           ADD     1           TO
+                                   WRK-HKNSUM-NOMATCH-CNT
                        END-IF
+                   ELSE
+                       ADD     1               TO
+                               WRK-HKNSUM-NOMATCH-CNT
                    END-IF
                END-IF
       *
@@ -554,12 +582,59 @@
                                        INTO       REFALLRES1-HOSPCD
                END-STRING
       *********MOVE                    TO  REFALLRES1-SIKIBETU
-           END-IF    
-           .        
+           END-IF
+      *
+      *    保険者別受理・エラー件数集計レポート出力
+           PERFORM 2006-HKNSUMMARY-DISPLAY-SEC
+           .
        2002-PTHKNINF-REFALL-EXT.
            EXIT.
       *
       *****************************************************************
+      *    保険者別受理件数集計（該当保険者番号の累積件数へ加算）
+      *****************************************************************
+       2005-HKNSUMMARY-ADD-SEC           SECTION.
+      *
+           MOVE    ZERO            TO  IDHK
+           PERFORM         VARYING IDHK    FROM    1   BY  1
+                           UNTIL   IDHK            >   WRK-HKNSUM-CNT
+               IF      WRK-HKNSUM-HKNJANUM (IDHK)  =   WRK-HKNSUM-KEY-IN
+                   ADD     1           TO  WRK-HKNSUM-OKCNT (IDHK)
+                   GO  TO  2005-HKNSUMMARY-ADD-EXT
+               END-IF
+           END-PERFORM
+      *
+      *    新規保険者（集計テーブル上限に達した分は合計のみに含める）
+           IF      WRK-HKNSUM-CNT      <   WRK-HKNSUM-MAX
+               ADD     1               TO  WRK-HKNSUM-CNT
+               MOVE    WRK-HKNSUM-KEY-IN
+                                       TO
+                               WRK-HKNSUM-HKNJANUM (WRK-HKNSUM-CNT)
+               MOVE    1               TO
+                               WRK-HKNSUM-OKCNT    (WRK-HKNSUM-CNT)
+           END-IF
+           .
+       2005-HKNSUMMARY-ADD-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    保険者別受理・エラー件数集計レポート出力
+      *****************************************************************
+       2006-HKNSUMMARY-DISPLAY-SEC        SECTION.
+      *
+           DISPLAY "---- 保険者別集計 ----"
+           PERFORM         VARYING IDHK    FROM    1   BY  1
+                           UNTIL   IDHK            >   WRK-HKNSUM-CNT
+               DISPLAY "保険者番号=" WRK-HKNSUM-HKNJANUM (IDHK)
+                       " 受理=" WRK-HKNSUM-OKCNT    (IDHK)
+           END-PERFORM
+           DISPLAY "エラー件数=" WRK-HKNSUM-NOMATCH-CNT
+           DISPLAY "----------------------"
+           .
+       2006-HKNSUMMARY-DISPLAY-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    日付編集処理
       *****************************************************************
        801-DAYHEN01-SEC                SECTION.
