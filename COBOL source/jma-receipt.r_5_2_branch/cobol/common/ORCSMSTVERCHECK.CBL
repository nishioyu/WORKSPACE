@@ -27,6 +27,8 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.04    ORCAMO       26/08/08  ヘルスチェック画面
+      *                                     （ＯＲＣＧＨＬＴＨ）用ログ出力対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -77,6 +79,35 @@
       *
            COPY    "MCPAREA".
            COPY    "MCPDATA.INC".
+      *
+      *    ヘルスチェック結果ログ出力サブ（ＯＲＣＳＡＵＤＩＴ）
+      *    引数構成を合わせるためのダミー領域を含む
+           COPY    "CPORCSLOCK.INC".
+      *
+       01  JOBKANRI-REC.
+           COPY    "CPJOBKANRI.INC".
+      *
+       01  AUDITDENPNUM-AREA.
+           03  AUDITDENPNUM-HOSPNUM        PIC 9(02).
+           03  AUDITDENPNUM-KBN            PIC X(04).
+           03  AUDITDENPNUM-OLD            PIC 9(07).
+           03  AUDITDENPNUM-NEW            PIC 9(07).
+      *
+       01  AUDITTOUGOU-AREA.
+           03  AUDITTOUGOU-HOSPNUM         PIC 9(02).
+           03  AUDITTOUGOU-OLD-PTID        PIC 9(10).
+           03  AUDITTOUGOU-OLD-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-NEW-PTID        PIC 9(10).
+           03  AUDITTOUGOU-NEW-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-OPID            PIC X(10).
+      *
+       01  AUDITHLTH-AREA.
+           03  AUDITHLTH-CHECKNAME         PIC X(20)   VALUE
+               "MSTVERCHECK".
+           03  AUDITHLTH-RESULT            PIC X(01).
+           03  AUDITHLTH-ERRCD             PIC X(04).
+      *
+       01  WRK-AUDIT-KBN               PIC X(01)   VALUE  "4".
       *****************************************************************
       *    連絡　領域
       *****************************************************************
@@ -101,11 +132,39 @@
                PERFORM 100-PHASE2-SEC
       ****     DISPLAY "PHASE2 : [ " SPA-ERRCD " ]"
            END-IF
+      *
+           PERFORM 900-HLTHLOG-SEC
            .
        000-PROC-EXT.
            EXIT    PROGRAM
            .
       *****************************************************************
+      *    ヘルスチェック画面（ＯＲＣＧＨＬＴＨ）用結果ログ出力
+      *****************************************************************
+       900-HLTHLOG-SEC              SECTION.
+      *
+           IF      SPA-ERRCD           =   SPACE
+               MOVE    "0"                 TO  AUDITHLTH-RESULT
+               MOVE    SPACE               TO  AUDITHLTH-ERRCD
+           ELSE
+               MOVE    "1"                 TO  AUDITHLTH-RESULT
+               MOVE    SPA-ERRCD           TO  AUDITHLTH-ERRCD
+           END-IF
+      *
+           CALL    "ORCSAUDIT"         USING
+                                       WRK-AUDIT-KBN
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+                                       ORCSLOCKAREA
+                                       JOBKANRI-REC
+                                       AUDITDENPNUM-AREA
+                                       AUDITTOUGOU-AREA
+                                       AUDITHLTH-AREA
+           .
+       900-HLTHLOG-EXT.
+           EXIT.
+      *****************************************************************
       *    フェーズ１処理（パッチからのチェック）
       *****************************************************************
        100-PHASE1-SEC              SECTION.
