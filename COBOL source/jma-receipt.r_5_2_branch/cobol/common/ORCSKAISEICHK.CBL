@@ -21,8 +21,9 @@
       *  システム名        : ＯＲＣＡ
       *  サブシステム名    : 
       *  コンポーネント名  : レセプト改正対応チェック処理
-      *  管理者            : 
+      *  管理者            :
       *  22/02/17    ORCAMO        新規作成
+      *  26/08/08    ORCAMO        将来改正日シミュレーションモード追加
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -85,6 +86,16 @@
       *    03  WRK-CONS-STYLE      PIC X(20)   VALUE   "red" .
            03  WRK-CONS-STYLE      PIC X(20)   VALUE   "blue" .
       *
+      *R08.08
+      *    将来改正日シミュレーション結果メッセージ
+           03  WRK-CONS-SIMMSG-OK  PIC X(52)   VALUE
+           "ご指定の改定日時点では対応済みです。".
+           03  WRK-CONS-SIMMSG-NG.
+               05  FILLER          PIC X(38)   VALUE
+               "ご指定の改定日時点では未対応です。".
+               05  FILLER          PIC X(14)   VALUE
+               "ご確認下さい。".
+      *
       *****************************************************************
       *    サブプロ用領域
       *****************************************************************
@@ -99,11 +110,23 @@
        LINKAGE                     SECTION.
       *
            COPY    "CPORCSKAISEICHK.INC".
-      *     
+      *
+      *R08.08
+      *    将来改正日シミュレーション領域
+       01  KAISEISIM-AREA.
+      *        "1" ： シミュレーションモードで呼び出し
+           03  KAISEISIM-KBN       PIC X(01).
+      *        シミュレーション対象改正年月（診療年月と同じ形式）
+           03  KAISEISIM-SRYYM     PIC X(06).
+      *        0：対応済み　1：未対応　9：年月エラー
+           03  KAISEISIM-RC        PIC X(01).
+           03  KAISEISIM-MSG       PIC X(52).
+      *
       *****************************************************************
       *
        PROCEDURE                   DIVISION    USING
                                    ORCSKAISEICHKAREA
+                                   KAISEISIM-AREA
            .
       *
       *****************************************************************
@@ -142,8 +165,43 @@
       *
            DISPLAY "LNK-KAISEICHK-KBN  =" LNK-KAISEICHK-KBN
            DISPLAY "LNK-KAISEICHK-RC   =" LNK-KAISEICHK-RC
+      *
+      *R08.08
+      *    将来改正日シミュレーション
+           IF    ( KAISEISIM-KBN          =   "1" )
+               PERFORM 100-KAISEISIM-SEC
+           END-IF
            .
        000-PROC-EXT.
       *
            EXIT    PROGRAM
            .
+      *****************************************************************
+      *    将来改正日シミュレーション処理
+      *****************************************************************
+       100-KAISEISIM-SEC           SECTION.
+      *
+           MOVE    SPACE               TO  KAISEISIM-MSG
+           INITIALIZE                  STS-AREA-DAY
+           INITIALIZE                  LNK-DAY2-AREA
+           MOVE    "21"                TO  LNK-DAY2-IRAI
+           MOVE    KAISEISIM-SRYYM     TO  LNK-DAY2-YMD (1:6)
+           MOVE    "01"                TO  LNK-DAY2-YMD (7:2)
+           CALL    "ORCSDAY"           USING   STS-AREA-DAY
+                                               LNK-DAY2-AREA
+      *
+           IF    ( STS-DAY-RC1         NOT =   ZERO )
+               MOVE    "9"                 TO  KAISEISIM-RC
+           ELSE
+               IF    ( KAISEISIM-SRYYM    <=  WRK-CONS-SRYYM )
+                   MOVE    "0"                 TO  KAISEISIM-RC
+                   MOVE    WRK-CONS-SIMMSG-OK  TO  KAISEISIM-MSG
+               ELSE
+                   MOVE    "1"                 TO  KAISEISIM-RC
+                   MOVE    WRK-CONS-SIMMSG-NG  TO  KAISEISIM-MSG
+               END-IF
+           END-IF
+      *
+           .
+       100-KAISEISIM-EXT.
+           EXIT.
