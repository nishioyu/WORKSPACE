@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *  04.08.00    NACL-太田    14/08/06  4.8クライアント印刷対応
+      *  05.02.00    ORCAMO       26/08/08  QRコード出力オプション対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -85,10 +86,18 @@
            COPY    "CPORCSBARCODE.INC".
            COPY    "COMMON-SPA".
       *
+      *R08.08
+      *    出力形式オプション（未連携時はＳＰＡＣＥ＝１次元バーコード）
+       01  SBARCODE-OPT-AREA.
+           03  SBARCODE-BCTYPE     PIC X(02).
+      *        SPACE、"01" ： １次元バーコード（現行どおり）
+      *        "02"        ： ＱＲコード
+      *
       **************************************************************************
        PROCEDURE           DIVISION USING
                SBARCODE-AREA
-               SPA-AREA.
+               SPA-AREA
+               SBARCODE-OPT-AREA.
       *
       *****************************************************************
       *    主処理
@@ -147,6 +156,13 @@
            ELSE
                MOVE    "F"             TO  SHELLTBL-ARG3
            END-IF
+      *R08.08
+      *    出力形式（１次元バーコード／ＱＲコード）をシェルへ引き渡す
+           IF    ( SBARCODE-BCTYPE         =   "02" )
+               MOVE    "QR"            TO  SHELLTBL-ARG4
+           ELSE
+               MOVE    "1D"            TO  SHELLTBL-ARG4
+           END-IF
            MOVE    SHELLTBL            TO  MCPDATA-REC
            MOVE    "EXCOMMAND"         TO  MCP-FUNC
            MOVE    "shell"             TO  MCP-TABLE
