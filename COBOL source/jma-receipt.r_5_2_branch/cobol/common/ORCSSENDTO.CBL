@@ -28,23 +28,56 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       * 05.00.00     NACL-多々納  18/10/XX  妊婦設定から患者禁忌薬剤追加
+      * 05.02.00     ORCAMO       26/08/08  保存先の空き容量チェック追加
       *****************************************************************
       *
-      *ENVIRONMENT           DIVISION.
-      *CONFIGURATION         SECTION.
-      *INPUT-OUTPUT          SECTION.
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT  DF-FILE         ASSIGN  DFPARA
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  STS-DF.
       *
-      *FILE-CONTROL.
        DATA                DIVISION.
-      *FILE                    SECTION.
+       FILE                    SECTION.
+       FD  DF-FILE.
+       01  DF-REC                  PIC X(200).
       *
        WORKING-STORAGE             SECTION.
       *
-      *01  FLG-AREA.
+       01  FLG-AREA.
+           03  FLG-DFEND           PIC 9(01).
+           03  FLG-DFPATHNG        PIC 9(01).
       *01  IDX-AREA.
        01  WRK-AREA.
            03  WRK-DIR             PIC X(1024).
            03  WRK-DEFAULT-DIR     PIC X(64).
+      *R08.08
+      *    保存先の空き容量チェック用一時領域
+           03  STS-DF              PIC X(02).
+           03  DFPARA              PIC X(200).
+           03  WRK-DFCMD           PIC X(300).
+           03  WRK-DF-TOK1         PIC X(30).
+           03  WRK-DF-TOK2         PIC X(30).
+           03  WRK-DF-TOK3         PIC X(30).
+           03  WRK-DF-TOK4         PIC X(30).
+           03  WRK-DF-TOK5         PIC X(30).
+           03  WRK-DF-TOK6         PIC X(30).
+           03  WRK-AVAILKB         PIC 9(10).
+      *    保存先パス文字チェック用一時領域
+           03  WRK-DF-DIRLEN       PIC 9(04).
+           03  WRK-DF-DIRIDX       PIC 9(04).
+           03  WRK-DF-DIRCH        PIC X(01).
+      *
+       01  CONST-AREA.
+      *    保存先空き容量チェック結果出力ファイル
+           03  CONST-DFOUT         PIC X(40)   VALUE
+               "/tmp/orcssendto_df.tmp".
+      *    空き容量下限値（ＫＢ）：１ＧＢ未満を容量不足とする
+           03  CONST-LOWSPACE-KB   PIC 9(10)   VALUE  1048576.
       *
       *****************************************************************
       *    サブプロ用　領域
@@ -69,7 +102,7 @@
       *****************************************************************
        000-MAIN-SEC                SECTION.
       *
-      *    INITIALIZE                      FLG-AREA
+           INITIALIZE                      FLG-AREA
       *    INITIALIZE                      IDX-AREA
            INITIALIZE                      WRK-AREA
       *
@@ -79,6 +112,10 @@
       *    主処理
            PERFORM 200-MAIN-SEC
       *
+      *R08.08
+      *    保存先の空き容量チェック
+           PERFORM 210-SPACECHK-SEC
+      *
       *    終了処理
            PERFORM 300-END-SEC
       *
@@ -117,6 +154,115 @@
            EXIT.
       *
       *****************************************************************
+      *    保存先空き容量チェック処理
+      *****************************************************************
+       210-SPACECHK-SEC            SECTION.
+      *
+           MOVE    "0"                 TO  SSENDTO-LOWSPACE-KBN
+           MOVE    ZERO                TO  WRK-AVAILKB
+           MOVE    ZERO                TO  FLG-DFEND
+      *
+      *        保存先パスの文字チェック（シェルコマンドへの
+      *        不正な文字の混入を防ぐ）
+           PERFORM 220-DIRCHK-SEC
+           IF      FLG-DFPATHNG        NOT =   ZERO
+               MOVE    1                   TO  FLG-DFEND
+           ELSE
+               STRING  "df -Pk "           DELIMITED  BY  SIZE
+                       FUNCTION TRIM(SSENDTO-DIR)
+                                           DELIMITED  BY  SIZE
+                       " > "               DELIMITED  BY  SIZE
+                       CONST-DFOUT         DELIMITED  BY  SPACE
+                       " 2>/dev/null"      DELIMITED  BY  SIZE
+                                           INTO    WRK-DFCMD
+               END-STRING
+               CALL    "SYSTEM"        USING   WRK-DFCMD
+      *
+               MOVE    CONST-DFOUT     TO  DFPARA
+               OPEN    INPUT   DF-FILE
+               IF      STS-DF          NOT =   ZERO
+                   MOVE    1                   TO  FLG-DFEND
+               ELSE
+      *            見出し行読み飛ばし
+                   READ    DF-FILE
+                       AT  END
+                           MOVE    1               TO  FLG-DFEND
+                   END-READ
+               END-IF
+      *
+               IF      FLG-DFEND           =   ZERO
+      *            データ行（Filesystem/Blocks/Used/Available/
+      *            Capacity/Mounted on）読込
+                   READ    DF-FILE
+                       AT  END
+                           MOVE    1               TO  FLG-DFEND
+                   END-READ
+               END-IF
+      *
+               IF      FLG-DFEND           =   ZERO
+                   UNSTRING    DF-REC      DELIMITED  BY  ALL  SPACE
+                       INTO    WRK-DF-TOK1
+                               WRK-DF-TOK2
+                               WRK-DF-TOK3
+                               WRK-DF-TOK4
+                               WRK-DF-TOK5
+                               WRK-DF-TOK6
+                   END-UNSTRING
+                   IF      WRK-DF-TOK4         IS  NUMERIC
+                       MOVE    FUNCTION NUMVAL(WRK-DF-TOK4)
+                                           TO  WRK-AVAILKB
+                       IF      WRK-AVAILKB     <   CONST-LOWSPACE-KB
+                           MOVE    "1"         TO  SSENDTO-LOWSPACE-KBN
+                       END-IF
+                   END-IF
+               END-IF
+      *
+               IF      STS-DF              =   ZERO
+                   CLOSE   DF-FILE
+               END-IF
+           END-IF
+      *
+           .
+       210-SPACECHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    保存先パス文字チェック処理
+      *****************************************************************
+       220-DIRCHK-SEC              SECTION.
+      *
+           MOVE    ZERO                TO  FLG-DFPATHNG
+           MOVE    FUNCTION TRIM(SSENDTO-DIR)
+                                       TO  WRK-DIR
+           MOVE    FUNCTION LENGTH(FUNCTION TRIM(SSENDTO-DIR))
+                                       TO  WRK-DF-DIRLEN
+      *
+           PERFORM VARYING WRK-DF-DIRIDX   FROM    1   BY  1
+                   UNTIL   WRK-DF-DIRIDX   >   WRK-DF-DIRLEN
+               MOVE    WRK-DIR(WRK-DF-DIRIDX:1)
+                                       TO  WRK-DF-DIRCH
+               EVALUATE    TRUE
+               WHEN    (WRK-DF-DIRCH   >=  "A")  AND
+                       (WRK-DF-DIRCH   <=  "Z")
+               WHEN    (WRK-DF-DIRCH   >=  "a")  AND
+                       (WRK-DF-DIRCH   <=  "z")
+               WHEN    (WRK-DF-DIRCH   >=  "0")  AND
+                       (WRK-DF-DIRCH   <=  "9")
+               WHEN    WRK-DF-DIRCH    =   "_"
+               WHEN    WRK-DF-DIRCH    =   "."
+               WHEN    WRK-DF-DIRCH    =   "/"
+               WHEN    WRK-DF-DIRCH    =   "-"
+                   CONTINUE
+               WHEN    OTHER
+                   MOVE    1               TO  FLG-DFPATHNG
+               END-EVALUATE
+           END-PERFORM
+      *
+           .
+       220-DIRCHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    終了処理
       *****************************************************************
        300-END-SEC                 SECTION.
