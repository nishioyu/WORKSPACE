@@ -26,6 +26,14 @@
       *  作成日付    作業者        記述
       *  10/02/27    NACL-竹田     新規作成
       *****************************************************************
+      *  プログラム修正履歴
+      * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  伝票番号修復ログ（区分２）対応
+      *  05.02.02    NACL-藤原    26/08/08  患者番号統合ログ（区分３）対応
+      *  05.02.03    ORCAMO       26/08/08  監査ログ閲覧用テーブル登録対応
+      *  05.02.04    ORCAMO       26/08/08  起動時ヘルスチェックログ
+      *                                     （区分４）対応
+      *****************************************************************
       *
        ENVIRONMENT             DIVISION.
        CONFIGURATION               SECTION.
@@ -56,6 +64,9 @@
            03  WRK-FUNC            PIC X(64).
            03  WRK-TABLE           PIC X(64).
            03  WRK-PTID            PIC 9(10).
+      *    監査ログテーブル登録用退避領域
+           03  WRK-INS-PATHNAME    PIC X(64).
+           03  WRK-INS-TABLE       PIC X(64).
       *
        01  ORCXKANACONVAREA.
       *   IN/OUTの長さをMCPDARA-RECに合せるため独自に引数領域を編集
@@ -93,6 +104,18 @@
            COPY    "MCPDATA.INC"   REPLACING   //MCPDATA-//
                                    BY          //WKMCPDATA-//.
       *
+      *R08.08
+      *    監査ログ閲覧画面（ORCGAUDIT）から検索できるよう、
+      *    監視ログ編集内容をテーブルにも登録する
+       01  AUDITLOG-REC.
+           03  AUDITLOG-HOSPNUM    PIC 9(02).
+           03  AUDITLOG-SYSYMD     PIC 9(08).
+           03  AUDITLOG-SYSTIME    PIC 9(06).
+           03  AUDITLOG-OPID       PIC X(10).
+           03  AUDITLOG-SHIKIBETU  PIC X(01).
+           03  AUDITLOG-PTID       PIC 9(10).
+           03  AUDITLOG-LOGMSG     PIC X(255).
+      *
       *****************************************************************
       *    サブプロ用領域
       *****************************************************************
@@ -118,6 +141,29 @@
        01  JOBKANRI-REC.
            COPY    "CPJOBKANRI.INC".
       *
+      *    伝票番号修復ログ用領域（SHIKIBETU-KBN = "2" のとき使用）
+       01  AUDITDENPNUM-AREA.
+           03  AUDITDENPNUM-HOSPNUM        PIC 9(02).
+           03  AUDITDENPNUM-KBN            PIC X(04).
+           03  AUDITDENPNUM-OLD            PIC 9(07).
+           03  AUDITDENPNUM-NEW            PIC 9(07).
+      *
+      *    患者番号統合（名寄せ）ログ用領域（SHIKIBETU-KBN = "3" のとき使用）
+       01  AUDITTOUGOU-AREA.
+           03  AUDITTOUGOU-HOSPNUM         PIC 9(02).
+           03  AUDITTOUGOU-OLD-PTID        PIC 9(10).
+           03  AUDITTOUGOU-OLD-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-NEW-PTID        PIC 9(10).
+           03  AUDITTOUGOU-NEW-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-OPID            PIC X(10).
+      *
+      *R08.08
+      *    起動時ヘルスチェックログ用領域（SHIKIBETU-KBN = "4" のとき使用）
+       01  AUDITHLTH-AREA.
+           03  AUDITHLTH-CHECKNAME         PIC X(20).
+           03  AUDITHLTH-RESULT            PIC X(01).
+           03  AUDITHLTH-ERRCD             PIC X(04).
+      *
       *****************************************************************
        PROCEDURE               DIVISION    USING
                                SHIKIBETU-KBN
@@ -126,6 +172,9 @@
                                SPA-AREA
                                ORCSLOCKAREA
                                JOBKANRI-REC
+                               AUDITDENPNUM-AREA
+                               AUDITTOUGOU-AREA
+                               AUDITHLTH-AREA
            .
       *
       *****************************************************************
@@ -168,9 +217,35 @@
       *        監視ログ編集処理 (ロックテーブル)
                PERFORM 1001-LOCKLOG-SEC
            ELSE
+           IF      SHIKIBETU-KBN       =   "2"
+      *        監視ログ編集処理 (伝票番号修復)
+               PERFORM 1001-DENPNUMLOG-SEC
+           ELSE
+           IF      SHIKIBETU-KBN       =   "3"
+      *        監視ログ編集処理 (患者番号統合)
+               PERFORM 1001-TOUGOULOG-SEC
+           ELSE
+           IF      SHIKIBETU-KBN       =   "4"
+      *        監視ログ編集処理 (起動時ヘルスチェック)
+               PERFORM 1001-HLTHLOG-SEC
+           ELSE
       *        監視ログ編集処理 (ジョブ管理テーブル)
                PERFORM 1001-JOBLOG-SEC
            END-IF
+           END-IF
+           END-IF
+           END-IF
+      *
+      *R08.08
+      *    監査ログ閲覧画面より検索できるようテーブルにも登録する
+      *    （MCP-TABLE／MCP-PATHNAME をＤＢＩＮＳＥＲＴ用に書き換える
+      *      ため、この後の MONFUNC 呼出しに渡す値を退避・復元する）
+           MOVE    MCP-TABLE           TO  WRK-INS-TABLE
+           MOVE    MCP-PATHNAME        TO  WRK-INS-PATHNAME
+           PERFORM 1002-AUDITLOG-INSERT-SEC
+           MOVE    WRK-INS-TABLE       TO  MCP-TABLE
+           MOVE    WRK-INS-PATHNAME    TO  MCP-PATHNAME
+           MOVE   "AUDITLOG"           TO  MCP-FUNC
       *
            MOVE    WRK-LOGMSG          TO  WKMCPDATA-REC
       *    エラーメッセージ編集処理
@@ -239,6 +314,108 @@
            EXIT.
       *
       *****************************************************************
+      *    監視ログ編集処理 (伝票番号修復)
+      *****************************************************************
+       1001-DENPNUMLOG-SEC         SECTION.
+      *
+           MOVE   "DenpnumFix"         TO  WRK-STR
+      *
+           STRING WRK-STR              DELIMITED   BY  SPACE
+                  " HOSPNUM["          DELIMITED   BY  SIZE
+                  AUDITDENPNUM-HOSPNUM DELIMITED   BY  SIZE
+                  "] KBN["             DELIMITED   BY  SIZE
+                  AUDITDENPNUM-KBN     DELIMITED   BY  SPACE
+                  "] OLDMAX["          DELIMITED   BY  SIZE
+                  AUDITDENPNUM-OLD     DELIMITED   BY  SIZE
+                  "] NEWMAX["          DELIMITED   BY  SIZE
+                  AUDITDENPNUM-NEW     DELIMITED   BY  SIZE
+                  "]"                  DELIMITED   BY  SIZE
+                                       INTO    WRK-LOGMSG
+           END-STRING
+           .
+      *
+       1001-DENPNUMLOG-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    監視ログ編集処理 (患者番号統合)
+      *****************************************************************
+       1001-TOUGOULOG-SEC          SECTION.
+      *
+           MOVE   "PtnumMerge"         TO  WRK-STR
+           MOVE    AUDITTOUGOU-OLD-PTID    TO  WRK-PTID
+      *
+           STRING WRK-STR              DELIMITED   BY  SPACE
+                  " HOSPNUM["          DELIMITED   BY  SIZE
+                  AUDITTOUGOU-HOSPNUM  DELIMITED   BY  SPACE
+                  "] OLDPTID["         DELIMITED   BY  SIZE
+                  AUDITTOUGOU-OLD-PTID DELIMITED   BY  SIZE
+                  "] OLDPTNUM["        DELIMITED   BY  SIZE
+                  AUDITTOUGOU-OLD-PTNUM    DELIMITED   BY  SPACE
+                  "] NEWPTID["         DELIMITED   BY  SIZE
+                  AUDITTOUGOU-NEW-PTID DELIMITED   BY  SIZE
+                  "] NEWPTNUM["        DELIMITED   BY  SIZE
+                  AUDITTOUGOU-NEW-PTNUM    DELIMITED   BY  SPACE
+                  "] OPID["            DELIMITED   BY  SIZE
+                  AUDITTOUGOU-OPID     DELIMITED   BY  SPACE
+                  "]"                  DELIMITED   BY  SIZE
+                                       INTO    WRK-LOGMSG
+           END-STRING
+           .
+      *
+       1001-TOUGOULOG-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    監視ログ編集処理 (起動時ヘルスチェック)
+      *****************************************************************
+       1001-HLTHLOG-SEC            SECTION.
+      *
+           MOVE   "HealthCheck"        TO  WRK-STR
+      *
+      *        ＯＲＣＧＨＬＴＨ（ヘルスチェック結果一覧画面）が固定位置で
+      *        読み戻せるよう、可変長部分は SIZE 指定で固定幅に揃える
+           STRING WRK-STR              DELIMITED   BY  SPACE
+                  " "                  DELIMITED   BY  SIZE
+                  AUDITHLTH-CHECKNAME  DELIMITED   BY  SIZE
+                  " "                  DELIMITED   BY  SIZE
+                  AUDITHLTH-RESULT     DELIMITED   BY  SIZE
+                  " "                  DELIMITED   BY  SIZE
+                  AUDITHLTH-ERRCD      DELIMITED   BY  SIZE
+                                       INTO    WRK-LOGMSG
+           END-STRING
+           .
+      *
+       1001-HLTHLOG-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    監査ログ閲覧画面（ＯＲＣＧＡＵＤＩＴ）用テーブル登録処理
+      *****************************************************************
+       1002-AUDITLOG-INSERT-SEC        SECTION.
+      *
+           INITIALIZE                  AUDITLOG-REC
+           MOVE    SPA-HOSPNUM         TO  AUDITLOG-HOSPNUM
+           MOVE    SMCNDATE-YMD        TO  AUDITLOG-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  AUDITLOG-SYSTIME
+           MOVE    SPA-OPID            TO  AUDITLOG-OPID
+           MOVE    SHIKIBETU-KBN       TO  AUDITLOG-SHIKIBETU
+           MOVE    WRK-PTID            TO  AUDITLOG-PTID
+           MOVE    WRK-LOGMSG          TO  AUDITLOG-LOGMSG
+      *
+           MOVE    AUDITLOG-REC        TO  MCPDATA-REC
+           MOVE    "DBINSERT"          TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+           .
+       1002-AUDITLOG-INSERT-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    エラーメッセージ編集処理
       *****************************************************************
        800-KANACONV-SEC             SECTION.
