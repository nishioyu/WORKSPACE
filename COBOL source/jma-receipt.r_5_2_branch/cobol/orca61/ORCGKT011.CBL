@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      * 05.02.00     ORCAMO       26/08/08  期間・重大度指定一覧出力対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -81,6 +82,10 @@
            03  WRK-SELNUM              PIC 9(03).
       *
            03  WRK-ERRMSG          PIC X(40).
+      *
+           03  WRK-KIDMSG.
+               05  WRK-KIDMSG1         PIC X(40).
+               05  WRK-KIDMSG2         PIC X(60).
       *
            03  WRK-KT011-INPUTAREA.
                    07  WRK-KT011-KNKMEIFLG          PIC X(001).
@@ -97,6 +102,18 @@
        01  SSKIJYO-REC.
            COPY    "CPSSKIJYO.INC".
       *
+      *R08.08
+      *    期間・重大度指定一覧出力　プッシュ通知領域
+       01  PUSHKT011-REC.
+           03  PUSHKT011-EVENT         PIC X(32).
+           03  PUSHKT011-PMODE         PIC X(08).
+           03  PUSHKT011-HOSPNUM       PIC 9(02).
+           03  PUSHKT011-PTID          PIC 9(08).
+           03  PUSHKT011-PERIODKBN     PIC X(01).
+           03  PUSHKT011-SEVKBN        PIC X(01).
+           03  PUSHKT011-SYSYMD        PIC 9(08).
+           03  PUSHKT011-SYSTIME       PIC 9(06).
+      *
       *****************************************************************
       *    サブプロ用　領域
       *****************************************************************
@@ -112,6 +129,9 @@
            COPY    "MCPDATA.INC".
       *****COPY    "CPORCMCP.INC".
       *
+      *    機械日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
+      *
       *****************************************************************
       *    連絡　領域
       *****************************************************************
@@ -186,12 +206,20 @@
                MOVE    SPACE               TO  SPA-MOTOPG
                PERFORM 5001-MAPCUR-SEC
            ELSE
+      *        確認画面より
+               IF      SPA-MOTOPG          =   "KTID1"
+                   MOVE    SPACE               TO  SPA-MOTOPG
+                   PERFORM 3003-KTID1-SET-SEC
+               ELSE
       *
-      *        初期画面編集
-               PERFORM 300-SCREEN-SEC
+      *            初期画面編集
+                   PERFORM 300-SCREEN-SEC
+               END-IF
       *
       *        画面編集
-               PERFORM 500-GMNHEN-SEC
+               IF      FLG-END             =   ZERO
+                   PERFORM 500-GMNHEN-SEC
+               END-IF
            END-IF
       *
            MOVE   "NEW"                TO  MCP-PUTTYPE.
@@ -244,6 +272,18 @@
                WHEN    "CLICKED"       ALSO    "B12"
                    MOVE    1               TO  SPA-KT011-CHK
                    PERFORM 210-BACK
+      *        一覧出力（当日・全件）
+               WHEN    "CLICKED"       ALSO    "B13"
+                   MOVE    "0201"          TO  SPA-KIDCD
+      *        一覧出力（当日・重大のみ）
+               WHEN    "CLICKED"       ALSO    "B14"
+                   MOVE    "0202"          TO  SPA-KIDCD
+      *        一覧出力（全期間・全件）
+               WHEN    "CLICKED"       ALSO    "B15"
+                   MOVE    "0203"          TO  SPA-KIDCD
+      *        一覧出力（全期間・重大のみ）
+               WHEN    "CLICKED"       ALSO    "B16"
+                   MOVE    "0204"          TO  SPA-KIDCD
            END-EVALUATE
       *
            .
@@ -623,12 +663,129 @@
       *****************************************************************
        520-KIDSET-SEC              SECTION.
       *
+           EVALUATE    SPA-KIDCD
+               WHEN    "0201"
+                   MOVE    "本日分の禁忌エラー一覧を"
+                                       TO  WRK-KIDMSG
+                   MOVE    "全件出力します。"
+                                       TO  WRK-KIDMSG(37:)
+                   MOVE    "よろしいですか？"
+                                       TO  WRK-KIDMSG(45:)
+               WHEN    "0202"
+                   MOVE    "本日分の禁忌エラー一覧を"
+                                       TO  WRK-KIDMSG
+                   MOVE    "重大なものだけ出力します。"
+                                       TO  WRK-KIDMSG(37:)
+                   MOVE    "よろしいですか？"
+                                       TO  WRK-KIDMSG(55:)
+               WHEN    "0203"
+                   MOVE    "指定期間の禁忌エラー一覧"
+                                       TO  WRK-KIDMSG
+                   MOVE    "を全件出力します。"
+                                       TO  WRK-KIDMSG(37:)
+                   MOVE    "よろしいですか？"
+                                       TO  WRK-KIDMSG(45:)
+               WHEN    "0204"
+                   MOVE    "指定期間の禁忌エラー一覧"
+                                       TO  WRK-KIDMSG
+                   MOVE    "を重大なものだけ出力します。"
+                                       TO  WRK-KIDMSG(37:)
+                   MOVE    "よろしいですか？"
+                                       TO  WRK-KIDMSG(55:)
+               WHEN    OTHER
+                   MOVE    SPA-KIDCD       TO  WRK-KIDMSG
+           END-EVALUATE
+      *
+           MOVE    SPACE               TO  SPA-KID1-FLG
+      *
+           MOVE    SPACE               TO  KTID1
+           INITIALIZE                      KTID1
+           MOVE    SPA-KIDCD           TO  KTID1-ID1CODE
+           MOVE    WRK-KIDMSG          TO  KTID1-ID1MSG
+           MOVE    "B12"               TO  MCP-WIDGET
+      *
+           MOVE    "KT011"             TO  SPA-MOTOPG
+           MOVE    "KTID1"             TO  SPA-SAKIPG
+      *
+           MOVE    "NEW"               TO  MCP-PUTTYPE.
+           MOVE    "KTID1"             TO  MCP-WINDOW.
+      *
+           PERFORM 900-PUT-WINDOW.
+      *
+           MOVE    1                   TO  FLG-END
       *
            .
        520-KIDSET-EXT.
            EXIT.
       *
       *****************************************************************
+      *    確認画面よりの処理
+      *****************************************************************
+       3003-KTID1-SET-SEC              SECTION.
+      *
+           EVALUATE    SPA-KIDCD
+               WHEN    "0201"    OR  "0202"  OR  "0203"  OR  "0204"
+                   IF      SPA-KID1-FLG        =   "OK"
+                       PERFORM 2601-OUTPUT-SYORI-SEC
+                   ELSE
+                       MOVE    2               TO  SPA-KT011-CUR
+                   END-IF
+           END-EVALUATE
+      *
+           MOVE    SPACE               TO  SPA-KIDCD
+           MOVE    SPACE               TO  SPA-KID1-FLG
+           .
+       3003-KTID1-SET-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    期間・重大度指定一覧出力処理
+      *****************************************************************
+       2601-OUTPUT-SYORI-SEC          SECTION.
+      *
+           INITIALIZE                      PUSHKT011-REC
+           MOVE    "kinki_period_severity_list_print"
+                                       TO  PUSHKT011-EVENT
+           MOVE    "print"             TO  PUSHKT011-PMODE
+           MOVE    SPA-HOSPNUM         TO  PUSHKT011-HOSPNUM
+           MOVE    SPA-PTID            TO  PUSHKT011-PTID
+      *
+           EVALUATE    SPA-KIDCD
+               WHEN    "0201"
+                   MOVE    "1"             TO  PUSHKT011-PERIODKBN
+                   MOVE    "1"             TO  PUSHKT011-SEVKBN
+               WHEN    "0202"
+                   MOVE    "1"             TO  PUSHKT011-PERIODKBN
+                   MOVE    "2"             TO  PUSHKT011-SEVKBN
+               WHEN    "0203"
+                   MOVE    "2"             TO  PUSHKT011-PERIODKBN
+                   MOVE    "1"             TO  PUSHKT011-SEVKBN
+               WHEN    "0204"
+                   MOVE    "2"             TO  PUSHKT011-PERIODKBN
+                   MOVE    "2"             TO  PUSHKT011-SEVKBN
+           END-EVALUATE
+      *
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING   ORCSMCNDATEAREA
+           MOVE    SMCNDATE-YMD        TO  PUSHKT011-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHKT011-SYSTIME
+      *
+           MOVE    PUSHKT011-REC       TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_kinki_period_severity_list_print"
+                                       TO  MCP-TABLE
+           MOVE    "push_kinki_period_severity_list_print"
+                                       TO  MCP-PATHNAME
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+      *
+           PERFORM 210-BACK
+           .
+       2601-OUTPUT-SYORI-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    症状措置機序マスター読込
       *****************************************************************
        910-SSKIJYO-READ-SEC         SECTION.
