@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *****************************************************************
+      * 05.02.00     ORCAMO       26/08/08  前回受診時との差分ハイライト対応
       *
       *
        ENVIRONMENT             DIVISION.
@@ -100,6 +101,21 @@
            03  WRK-DOSELNUM          PIC 9(04).
       *
            03  WRK-DBPATH              PIC X(64).
+      *
+      *R08.08
+      *    前回受診時の診療内容区分（差分ハイライト比較用）
+           03  WRK-ZENKAI-KBN.
+               05  WRK-ZENKAI-KBN1     PIC X(02).
+               05  WRK-ZENKAI-KBN2     PIC X(02).
+               05  WRK-ZENKAI-KBN3     PIC X(02).
+               05  WRK-ZENKAI-KBN4     PIC X(02).
+               05  WRK-ZENKAI-KBN5     PIC X(02).
+               05  WRK-ZENKAI-KBN6     PIC X(02).
+               05  WRK-ZENKAI-KBN7     PIC X(02).
+               05  WRK-ZENKAI-KBN8     PIC X(02).
+               05  WRK-ZENKAI-KBN9     PIC X(02).
+               05  WRK-ZENKAI-KBN10    PIC X(02).
+               05  WRK-ZENKAI-KBN11    PIC X(02).
       *
        01  WRK-HENSYU-AREA.
            03  WRK-ZZ              PIC ZZZZ.
@@ -255,6 +271,9 @@
       *
            INITIALIZE                  SPA-KT013-AREA
       *
+      *    差分ハイライト比較用の退避領域をクリアする
+           MOVE    SPACE               TO  WRK-ZENKAI-KBN
+      *
       *    受診歴を検索する  ＤＯ一覧から受診履歴を確定する
            PERFORM VARYING     IDX     FROM    1   BY  1
                    UNTIL       IDX     >   SPA-KT012GMN-MAX1
@@ -314,48 +333,128 @@
            MOVE    IDX                 TO  SPA-GMN-KT013-NO      (IDX)
       *    診察
            IF      JYURRK-SRYKBN1      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-SINSATSU(IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN1 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-SINSATSU
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-SINSATSU
+                                                          (IDX)
+               END-IF
            END-IF
       *    内服
            IF      JYURRK-SRYKBN2      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-NAIFUKU(IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN2 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-NAIFUKU
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-NAIFUKU
+                                                          (IDX)
+               END-IF
            END-IF
       *    頓服
            IF      JYURRK-SRYKBN3      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-TONPUKU(IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN3 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-TONPUKU
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-TONPUKU
+                                                          (IDX)
+               END-IF
            END-IF
       *    外用
            IF      JYURRK-SRYKBN4      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-GAIYOU(IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN4 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-GAIYOU
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-GAIYOU
+                                                          (IDX)
+               END-IF
            END-IF
       *    注射
            IF      JYURRK-SRYKBN5      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-CYUSYA(IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN5 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-CYUSYA
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-CYUSYA
+                                                          (IDX)
+               END-IF
            END-IF
       *    処置
            IF      JYURRK-SRYKBN6      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-SYOCHI(IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN6 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-SYOCHI
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-SYOCHI
+                                                          (IDX)
+               END-IF
            END-IF
       *    手術
            IF      JYURRK-SRYKBN7      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-OP   (IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN7 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-OP
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-OP
+                                                          (IDX)
+               END-IF
            END-IF
       *    麻酔
            IF      JYURRK-SRYKBN8      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-MASUI (IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN8 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-MASUI
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-MASUI
+                                                          (IDX)
+               END-IF
            END-IF
       *    検査
            IF      JYURRK-SRYKBN9      =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-KENSA (IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN9 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-KENSA
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-KENSA
+                                                          (IDX)
+               END-IF
            END-IF
       *    画像
            IF      JYURRK-SRYKBN10     =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-GAZOU (IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN10 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-GAZOU
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-GAZOU
+                                                          (IDX)
+               END-IF
            END-IF
       *    その他
            IF      JYURRK-SRYKBN11     =   "01"
-               MOVE    " ○ "          TO  SPA-GMN-KT013-SONOTA (IDX)
+               IF  IDX > 1  AND  WRK-ZENKAI-KBN11 NOT = "01"
+                   MOVE " ◎ "      TO SPA-GMN-KT013-SONOTA
+                                                          (IDX)
+               ELSE
+                   MOVE " ○ "      TO SPA-GMN-KT013-SONOTA
+                                                          (IDX)
+               END-IF
            END-IF
+      *
+      *    今回分を前回受診分として退避する
+      *    （次行との差分比較に用いる）
+           MOVE    JYURRK-SRYKBN1      TO  WRK-ZENKAI-KBN1
+           MOVE    JYURRK-SRYKBN2      TO  WRK-ZENKAI-KBN2
+           MOVE    JYURRK-SRYKBN3      TO  WRK-ZENKAI-KBN3
+           MOVE    JYURRK-SRYKBN4      TO  WRK-ZENKAI-KBN4
+           MOVE    JYURRK-SRYKBN5      TO  WRK-ZENKAI-KBN5
+           MOVE    JYURRK-SRYKBN6      TO  WRK-ZENKAI-KBN6
+           MOVE    JYURRK-SRYKBN7      TO  WRK-ZENKAI-KBN7
+           MOVE    JYURRK-SRYKBN8      TO  WRK-ZENKAI-KBN8
+           MOVE    JYURRK-SRYKBN9      TO  WRK-ZENKAI-KBN9
+           MOVE    JYURRK-SRYKBN10     TO  WRK-ZENKAI-KBN10
+           MOVE    JYURRK-SRYKBN11     TO  WRK-ZENKAI-KBN11
            .
        3101-JYURRK-HEN-EXT.
            EXIT.
