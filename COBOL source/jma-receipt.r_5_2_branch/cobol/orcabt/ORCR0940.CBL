@@ -57,6 +57,7 @@
       *
       *  05.01.01    ORCAMO       22/06/08  紙レセプトの記載順対応
       *                                     （診療区分１３，１４）
+      *  05.02.01    NACL-藤原    26/08/08  ＸＭＬ出力形式対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -81,6 +82,9 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    自賠責明細書ＸＭＬ出力ファイル
+           SELECT  RECE87XML-FILE  ASSIGN  WRK-PARA-XMLFILE
+                                   FILE    STATUS  IS  STS-RECE87XML.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
@@ -99,7 +103,10 @@
                                    BY          //RECE87X//.
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *    自賠責明細書ＸＭＬ出力ファイル
+       FD  RECE87XML-FILE.
+       01  RECE87XML-REC           PIC X(400).
       *
        WORKING-STORAGE             SECTION.
       *
@@ -118,6 +125,7 @@
            03  STS-RECE86                              PIC X(02).
            03  STS-RECE87                              PIC X(02).
            03  STS-RECEERR                             PIC X(02).
+           03  STS-RECE87XML                           PIC X(02).
       *
        01  FLG-AREA.
            03  FLG-END                                 PIC 9(01).
@@ -139,8 +147,13 @@
                05  WRK-PARA-SHELLID                    PIC  X(08).
            03  WRK-PARA-JIBAIPRTKBN                    PIC  X(01).
            03  WRK-PARA-HOSPNUM                        PIC  9(02).
+      *    自賠責明細書ＸＭＬ出力区分（"1"：ＸＭＬファイルへも出力する）
+           03  WRK-PARA-XMLKBN                 PIC  X(01).
+               88  XML-YES                         VALUE  "1".
+               88  XML-NO                          VALUE  SPACE  "0".
+           03  WRK-PARA-XMLFILE                        PIC  X(100).
       *
-           03  WRK-RECEERR             PIC X(200). 
+           03  WRK-RECEERR             PIC X(200).
       *
       *****************************************************************
       *    ファイルレイアウト
@@ -213,6 +226,8 @@
                                                WRK-PARA-JIBAIPRTKBN
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-XMLKBN
+                                               WRK-PARA-XMLFILE
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -260,6 +275,10 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
       *
            OPEN    INPUT               RECE86-FILE
            OPEN    I-O                 RECE87-FILE
+      *
+           IF      XML-YES
+               OPEN    OUTPUT              RECE87XML-FILE
+           END-IF
       *
            IF      FLG-END             =   ZERO
                PERFORM    900-RECE86-READ-SEC
@@ -399,12 +418,52 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
            WRITE   RECE87-REC
       *
            ADD     1                   TO  CNT-OUT
+      *
+           IF      XML-YES
+               PERFORM 2102-RECE87XML-WRITE-SEC
+           END-IF
       *
            .
        2101-RECE87-WRITE-EXT.
            EXIT.
       *
       *****************************************************************
+      *    自賠責明細書ＸＭＬ出力処理
+      *****************************************************************
+       2102-RECE87XML-WRITE-SEC             SECTION.
+      *
+           MOVE    SPACE               TO  RECE87XML-REC
+           STRING  "<RECE87>"                    DELIMITED  BY  SIZE
+                   "<HOSPNUM>"                    DELIMITED  BY  SIZE
+                   RECE87-HOSPNUM                 DELIMITED  BY  SIZE
+                   "</HOSPNUM>"                   DELIMITED  BY  SIZE
+                   "<PTNUM>"                      DELIMITED  BY  SIZE
+                   RECE87-PTNUM                   DELIMITED  BY  SIZE
+                   "</PTNUM>"                     DELIMITED  BY  SIZE
+                   "<SRYYM>"                      DELIMITED  BY  SIZE
+                   RECE87-SRYYM                   DELIMITED  BY  SIZE
+                   "</SRYYM>"                     DELIMITED  BY  SIZE
+                   "<SRYKA>"                      DELIMITED  BY  SIZE
+                   RECE87-SRYKA                   DELIMITED  BY  SIZE
+                   "</SRYKA>"                     DELIMITED  BY  SIZE
+                   "<JIHOKBN>"                    DELIMITED  BY  SIZE
+                   RECE87-JIHOKBN                 DELIMITED  BY  SIZE
+                   "</JIHOKBN>"                   DELIMITED  BY  SIZE
+                   "<SRYKBN>"                     DELIMITED  BY  SIZE
+                   RECE87-SRYKBN                  DELIMITED  BY  SIZE
+                   "</SRYKBN>"                    DELIMITED  BY  SIZE
+                   "<TEKIYO>"                     DELIMITED  BY  SIZE
+                   RECE87-TEKIYO                  DELIMITED  BY  SIZE
+                   "</TEKIYO>"                    DELIMITED  BY  SIZE
+                   "</RECE87>"                    DELIMITED  BY  SIZE
+                       INTO    RECE87XML-REC
+           END-STRING
+           WRITE   RECE87XML-REC
+           .
+       2102-RECE87XML-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    エラー出力処理
       *****************************************************************
        500-ERR-HENSYU-SEC                SECTION.
@@ -485,6 +544,10 @@ grpsys                 PERFORM 900-CALL-ORCSJOB-SEC
       *
            CLOSE   RECE86-FILE
                    RECE87-FILE
+      *
+           IF      XML-YES
+               CLOSE                       RECE87XML-FILE
+           END-IF
       *
            IF      WRK-PARA-SHELLID    NOT =   "RECEPTX"
       *        ステップ管理終了処理
