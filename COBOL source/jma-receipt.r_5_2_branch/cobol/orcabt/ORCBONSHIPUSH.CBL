@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  登録結果サマリー通知対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -43,8 +44,12 @@
            COPY    "COMMON-SPA".
       *
        01  FLG-AREA.
-           03  FLG-END                 PIC 9(01).     
-       01  WRK-AREA.     
+           03  FLG-END                 PIC 9(01).
+       01  WRK-AREA.
+      *    登録結果サマリー通知用（呼び出し元の一括登録バッチの
+      *    シェルＩＤ。未設定のときはサマリー通知を行わない）
+           03  WRK-PARA-HOSPNUM-X      PIC X(02).
+           03  WRK-PARA-SHELLID        PIC X(08).
            03  WRK-SYMD.
                05  WRK-SYY             PIC X(04).
                05  WRK-SMM             PIC X(02).
@@ -73,6 +78,10 @@
       *    職員情報
            COPY  "CPSK1010.INC".
       *
+      *    ジョブ管理マスタ（登録結果サマリー件数の参照用）
+       01  JOBKANRI-REC.
+           COPY    "CPJOBKANRI.INC".
+      *
       *****************************************************************
       *    サブプロ用領域
       *****************************************************************
@@ -80,9 +89,14 @@
            COPY    "CPORCSCOMMON.INC".
       *    マシン日付取得サブ
            COPY    "CPORCSMCNDATE.INC".
+      *   ジョブ管理ＤＢ制御サブ
+           COPY    "CPORCSJOBKANRI.INC".
       *
       *    PUSH
            COPY    "CPPUSHONLINEQUA.INC".
+      *    PUSH（バッチ結果通知共通レイアウト。登録結果サマリー
+      *    件数の通知に流用する）
+           COPY    "CPPUSHBATCH01.INC".
       *
       *    ＤＢ検索
            COPY    "MCPDATA.INC".
@@ -91,8 +105,8 @@
       *
       *****************************************************************
        LINKAGE                     SECTION.
-       01  COMMAND-PARAM.
-           02  FILLER              PIC X(02).
+      *    医療機関番号、（任意）呼び出し元一括登録バッチのシェルＩＤ
+       01  COMMAND-PARAM              PIC X(20).
       *****************************************************************
        PROCEDURE                   DIVISION
                                    USING
@@ -117,12 +131,21 @@
       *
            INITIALIZE              SPA-AREA
                                    FLG-AREA
-      * 
-      *    医療機関番号
-           IF      COMMAND-PARAM    NUMERIC
-               MOVE    COMMAND-PARAM   TO  SPA-HOSPNUM
+                                   WRK-AREA
+      *
+      *    医療機関番号、（任意）一括登録バッチのシェルＩＤ
+           UNSTRING    COMMAND-PARAM   DELIMITED  BY  ","
+                                       INTO    WRK-PARA-HOSPNUM-X
+                                               WRK-PARA-SHELLID
+           END-UNSTRING
+      *
+           IF      WRK-PARA-HOSPNUM-X  NUMERIC
+               MOVE    WRK-PARA-HOSPNUM-X
+                                       TO  SPA-HOSPNUM
            ELSE
-               DISPLAY "医療機関番号が数値ではありません " COMMAND-PARAM 
+               DISPLAY "医療機関番号が数値では"
+                       "ありません "
+                                       WRK-PARA-HOSPNUM-X
                MOVE    1               TO  FLG-END
            END-IF
             .
@@ -175,6 +198,11 @@
                MOVE    "push_onlinequa"    TO  MCP-TABLE
                MOVE    "push_onlinequa"    TO  MCP-PATHNAME
                PERFORM 900-ORCDBMAIN-SEC
+      *
+      *        一括登録バッチの受理・エラー件数サマリー通知
+               IF      WRK-PARA-SHELLID    NOT =   SPACE
+                   PERFORM 210-REGISTSUMMARY-PUSH-SEC
+               END-IF
            END-IF
       *
            PERFORM 900-DBDISCONNECT-SEC
@@ -183,6 +211,51 @@
            .
       *
       *****************************************************************
+      *    登録結果サマリー通知処理（照会番号一括登録の受理・
+      *    エラー件数を、呼び出し元のジョブ管理情報から取得して
+      *    ＰＵＳＨ通知に含める）
+      *****************************************************************
+       210-REGISTSUMMARY-PUSH-SEC      SECTION.
+      *
+           MOVE    "CHK"           TO  SJOBKANRI-MODE
+           INITIALIZE                  JOBKANRI-REC
+           MOVE    1               TO  JOB-JOBID
+           MOVE    WRK-PARA-SHELLID
+                                   TO  JOB-SHELLID
+           MOVE    SPA-HOSPNUM     TO  JOB-HOSPNUM
+           CALL    "ORCSJOB"       USING
+                                   ORCSJOBKANRIAREA
+                                   JOBKANRI-REC
+                                   SPA-AREA
+           IF    ( SJOBKANRI-RETURN
+                                   =   ZERO  )
+           AND   ( JOB-KARTE-UID
+                               NOT =   SPACE )
+               INITIALIZE                  PUSHBA01-REC
+               MOVE    JOB-KARTE-UID   TO  PUSHBA01API-KARTE-UID
+               MOVE    JOB-ORCA-UID    TO  PUSHBA01API-ORCA-UID
+               MOVE    "000"           TO  PUSHBA01API-RESULT
+               MOVE    "onlinerefallregist_result"
+                                       TO  PUSHBA01-EVENT
+      *        受理件数
+               MOVE    JOB-UPDCNT      TO  PUSHBA01-OUTPUT-COUNT
+      *        エラー件数
+               MOVE    JOB-UPDCNT1     TO  PUSHBA01-NUMBER-OF-RECORDS
+      *
+               MOVE    PUSHBA01-REC    TO  MCPDATA-REC
+               MOVE    "PUSHEVENT"     TO  MCP-FUNC
+               MOVE    "push_batch01"  TO  MCP-TABLE
+               MOVE    "push_batch01"  TO  MCP-PATHNAME
+               PERFORM 900-ORCDBMAIN-SEC
+           ELSE
+               DISPLAY "NOT FOUND JOBKANRI(SUMMARY) SHELLID="
+                                       WRK-PARA-SHELLID
+           END-IF
+           .
+       210-REGISTSUMMARY-PUSH-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    日付編集処理
       *****************************************************************
        801-DAYHEN01-SEC                SECTION.
