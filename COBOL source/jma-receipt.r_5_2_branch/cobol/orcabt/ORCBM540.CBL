@@ -48,6 +48,8 @@
       *  05.01.01    ORCAMO       22/06/30  押印欄削除対応
       *                                     （令和４年４月診療分以降）
       *  05.01.02    ORCAMO       22/10/14  支払基金名称変更対応
+      *  05.02.00    ORCAMO       26/08/08  医療機関コードＱＲコード
+      *                                     付記対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -82,6 +84,12 @@
            03  FLG-SYSKANRI        PIC 9(01).
            03  FLG-BTPARA          PIC 9(01).
       *
+      *R08.08
+      *    医療機関コードＱＲコード作成用領域
+           COPY    "CPORCSBARCODE.INC".
+       01  SBARCODE-OPT-AREA.
+           03  SBARCODE-BCTYPE     PIC X(02).
+      *
       *    カウント領域
        01  CNT-AREA.
            03  CNT-PAGE            PIC 9(01).
@@ -473,6 +481,10 @@
       *    医療機関コード
            MOVE    SYS-1001-HOSPCD     TO  HCM64-HOSPCD
       *
+      *R08.08
+      *    医療機関コードＱＲコード付記
+           PERFORM 900-QRCODE-MAKE-SEC
+      *
       *    医療機関名
            MOVE    WRK-HOSPNAME        TO  HCM64-HOSPNAME
            INSPECT HCM64-HOSPNAME      REPLACING   ALL "  "    BY  "　"
@@ -660,6 +672,30 @@
            EXIT.
       *
       *****************************************************************
+      *    医療機関コードＱＲコード作成処理
+      *****************************************************************
+       900-QRCODE-MAKE-SEC          SECTION.
+      *
+           MOVE    SPACE               TO  SBARCODE-AREA
+           INITIALIZE                      SBARCODE-AREA
+           MOVE    HCM64-HOSPCD        TO  SBARCODE-CODES
+           MOVE    ZERO                TO  SBARCODE-REMOVE-IMAGE
+           MOVE    "02"                TO  SBARCODE-BCTYPE
+           CALL    "ORCSBARCODE"       USING
+                                       SBARCODE-AREA
+                                       SPA-AREA
+                                       SBARCODE-OPT-AREA
+           IF      SBARCODE-UID        NOT =   SPACE
+               MOVE    SBARCODE-FILENAME  TO  HCM64-QRCDFILE
+           ELSE
+               MOVE    SPACE               TO  HCM64-QRCDFILE
+           END-IF
+      *
+           .
+       900-QRCODE-MAKE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    システム管理マスタ読込
       *****************************************************************
        910-SYSKANRI-INV-SEC         SECTION.
