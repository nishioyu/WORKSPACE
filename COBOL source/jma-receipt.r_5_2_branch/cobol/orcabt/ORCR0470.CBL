@@ -62,6 +62,8 @@
       *
       *  05.01.01    ORCAMO       22/06/08  紙レセプトの記載順対応
       *                                     （診療区分１３，１４）
+      *
+      *  05.02.01    NACL-藤原    26/08/08  送付先別ファイル分割出力対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -86,6 +88,9 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    送付先別分割出力ファイル
+           SELECT  RECE47BUN-FILE  ASSIGN  WRK-PARA-BUNFILE
+                                   FILE    STATUS  IS  STS-RECE47BUN.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
@@ -104,7 +109,10 @@
                                    BY          //RECE47X//.
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *    送付先別分割出力ファイル
+       FD  RECE47BUN-FILE.
+       01  RECE47BUN-REC            PIC X(300).
       *
        WORKING-STORAGE             SECTION.
       *
@@ -123,6 +131,7 @@
            03  STS-RECE46                              PIC X(02).
            03  STS-RECE47                              PIC X(02).
            03  STS-RECEERR                             PIC X(02).
+           03  STS-RECE47BUN                           PIC X(02).
       *
        01  FLG-AREA.
            03  FLG-END                                 PIC 9(01).
@@ -144,8 +153,18 @@
                05  WRK-PARA-SHELLID                    PIC  X(08).
            03  WRK-PARA-JIBAIPRTKBN                    PIC  X(01).
            03  WRK-PARA-HOSPNUM                        PIC  9(02).
+      *    送付先別分割出力区分（"1"：送付先コード単位に分割出力する）
+           03  WRK-PARA-BUNKATSUKBN                    PIC  X(01).
+               88  BUNKATSU-YES                        VALUE  "1".
+               88  BUNKATSU-NO                     VALUE  SPACE  "0".
+      *    送付先別分割出力先ディレクトリ
+           03  WRK-PARA-BUNDIR                         PIC  X(100).
+      *    分割出力ファイル名（実際にＯＰＥＮするフルパス）
+           03  WRK-PARA-BUNFILE                        PIC  X(120).
+      *    分割出力中の送付先コード（保険者番号）退避
+           03  WRK-BUN-CURHKNID            PIC  X(10)  VALUE  SPACE.
       *
-           03  WRK-RECEERR             PIC X(200). 
+           03  WRK-RECEERR             PIC X(200).
       *
       *****************************************************************
       *    ファイルレイアウト
@@ -217,6 +236,8 @@
                                                WRK-PARA-JIBAIPRTKBN
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-BUNKATSUKBN
+                                               WRK-PARA-BUNDIR
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -398,18 +419,81 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
            WRITE   RECE47-REC
       *
            ADD     1                   TO  CNT-OUT
+      *
+           IF      BUNKATSU-YES
+               PERFORM 2102-RECE47BUN-WRITE-SEC
+           END-IF
       *
            .
        2101-RECE47-WRITE-EXT.
            EXIT.
       *
       *****************************************************************
+      *    送付先別分割出力処理
+      *****************************************************************
+       2102-RECE47BUN-WRITE-SEC             SECTION.
+      *
+           IF      RECE47-HKNID       NOT =   WRK-BUN-CURHKNID
+               IF      WRK-BUN-CURHKNID   NOT =   SPACE
+                   CLOSE                       RECE47BUN-FILE
+               END-IF
+      *
+               MOVE    SPACE               TO  WRK-PARA-BUNFILE
+               STRING  WRK-PARA-BUNDIR             DELIMITED  BY  SPACE
+                       "/RECE47_"                  DELIMITED  BY  SIZE
+                       RECE47-HKNID                DELIMITED  BY  SIZE
+                       ".DAT"                       DELIMITED  BY  SIZE
+                           INTO    WRK-PARA-BUNFILE
+               END-STRING
+      *
+               OPEN    EXTEND              RECE47BUN-FILE
+               IF      STS-RECE47BUN       NOT =   ZERO
+                   OPEN    OUTPUT              RECE47BUN-FILE
+               END-IF
+      *
+               MOVE    RECE47-HKNID        TO  WRK-BUN-CURHKNID
+           END-IF
+      *
+           MOVE    SPACE               TO  RECE47BUN-REC
+           STRING  "<RECE47>"                    DELIMITED  BY  SIZE
+                   "<HOSPNUM>"                    DELIMITED  BY  SIZE
+                   RECE47-HOSPNUM                 DELIMITED  BY  SIZE
+                   "</HOSPNUM>"                   DELIMITED  BY  SIZE
+                   "<HKNID>"                      DELIMITED  BY  SIZE
+                   RECE47-HKNID                   DELIMITED  BY  SIZE
+                   "</HKNID>"                     DELIMITED  BY  SIZE
+                   "<PTNUM>"                      DELIMITED  BY  SIZE
+                   RECE47-PTNUM                   DELIMITED  BY  SIZE
+                   "</PTNUM>"                     DELIMITED  BY  SIZE
+                   "<SRYYM>"                      DELIMITED  BY  SIZE
+                   RECE47-SRYYM                   DELIMITED  BY  SIZE
+                   "</SRYYM>"                     DELIMITED  BY  SIZE
+                   "<SRYKA>"                      DELIMITED  BY  SIZE
+                   RECE47-SRYKA                   DELIMITED  BY  SIZE
+                   "</SRYKA>"                     DELIMITED  BY  SIZE
+                   "<TEKIYO>"                     DELIMITED  BY  SIZE
+                   RECE47-TEKIYO                  DELIMITED  BY  SIZE
+                   "</TEKIYO>"                    DELIMITED  BY  SIZE
+                   "</RECE47>"                    DELIMITED  BY  SIZE
+                       INTO    RECE47BUN-REC
+           END-STRING
+           WRITE   RECE47BUN-REC
+           .
+       2102-RECE47BUN-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    終了処理
       *****************************************************************
        300-TERM-SEC                SECTION.
       *
            CLOSE   RECE46-FILE
                    RECE47-FILE
+      *
+           IF      BUNKATSU-YES
+           AND     WRK-BUN-CURHKNID    NOT =   SPACE
+               CLOSE                       RECE47BUN-FILE
+           END-IF
       *
            IF      WRK-PARA-SHELLID    NOT =   "RECEPTX"
       *    ステップ管理終了処理
