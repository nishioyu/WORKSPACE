@@ -31,6 +31,7 @@
       *  01.00.01    NACL-多々納  02/09/18  バージョン判定変更
       *  01.00.02    NACL-伊藤    05/04/05  マスタ単位に変更
       *  01.00.03    NACL-伊藤    06/05/26  MONFUNC対応
+      *  05.02.01    NACL-藤原    26/08/08  差分出力モード対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -74,6 +75,8 @@
            03  OUT-DBRVERVION          PIC X(21).
            03  OUT-UPPG                PIC X(10).
            03  OUT-UPFILE              PIC X(100).
+      *    差分出力モード時の処理区分（"1"：追加 "2"：変更 "3"：削除）
+           03  OUT-SYORIKBN            PIC X(01).
       *
        WORKING-STORAGE             SECTION.
 grpsys*
@@ -121,6 +124,9 @@ grpsys     COPY    "COMMON-SPA".
                05  WRK-TBL-DBRVERSION1 PIC X(64).
                05  WRK-TBL-UPDATE-FLG  PIC X(01).
                05  WRK-TBL-PATCH-YMD   PIC X(08).
+      *        差分出力モード用：今回のレコード管理ファイルに
+      *        存在したかどうかのフラグ（"1"：存在した）
+               05  WRK-TBL-SEEN-FLG    PIC X(01).
       *
            03  WRK-HOMEDIR             PIC X(128).
       *
@@ -155,6 +161,11 @@ grpsys     COPY    "COMMON-SPA".
            03  PARA-SUPERVISOR         PIC X(01).
            03  PARA-DBFILE             PIC X(13).
            03  PARA-SCHEMA             PIC X(01).
+      *    差分出力モード区分（"1"：追加・変更・削除の別を
+      *    OUT-SYORIKBNへ編集し、削除されたマスタ区分も出力する）
+           03  PARA-DIFFKBN            PIC X(01).
+               88  DIFF-YES                VALUE  "1".
+               88  DIFF-NO                 VALUE  SPACE  "0".
       *
        PROCEDURE                       DIVISION
            USING
@@ -371,6 +382,8 @@ grpsys     MOVE    SPA-HOSPNUM         TO  MSTKANRI-HOSPNUM
                                        =   WRK-TBL-MASTER-KBN(DBR-IDX)
                         MOVE  WRK-TBL-DBRVERSION1(DBR-IDX)
                                        TO  WRK-DBRVERSION
+      *                 差分出力モード：今回対象になったことを記録
+                        MOVE  "1"      TO  WRK-TBL-SEEN-FLG(DBR-IDX)
                END-SEARCH
                IF      WRK-DBRVERSION  NOT =   SPACE
       *        ＤＢレコードバージョンまで出力する
@@ -395,6 +408,20 @@ grpsys     MOVE    SPA-HOSPNUM         TO  MSTKANRI-HOSPNUM
                PERFORM 900-IN-READ-SEC
            END-PERFORM
       *
+      *    差分出力モード：レコード管理ファイルから消えたマスタ区分
+      *    （前回まで管理していたが今回は対象外になったもの）を
+      *    削除分として出力する
+           IF      DIFF-YES
+               PERFORM     VARYING  DBR-IDX
+                           FROM     1     BY   1
+                           UNTIL    DBR-IDX   =    100   OR
+                                WRK-TBL-MASTER-KBN(DBR-IDX) = SPACE
+                   IF      WRK-TBL-SEEN-FLG(DBR-IDX)  NOT =   "1"
+                       PERFORM 220-OUTFILE-DEL-SEC
+                   END-IF
+               END-PERFORM
+           END-IF
+      *
       *    マスタ管理マスタ更新
            PERFORM     VARYING  IDX
                        FROM     1     BY   1
@@ -459,6 +486,18 @@ grpsys             PERFORM 900-ORCDBMAIN-SEC
       *
            MOVE    IN-UPFILE           TO  OUT-UPFILE
            MOVE    IN-UPPG             TO  OUT-UPPG
+      *
+      *    差分出力モード：追加／変更の別を編集する
+      *    （WRK-TBL-DBRVERSION1(DBR-IDX)はこの時点ではまだ
+      *      前回バージョンのままなので、SPACEなら新規追加とみなす）
+           IF      DIFF-YES
+               IF      WRK-TBL-DBRVERSION1(DBR-IDX)  =   SPACE
+                   MOVE    "1"             TO  OUT-SYORIKBN
+               ELSE
+                   MOVE    "2"             TO  OUT-SYORIKBN
+               END-IF
+           END-IF
+      *
            WRITE                       OUT-REC
            ADD     1                   TO  CNT-OUT
       *
@@ -467,6 +506,23 @@ grpsys             PERFORM 900-ORCDBMAIN-SEC
            EXIT.
       *
       *****************************************************************
+      *    更新ファイル出力（差分出力モード：削除分）処理
+      *****************************************************************
+       220-OUTFILE-DEL-SEC           SECTION.
+      *
+           INITIALIZE                  OUT-REC
+           MOVE    WRK-TBL-MASTER-KBN(DBR-IDX)
+                                       TO  OUT-MASTER-KBN
+           MOVE    ":"                 TO  OUT-MASTER-DELI
+           MOVE    "3"                 TO  OUT-SYORIKBN
+           WRITE                       OUT-REC
+           ADD     1                   TO  CNT-OUT
+      *
+           .
+       220-OUTFILE-DEL-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    終了処理
       *****************************************************************
        300-END-SEC                     SECTION.
