@@ -29,6 +29,7 @@
       * Maj/Min/Rev  修正者       日付      内容
       *  03.05.00    NACL-太田     07/05/24  グループ診療対応
       *  05.01.01    ORCAMO       23/02/14  ＷｅｂＯＲＣＡカスタマイズ帳票対応
+      *  05.02.01    NACL-藤原    26/08/08  期間一括発行モード対応
       *****************************************************************
       *
        ENVIRONMENT                         DIVISION.
@@ -61,10 +62,12 @@
        01  FLG-AREA.
            03  FLG-END                         PIC 9(01).
            03  FLG-API                         PIC 9(01).
+           03  FLG-PTINF                       PIC 9(01).
       *
       *    カウント領域
        01  CNT-AREA.
            03  CNT-OUT1                        PIC 9(06).
+           03  CNT-BATCHCNT                    PIC 9(06).
       *
        01  INDEX-AREA.
            03  IDX1                            PIC 9(05). 
@@ -79,6 +82,10 @@
            03  WRK-PARA-PGNAME                 PIC X(20).
            03  WRK-PARA-STAFFCD                PIC X(05).
            03  WRK-PARA-JIHSUMKBN              PIC X(01).
+      *    期間一括発行区分（"1"：一括発行、それ以外：単独発行）
+           03  WRK-PARA-BATCHKBN               PIC X(01).
+               88  BATCH-YES                      VALUE   "1".
+               88  BATCH-NO                       VALUE   SPACE  "0".
       *
       *    システム領域
        01  SYS-AREA.
@@ -101,6 +108,8 @@
            03  WRK-PRT-FLG-X.
                05  WRK-PRT-FLG                 PIC 9(02).
            03  WRK-MIDDLEWARE-MODE             PIC X(10).
+           03  WRK-BATCH-UPDCNT                PIC 9(06).
+           03  WRK-BATCH-RENNUM                PIC 9(04).
       *
            COPY    "MCPAREA".
       *
@@ -222,6 +231,7 @@
                                        ORCHCM31-NYUGAI
                                        WRK-PARA-JIHSUMKBN
                                        ORCHCM31-SUMKBN
+                                       WRK-PARA-BATCHKBN
            END-UNSTRING
       *
            PERFORM 100-DBOPEN-SEC
@@ -411,6 +421,22 @@
       *    主処理
       *****************************************************************
        200-MAIN-SEC                    SECTION.
+      *
+      *    期間一括発行区分により一括発行／単独発行を振り分ける
+           IF      BATCH-YES
+               PERFORM 200-MAIN-BATCH-SEC
+           ELSE
+               PERFORM 200-MAIN-EACH-SEC
+           END-IF
+      *
+           .
+       200-MAIN-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    主処理（単独発行）
+      *****************************************************************
+       200-MAIN-EACH-SEC               SECTION.
       *
            IF    ( FLG-API             =   1 )
       *
@@ -491,7 +517,70 @@
            END-IF
       *
            .
-       200-MAIN-EXT.
+       200-MAIN-EACH-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    主処理（期間一括発行）
+      *    （対象医療機関の患者を１件ずつ検索し、単独発行と同じ
+      *      手順で証明書発行・印刷キュー登録を繰り返す。証明書に
+      *      反映される対象期間はORCHCM31-STRSRYYMD／ENDSRYYMDの
+      *      指定範囲がそのまま使われる）
+      *****************************************************************
+       200-MAIN-BATCH-SEC               SECTION.
+      *
+           MOVE    ZERO                TO  WRK-BATCH-UPDCNT
+                                           CNT-BATCHCNT
+           MOVE    LNK-PRTKANRI-SHORI-RENNUM
+                                       TO  WRK-BATCH-RENNUM
+      *
+           INITIALIZE                  PTINF-REC
+           MOVE    WRK-PARA-HOSPNUM    TO  PTINF-HOSPNUM
+           MOVE    PTINF-REC           TO  MCPDATA-REC
+           MOVE    "tbl_ptinf"         TO  MCP-TABLE
+           MOVE    "hospnum"           TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF        ( MCP-RC          =   ZERO )
+               MOVE    MCPDATA-REC     TO  PTINF-REC
+               MOVE    ZERO            TO  FLG-PTINF
+           ELSE
+               MOVE    1               TO  FLG-PTINF
+           END-IF
+      *
+           PERFORM UNTIL ( FLG-PTINF   =   1 )
+               MOVE    PTINF-PTID          TO  ORCHCM31-PTID
+                                               SPA-PTID
+                                               SPRT-PTID
+               ADD     1                   TO  WRK-BATCH-RENNUM
+               MOVE    WRK-BATCH-RENNUM    TO  SPRT-SHORI-RENNUM
+               MOVE    ZERO                TO  WRK-UPDCNT
+      *
+               PERFORM 200-MAIN-EACH-SEC
+      *
+               ADD     WRK-UPDCNT          TO  WRK-BATCH-UPDCNT
+               IF      ( WRK-UPDCNT        NOT =    ZERO )
+                   ADD     1               TO  CNT-BATCHCNT
+               END-IF
+      *
+               MOVE    "tbl_ptinf"         TO  MCP-TABLE
+               MOVE    "hospnum"           TO  MCP-PATHNAME
+               PERFORM 910-DBFETCH-SEC
+               IF        ( MCP-RC          =   ZERO )
+                   MOVE    MCPDATA-REC     TO  PTINF-REC
+                   MOVE    ZERO            TO  FLG-PTINF
+               ELSE
+                   MOVE    1               TO  FLG-PTINF
+               END-IF
+           END-PERFORM
+      *
+           MOVE    "tbl_ptinf"         TO  MCP-TABLE
+           MOVE    "hospnum"           TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSE-SEC
+      *
+           MOVE    WRK-BATCH-UPDCNT    TO  WRK-UPDCNT
+      *
+           .
+       200-MAIN-BATCH-EXT.
            EXIT.
       *
       *****************************************************************
