@@ -26,6 +26,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  ドライラン（プレビュー）モード対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -85,6 +86,11 @@
            03  WRK-PARA-HOSPNUM                    PIC 9(02).
            03  WRK-PARA-PTNUM                      PIC X(20).
            03  WRK-PARA-SRYYM                      PIC X(06).
+      *    ドライラン（プレビュー）区分
+      *    （"1"：ジョブ管理更新を行わずＲＥＣＥＥＲＲ出力のみ）
+           03  WRK-PARA-PREVIEWKBN                 PIC X(01).
+               88  PREVIEW-YES                                VALUE "1".
+               88  PREVIEW-NO                    VALUE SPACE "0".
       *
       *    一時領域
        01  WRK-AREA.
@@ -220,6 +226,7 @@
                                        RECEERR
                                        WRK-PARA-PTNUM
                                        WRK-PARA-SRYYM
+                                       WRK-PARA-PREVIEWKBN
            END-UNSTRING
       *
            MOVE     WRK-PARA-HOSPNUM   TO  SPA-HOSPNUM
@@ -229,18 +236,24 @@
                                        SPA-AREA
       *
       *    ステップ管理開始処理
-           MOVE    "STS"               TO  SJOBKANRI-MODE
-           INITIALIZE                      JOBKANRI-REC
-           MOVE    "ORCBGCHKRECEIPT"   TO  JOB-PGID
-           MOVE    "患者チェックスクリプト処理（レセプト）"
-                                       TO  JOB-SHELLMSG
-      *
-           PERFORM   900-CALL-ORCSJOB-SEC
-      *
-           MOVE    "STP"               TO  SJOBKANRI-MODE
-           INITIALIZE                      JOBKANRI-REC
-           MOVE    3                   TO  JOB-STOPFLG
-           PERFORM   900-CALL-ORCSJOB-SEC
+      *    （プレビューモードではジョブ管理マスタを更新しない）
+           IF      NOT PREVIEW-YES
+               MOVE    "STS"               TO  SJOBKANRI-MODE
+               INITIALIZE                      JOBKANRI-REC
+               MOVE    "ORCBGCHKRECEIPT"   TO  JOB-PGID
+               STRING  "患者チェックスクリプト処理"
+                       "（レセプト）"
+                                           DELIMITED   BY  SIZE
+                                           INTO    JOB-SHELLMSG
+               END-STRING
+      *
+               PERFORM   900-CALL-ORCSJOB-SEC
+      *
+               MOVE    "STP"               TO  SJOBKANRI-MODE
+               INITIALIZE                      JOBKANRI-REC
+               MOVE    3                   TO  JOB-STOPFLG
+               PERFORM   900-CALL-ORCSJOB-SEC
+           END-IF
       *
            INITIALIZE                  SGETTEMP-AREA
            MOVE    RECEERR         TO  SGETTEMP-BASENAMES (1)
@@ -327,10 +340,13 @@
        300-END-SEC                 SECTION.
       *
       *    ステップ管理終了処理
-           MOVE    "STE"           TO  SJOBKANRI-MODE
-           INITIALIZE                  JOBKANRI-REC
-           MOVE    CNT-PAGE        TO  JOB-UPDCNT
-           PERFORM   900-CALL-ORCSJOB-SEC
+      *    （プレビューモードではジョブ管理マスタを更新しない）
+           IF      NOT PREVIEW-YES
+               MOVE    "STE"           TO  SJOBKANRI-MODE
+               INITIALIZE                  JOBKANRI-REC
+               MOVE    CNT-PAGE        TO  JOB-UPDCNT
+               PERFORM   900-CALL-ORCSJOB-SEC
+           END-IF
       *
            PERFORM 900-DBDISCONNECT-SEC
       *
@@ -350,11 +366,14 @@
            CLOSE   RECEERR-FILE
       *
       *    ジョブ管理終了処理
-           MOVE    "JBE"           TO  SJOBKANRI-MODE
-           INITIALIZE                  JOBKANRI-REC
-           MOVE    WRK-RECEERR     TO  JOB-YOBI
-           MOVE    "9999"          TO  JOB-ERRCD
-           PERFORM   900-CALL-ORCSJOB-SEC
+      *    （プレビューモードではジョブ管理マスタを更新しない）
+           IF      NOT PREVIEW-YES
+               MOVE    "JBE"           TO  SJOBKANRI-MODE
+               INITIALIZE                  JOBKANRI-REC
+               MOVE    WRK-RECEERR     TO  JOB-YOBI
+               MOVE    "9999"          TO  JOB-ERRCD
+               PERFORM   900-CALL-ORCSJOB-SEC
+           END-IF
       *
            PERFORM 900-DBDISCONNECT-SEC
       *
