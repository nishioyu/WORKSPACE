@@ -70,6 +70,9 @@
       *
       *  05.01.01    ORCAMO       22/06/08  紙レセプトの記載順対応
       *                                     （診療区分１３，１４）
+      *
+      *  05.02.01    NACL-藤原    26/08/08  医療機関・診療科別並び順
+      *                                     カスタマイズ対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -89,20 +92,30 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    医療機関・診療科別並び順カスタマイズテーブル
+           SELECT  ORCJUNNUM-FILE  ASSIGN  WRK-PARA-JUNNUMFILE
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  STS-JUNNUM.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
       *
        FD  RECE66-FILE.
-       01  RECE66-REC. 
+       01  RECE66-REC.
            COPY    "CPRCF066.INC".
       *
        FD  RECE661-FILE.
-       01  RECE661-REC. 
+       01  RECE661-REC.
            COPY    "CPRCF0661.INC".
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *    医療機関・診療科別並び順カスタマイズテーブル
+       FD  ORCJUNNUM-FILE.
+       01  ORCJUNNUM-REC.
+           03  JUNNUM-HOSPNUM          PIC  9(02).
+           03  JUNNUM-SRYKA            PIC  X(03).
+           03  JUNNUM-KOUHYOJUNNUM     PIC  9(04).
       *
        WORKING-STORAGE             SECTION.
       *
@@ -127,6 +140,7 @@
            03  STS-RECE66                              PIC X(02).
            03  STS-RECE661                             PIC X(02).
            03  STS-RECEERR                             PIC X(02).
+           03  STS-JUNNUM                              PIC X(02).
       *
        01  FLG-AREA.
            03  FLG-END                                 PIC 9(01).
@@ -146,6 +160,21 @@
                05  WRK-PARA-JOBID                      PIC  9(07).
                05  WRK-PARA-SHELLID                    PIC  X(08).
            03  WRK-PARA-HOSPNUM                        PIC  9(02).
+      *    並び順カスタマイズ区分（"1"：カスタム並び順テーブルを使う）
+           03  WRK-PARA-JUNNUMKBN                      PIC  X(01).
+               88  JUNNUM-YES                              VALUE  "1".
+               88  JUNNUM-NO                       VALUE  SPACE  "0".
+      *    並び順カスタマイズテーブルファイル
+           03  WRK-PARA-JUNNUMFILE                     PIC  X(120).
+      *
+           03  WRK-JUNNUM-MAX               PIC  9(04)  VALUE  ZERO.
+      *
+      *    医療機関・診療科別並び順カスタマイズテーブル
+       01  TBL-JUNNUM-AREA.
+           03  TBL-JUNNUM-REC     OCCURS  200  INDEXED  BY  IDX-JUNNUM.
+               05  TBL-JUNNUM-HOSPNUM          PIC  9(02).
+               05  TBL-JUNNUM-SRYKA            PIC  X(03).
+               05  TBL-JUNNUM-KOUHYOJUNNUM     PIC  9(04).
       *
        01  WRK-ERR-AREA.
            03  WRK-RECEERR         PIC X(200).
@@ -227,6 +256,8 @@
                                        INTO    WRK-PARA
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-JUNNUMKBN
+                                               WRK-PARA-JUNNUMFILE
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -281,6 +312,10 @@
            END-IF
       *
            OPEN    I-O                 RECE661-FILE
+      *
+           IF      JUNNUM-YES
+               PERFORM 810-JUNNUM-LOAD-SEC
+           END-IF
       *
            PERFORM    RECE66-READ-SEC
       *
@@ -374,6 +409,10 @@
                MOVE   RECE66-CDKBN-KOUBAN  TO  RECE661-CDKBN-KOUBAN
                MOVE   RECE66-KOUHYOJUNNUM  TO  RECE661-KOUHYOJUNNUM
            END-IF
+      *
+           IF      JUNNUM-YES
+               PERFORM 220-JUNNUM-LOOKUP-SEC
+           END-IF
       *
            MOVE   RECE66-SRYSYUKBN   TO   RECE661-SRYSYUKBN
            MOVE   RECE66-DAY         TO   RECE661-DAY
@@ -601,6 +640,59 @@
            EXIT.
       *
       *****************************************************************
+      *    医療機関・診療科別並び順カスタマイズテーブル読込処理
+      *****************************************************************
+       810-JUNNUM-LOAD-SEC        SECTION.
+      *
+           OPEN    INPUT               ORCJUNNUM-FILE
+           IF      STS-JUNNUM          NOT =   ZERO
+               MOVE    ZERO                TO  WRK-JUNNUM-MAX
+           ELSE
+               PERFORM UNTIL   STS-JUNNUM  =   "10"
+                   READ    ORCJUNNUM-FILE
+                       AT  END
+                           MOVE    "10"        TO  STS-JUNNUM
+                       NOT AT END
+                           IF      WRK-JUNNUM-MAX      <   200
+                               ADD     1           TO  WRK-JUNNUM-MAX
+                               SET     IDX-JUNNUM  TO  WRK-JUNNUM-MAX
+                               MOVE    JUNNUM-HOSPNUM
+                                   TO  TBL-JUNNUM-HOSPNUM (IDX-JUNNUM)
+                               MOVE    JUNNUM-SRYKA
+                                   TO  TBL-JUNNUM-SRYKA (IDX-JUNNUM)
+                               MOVE    JUNNUM-KOUHYOJUNNUM
+                                   TO  TBL-JUNNUM-KOUHYOJUNNUM
+                                       (IDX-JUNNUM)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE   ORCJUNNUM-FILE
+           END-IF
+           .
+       810-JUNNUM-LOAD-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    医療機関・診療科別並び順カスタマイズ適用処理
+      *****************************************************************
+       220-JUNNUM-LOOKUP-SEC        SECTION.
+      *
+           PERFORM VARYING IDX-JUNNUM FROM 1 BY 1
+                       UNTIL   IDX-JUNNUM      >   WRK-JUNNUM-MAX
+               IF      ( TBL-JUNNUM-HOSPNUM (IDX-JUNNUM)
+                                       =   WRK-PARA-HOSPNUM        )
+               AND     ( TBL-JUNNUM-SRYKA   (IDX-JUNNUM)
+                                       =   RECE66-SRYKA             )
+                   MOVE    TBL-JUNNUM-KOUHYOJUNNUM (IDX-JUNNUM)
+                                       TO  RECE661-KOUHYOJUNNUM
+                   SET     IDX-JUNNUM  TO  WRK-JUNNUM-MAX
+               END-IF
+           END-PERFORM
+           .
+       220-JUNNUM-LOOKUP-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    中間ファイルＲＥＡＤ処理
       *****************************************************************
        RECE66-READ-SEC            SECTION.
