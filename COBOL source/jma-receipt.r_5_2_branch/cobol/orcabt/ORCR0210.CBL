@@ -44,6 +44,7 @@
       *  05.00.01    NACL-藤原    18/06/11  ファイルのエラー処理修正
       *                                      Warning 対応
       *  05.01.01    ORCAMO       22/06/xx  リアルタイムレセ電データ作成対応
+      *  05.02.01    NACL-藤原    26/08/08  チェックポイント再開対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -67,24 +68,33 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    チェックポイント再開用ファイル
+           SELECT  CKPT-FILE       ASSIGN  CKPTPARA
+                                   ORGANIZATION    IS  LINE
+                                                       SEQUENTIAL
+                                   FILE    STATUS  IS  STS-CKPT.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
       *
-      *    レセプト明細書  
+      *    レセプト明細書
        FD  RECE03-FILE.
-       01  RECE031-REC. 
+       01  RECE031-REC.
            COPY    "CPRCF0031.INC".
       *
        FD  RECE039-FILE.
-       01  RECE039-REC. 
+       01  RECE039-REC.
            COPY    "CPRCF0031.INC"  REPLACING  //RECE031//
                                    BY          //RECE039//.
            03  RECE039-SYUBYOFLG-X PIC X(01).
       *
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *
+      *    チェックポイント再開用ファイル
+       FD  CKPT-FILE.
+       01  CKPT-R                  PIC X(80).
       *
        WORKING-STORAGE             SECTION.
 grpsys*
@@ -98,19 +108,31 @@ grpsys     COPY    "COMMON-SPA".
            COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
                                    BY         //RECE039PARA//.
       *
-      *    エラーファイル 名称領域 
+      *    エラーファイル 名称領域
             COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
                                    BY         //RECEERR//.
       *
+      *    チェックポイント再開用ファイル 名称領域
+            COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
+                                   BY         //CKPTPARA//.
+      *
       *    ファイル名取得
            COPY    "CPRECEDAT1.INC".
            COPY    "CPTEMPFL.INC".
       *
+      *    チェックポイント再開用ファイル名称領域
+       01  CKPTPARA-BASENAME.
+           03  CKPTPARA-HOSPNUM        PIC 9(02).
+           03  FILLER                  PIC X(06)   VALUE   "CKPT03".
+           03  CKPTPARA-JOBID          PIC 9(07).
+           03  FILLER                  PIC X(04)   VALUE   ".txt".
+      *
       *    フラグ領域
        01  STS-AREA.
            03  STS-RECE039                             PIC X(02).
            03  STS-RECE03                              PIC X(02).
            03  STS-RECEERR                             PIC X(02).
+           03  STS-CKPT                                PIC X(02).
       *
            03  FLG-SYSKANRI            PIC 9(01).
       *
@@ -118,11 +140,40 @@ grpsys     COPY    "COMMON-SPA".
            03  FLG-END                                 PIC 9(01).
            03  FLG-READ                                PIC 9(01).
       *
+      *    チェックポイント再開用スイッチ
+       01  WK-SW-AREA.
+           03  WK-SW-RESUME            PIC 9(01).
+               88  RESUME-YES                          VALUE   1.
+               88  RESUME-NO                           VALUE   0.
+      *
+      *    チェックポイント再開用エリア
+       01  CKPT-AREA.
+           03  CKPT-LASTPTID                           PIC 9(10).
+           03  CKPT-CNT                                PIC 9(06).
+           03  FILLER                                  PIC X(64).
+      *
+      *    チェックポイント再開読み飛ばし件数カウンタ
+      *    （RECE031-PTID は物理出力レコード単位のキーではなく
+      *      制御ブレークグループ単位のキーのため非一意であり、
+      *      キー比較ではなく件数比較で再開位置を判定する）
+       01  WRK-RESUME-AREA.
+           03  WRK-RESUME-SKIPCNT                      PIC 9(06).
+      *
       *    カウント領域
        01  CNT-AREA.
            03  CNT-IN                                  PIC 9(06).
            03  CNT-OUT                                 PIC 9(06).
       *
+      *    チェックポイント書き込み間隔カウンタ
+      *    （毎件書き込むとＩ／Ｏ負荷が大きいため、一定件数ごとに
+      *      まとめて書き込む）
+       01  WRK-CKPT-AREA.
+           03  WRK-CKPT-INTERVAL-CNT                   PIC 9(06).
+      *
+       01  CONST-AREA.
+           03  CONST-CKPT-INTERVAL                     PIC 9(06)
+                                                         VALUE 100.
+      *
       *    一時領域
        01  WRK-AREA.
            03  WRK-PARA.
@@ -218,6 +269,8 @@ grpsys     COPY    "COMMON-SPA".
                                        WRK-AREA
                                        FLG-AREA
                                        SPA-AREA
+                                       WK-SW-AREA
+                                       CKPT-AREA
       *
            UNSTRING    COMMAND-PARAM   DELIMITED  BY  ","
                                        INTO    WRK-PARA1
@@ -278,6 +331,9 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
            PERFORM 800-FILENM-SET-SEC
            MOVE    RECEDAT1PARA-BASENAME
                                        TO  SGETTEMP-BASENAMES  (3)
+           MOVE    WRK-PARA-HOSPNUM    TO  CKPTPARA-HOSPNUM
+           MOVE    WRK-PARA-JOBID      TO  CKPTPARA-JOBID
+           MOVE    CKPTPARA-BASENAME   TO  SGETTEMP-BASENAMES  (4)
            CALL    "ORCSGETTEMP"       USING   SGETTEMP-AREA
            MOVE    SPACE               TO  RECEERR
            MOVE    SGETTEMP-FULLNAMES (1)
@@ -286,8 +342,28 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                        TO  RECE03PARA
            MOVE    SGETTEMP-FULLNAMES (3)
                                        TO  RECE039PARA
+           MOVE    SGETTEMP-FULLNAMES (4)
+                                       TO  CKPTPARA
       *
            MOVE   SGETTEMP-ST          TO  WRK-SGETTEMP-ST
+      *
+      *    チェックポイント再開処理
+      *    （前回異常終了時の最終処理済み患者番号が記録されていれば
+      *      そこまでを読み飛ばして続きから出力を再開する）
+           MOVE    ZERO                TO  WRK-RESUME-SKIPCNT
+           OPEN    INPUT               CKPT-FILE
+           IF      STS-CKPT            =   "00"
+               READ    CKPT-FILE       INTO    CKPT-AREA
+                   AT  END
+                       MOVE    0               TO  WK-SW-RESUME
+                   NOT AT  END
+                       MOVE    1               TO  WK-SW-RESUME
+                       DISPLAY "ORCR0210 RESUME FROM CNT=" CKPT-CNT
+               END-READ
+               CLOSE   CKPT-FILE
+           ELSE
+               MOVE    0                   TO  WK-SW-RESUME
+           END-IF
       *
            OPEN    INPUT               RECE03-FILE
            IF      STS-RECE03          =   "00"
@@ -301,7 +377,13 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                PERFORM 500-FILE-ERR-ABORT-SEC
            END-IF
       *
-           OPEN    OUTPUT              RECE039-FILE
+      *        再開時は既存出力済みレコードを残すため I-O で開く
+      *        （OUTPUT で開くと前回までの出力済み分が消えてしまう）
+           IF      RESUME-YES
+               OPEN    I-O                 RECE039-FILE
+           ELSE
+               OPEN    OUTPUT              RECE039-FILE
+           END-IF
       *
       *        レセプト明細０３読み込み
            PERFORM 900-RECE03-READ-SEC
@@ -334,7 +416,17 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
       *
            ADD     1                   TO  CNT-OUT
       *
-           PERFORM 900-RECE03-READ-SEC      
+      *    チェックポイント更新（一定件数ごとに書き込む）
+           MOVE    RECE031-PTID        TO  CKPT-LASTPTID
+           MOVE    CNT-OUT             TO  CKPT-CNT
+           ADD     1                   TO  WRK-CKPT-INTERVAL-CNT
+           IF      WRK-CKPT-INTERVAL-CNT
+                                       NOT <   CONST-CKPT-INTERVAL
+               PERFORM 900-CKPT-WRITE-SEC
+               MOVE    ZERO                TO  WRK-CKPT-INTERVAL-CNT
+           END-IF
+      *
+           PERFORM 900-RECE03-READ-SEC
            .
        200-MAIN-EXT.
            EXIT. 
@@ -439,6 +531,10 @@ grpsys             PERFORM 900-CALL-ORCSJOB-SEC
       *
            CLOSE   RECE03-FILE
            CLOSE   RECE039-FILE
+      *
+      *    正常終了のためチェックポイントは不要（クリアする）
+           OPEN    OUTPUT              CKPT-FILE
+           CLOSE   CKPT-FILE
       *
            IF      WRK-PARA-SHELLID    NOT =   "RECEPTX"
       *        ステップ管理終了処理
@@ -457,6 +553,23 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
            EXIT.
       *
       *****************************************************************
+      *    チェックポイント書き込み処理
+      *****************************************************************
+       900-CKPT-WRITE-SEC              SECTION.
+      *
+           OPEN    OUTPUT              CKPT-FILE
+           IF      STS-CKPT            =   "00"
+               MOVE    CKPT-AREA           TO  CKPT-R
+               WRITE   CKPT-R
+               CLOSE   CKPT-FILE
+           ELSE
+               CALL "coblog" USING "ckpt file open err " CKPTPARA
+           END-IF
+           .
+       900-CKPT-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    一時ファイル名取得処理
       *****************************************************************
        800-FILENM-SET-SEC        SECTION.
@@ -493,8 +606,8 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                                    OR  "2"  )  AND
                              ( RECE031-TEISYUTUSAKI
                                                    =   "6"  )      )
-                       OR  (   RECE031-RECESYUBETU =   ZERO   OR 
-      *************************************************8888   OR 
+                       OR  (   RECE031-RECESYUBETU =   ZERO   OR
+      *************************************************8888   OR
                                                        6666        )
                            CONTINUE
                        ELSE
@@ -506,6 +619,18 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                MOVE    1           TO  FLG-READ
                            END-IF
                        END-IF
+      *
+      *                チェックポイント再開　読み飛ばし判定
+                       IF      RESUME-YES
+                       AND     FLG-READ            =   1
+                           ADD     1
+                                               TO  WRK-RESUME-SKIPCNT
+                           IF      WRK-RESUME-SKIPCNT  NOT >   CKPT-CNT
+                               MOVE    0               TO  FLG-READ
+                           ELSE
+                               MOVE    0               TO  WK-SW-RESUME
+                           END-IF
+                       END-IF
       *
                        IF      FLG-READ            =   1         
                            ADD     1           TO  CNT-IN
