@@ -32,6 +32,7 @@
       *  04.05.01    NACL-藤原    12/07/02  住所欄に番地方書を追加
       *
       *  04.08.01    NACL-藤原    14/07/07  一時ディレクトリ対応
+      *  05.02.01    NACL-藤原    26/08/08  外来分日次統計データ作成対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -93,6 +94,7 @@
            03  FLG-ADRS                        PIC 9(01).
            03  FLG-JYURRK                      PIC 9(01).
            03  FLG-PTNYUINRRK                  PIC 9(01).
+           03  FLG-PTSRYRRK                    PIC 9(01).
       * 
            03  FLG-SYORI                       PIC 9(01).
            03  FLG-CHK-END                     PIC 9(01).
@@ -241,6 +243,10 @@
        01  PTNYUINRRK-REC.
            COPY    "CPPTNYUINRRK.INC".
       *
+      *    患者診療履歴（外来）
+       01  PTSRYRRK-REC.
+           COPY    "CPPTSRYRRK.INC".
+      *
       *****************************************************************
       *    サブプロ用領域
       *****************************************************************
@@ -404,6 +410,23 @@ grpsys     MOVE    SPA-HOSPNUM         TO  SYS-1009-HOSPNUM
       *****************************************************************
        200-MAIN-SEC                SECTION.
       *
+      *    入外区分により入院／外来の基本情報作成処理を振り分ける
+           IF      WRK-PARA-NYUGAIKBN      =   "2"
+               PERFORM 200-MAIN-GAIRAI-SEC
+           ELSE
+               PERFORM 200-MAIN-NYUIN-SEC
+           END-IF
+      *
+           MOVE    1                   TO  FLG-END
+           .
+       200-MAIN-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    主処理（入院）
+      *****************************************************************
+       200-MAIN-NYUIN-SEC          SECTION.
+      *
       *    入院履歴読み込み
            INITIALIZE                           PTNYUINRRK-REC
            MOVE    WRK-PARA-HOSPNUM         TO  PTNYUINRRK-HOSPNUM
@@ -431,11 +454,49 @@ grpsys     MOVE    SPA-HOSPNUM         TO  SYS-1009-HOSPNUM
            MOVE    "tbl_ptnyuinrrk"         TO  MCP-TABLE
            MOVE    "key40"                  TO  MCP-PATHNAME
            PERFORM 900-CLOSE-SEC
+           .
+       200-MAIN-NYUIN-EXT.
+           EXIT.
       *
-           MOVE    1                   TO  FLG-END
+      *****************************************************************
+      *    主処理（外来）
+      *    （患者診療履歴（外来）から入院と同じ手順で
+      *      TOUKEI04-FILEを作成する）
+      *****************************************************************
+       200-MAIN-GAIRAI-SEC         SECTION.
+      *
+           INITIALIZE                           PTSRYRRK-REC
+           MOVE    WRK-PARA-HOSPNUM         TO  PTSRYRRK-HOSPNUM
+           MOVE    WRK-PARA-SRYYMD          TO  PTSRYRRK-SRYYMD
+           MOVE    PTSRYRRK-REC             TO  MCPDATA-REC
+           MOVE    "tbl_ptsryrrk"           TO  MCP-TABLE
+           MOVE    "key40"                  TO  MCP-PATHNAME
+           PERFORM 900-PTSRYRRK-SELECT-SEC
+           IF      FLG-PTSRYRRK            =   ZERO
+               MOVE    "tbl_ptsryrrk"           TO  MCP-TABLE
+               MOVE    "key40"                  TO  MCP-PATHNAME
+               PERFORM   900-PTSRYRRK-READ-SEC
+               MOVE      PTSRYRRK-PTID      TO  WRK-NEW-PTID
+               PERFORM   UNTIL   FLG-PTSRYRRK      =   1
+      *            外来履歴を入院履歴と同じ編集手順に合わせるため、
+      *            共通ワーク（PTNYUINRRK-REC）へ写し替えて流用する
+                   INITIALIZE                     PTNYUINRRK-REC
+                   MOVE    PTSRYRRK-HOSPNUM    TO  PTNYUINRRK-HOSPNUM
+                   MOVE    PTSRYRRK-PTID       TO  PTNYUINRRK-PTID
+                   MOVE    PTSRYRRK-RRKNUM     TO  PTNYUINRRK-RRKNUM
+                   PERFORM   2001-HENSYU-SEC
+                   MOVE    "tbl_ptsryrrk"           TO  MCP-TABLE
+                   MOVE    "key40"                  TO  MCP-PATHNAME
+                   PERFORM   900-PTSRYRRK-READ-SEC
+                   MOVE      PTSRYRRK-PTID      TO  WRK-NEW-PTID
+               END-PERFORM
+           END-IF
+           MOVE    "tbl_ptsryrrk"           TO  MCP-TABLE
+           MOVE    "key40"                  TO  MCP-PATHNAME
+           PERFORM 900-CLOSE-SEC
            .
-       200-MAIN-EXT.
-           EXIT. 
+       200-MAIN-GAIRAI-EXT.
+           EXIT.
       *
       *****************************************************************
       *    編集処理
@@ -504,7 +565,11 @@ grpsys     MOVE    SPA-HOSPNUM         TO  SYS-1009-HOSPNUM
            MOVE    LNK-ORCBT120SUB-RECESYUBETU(IDX)
                                        TO  TOUKEI04-RECESYUBETU
       *    入外区分
-           MOVE       1                TO  TOUKEI04-NYUGAIKBN
+           IF      WRK-PARA-NYUGAIKBN      =   "2"
+               MOVE   2                TO  TOUKEI04-NYUGAIKBN
+           ELSE
+               MOVE   1                TO  TOUKEI04-NYUGAIKBN
+           END-IF
       *    診療科
            MOVE       LNK-ORCBT120SUB-NYUINKA
                                        TO  TOUKEI04-SRYKA
@@ -873,6 +938,40 @@ grpsys     PERFORM 900-DBFETCH-SEC
            EXIT.
       *
       *****************************************************************
+      *    患者診療履歴（外来）マスタ読込
+      *****************************************************************
+       900-PTSRYRRK-SELECT-SEC         SECTION.
+      *
+grpsys     PERFORM 900-DBSELECT-SEC
+           IF      MCP-RC           =   ZERO
+               MOVE    ZERO         TO  FLG-PTSRYRRK
+           ELSE
+               MOVE    1            TO  FLG-PTSRYRRK
+           END-IF
+      *
+           .
+       900-PTSRYRRK-SELECT-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者診療履歴（外来）マスター読込
+      *****************************************************************
+       900-PTSRYRRK-READ-SEC        SECTION.
+      *
+grpsys     PERFORM 900-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  PTSRYRRK-REC
+               MOVE    ZERO            TO  FLG-PTSRYRRK
+           ELSE
+               INITIALIZE                  PTSRYRRK-REC
+               MOVE    1               TO  FLG-PTSRYRRK
+           END-IF
+      *
+           .
+       900-PTSRYRRK-READ-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    ジョブ管理ＤＢ制御処理
       *****************************************************************
        900-CALL-ORCSJOB-SEC            SECTION.
