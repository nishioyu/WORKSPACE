@@ -39,6 +39,7 @@
       *  04.03.01    NACL-森脇    08/06/13  ＣＳＶファイル出力対応
       *  04.08.01    NACL-森脇    14/07/31  一時ファイルディレクトリ設定
       *  05.03.00    ORCAMO       23/12/05  器材商品名に保険請求名の追加
+      *  05.03.01    NACL-藤原    26/08/08  在庫突合用の拡張ＣＳＶレイアウト追加
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -71,6 +72,21 @@
            03  CSV-NAME            PIC X(200).
            03  CSV-FILLER3         PIC X(1).
            03  CSV-TEN             PIC 9(09).99.
+      *    在庫突合用　拡張ＣＳＶレイアウト（規格・単位・廃止予定日付き）
+       01  TENSUCSV-REC-EXT.
+           03  CSVEXT-HOSPNUM      PIC 9(2).
+           03  CSVEXT-FILLER1      PIC X(1).
+           03  CSVEXT-SRYCD        PIC X(20).
+           03  CSVEXT-FILLER2      PIC X(1).
+           03  CSVEXT-NAME         PIC X(200).
+           03  CSVEXT-FILLER3      PIC X(1).
+           03  CSVEXT-TEN          PIC 9(09).99.
+           03  CSVEXT-FILLER4      PIC X(1).
+           03  CSVEXT-KIKAKU       PIC X(40).
+           03  CSVEXT-FILLER5      PIC X(1).
+           03  CSVEXT-TANI         PIC X(10).
+           03  CSVEXT-FILLER6      PIC X(1).
+           03  CSVEXT-HAISHIYMD    PIC X(08).
       *
        WORKING-STORAGE             SECTION.
       *    シェル用領域
@@ -119,6 +135,11 @@
            03  WRK-PARA-FILE       PIC X(1).
            03  WRK-PARA-CSVDIR     PIC X(100).
            03  WRK-PARA-CSVFILE    PIC X(100).
+      *    在庫突合用拡張ＣＳＶレイアウト区分（"1"：規格・単位・
+      *    廃止予定日を含む拡張レイアウトで出力する）
+           03  WRK-PARA-CSVLAYOUT  PIC X(1).
+               88  EXTCSV-YES          VALUE  "1".
+               88  EXTCSV-NO           VALUE  SPACE  "0".
       *----(04.08.01)--UPD-START---
       *     03  TENSUERR            PIC X(100).
            03  TENSUCSV            PIC X(1024).
@@ -267,6 +288,7 @@
                                                WRK-PARA-FILE
                                                WRK-PARA-CSVDIR
                                                WRK-PARA-CSVFILE
+                                               WRK-PARA-CSVLAYOUT
            END-UNSTRING
       *
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
@@ -489,23 +511,41 @@
        330-CSV-HEN-SEC      SECTION.
       *
            PERFORM UNTIL   FLG-TENSU   =   1
-               PERFORM 900-ICDSELECT-SEC 
+               PERFORM 900-ICDSELECT-SEC
                PERFORM UNTIL   FLG-ICD     =   1
                    ADD     1               TO  SUM-KENSU
-                   INITIALIZE                  TENSUCSV-REC
-                   MOVE    TNS-HOSPNUM     TO  CSV-HOSPNUM
-                   MOVE    TNS-TEN         TO  CSV-TEN
-                   MOVE    ICD-INPUTCD     TO  CSV-SRYCD
-                   MOVE    TNS-NAME        TO  CSV-NAME
-                   MOVE    ","             TO  CSV-FILLER1
-                                               CSV-FILLER2
-                                               CSV-FILLER3
-                   WRITE   TENSUCSV-REC
+                   IF      EXTCSV-YES
+                       INITIALIZE                  TENSUCSV-REC-EXT
+                       MOVE    TNS-HOSPNUM     TO  CSVEXT-HOSPNUM
+                       MOVE    TNS-TEN         TO  CSVEXT-TEN
+                       MOVE    ICD-INPUTCD     TO  CSVEXT-SRYCD
+                       MOVE    TNS-NAME        TO  CSVEXT-NAME
+                       MOVE    TNS-KIKAKU      TO  CSVEXT-KIKAKU
+                       MOVE    TNS-TANI        TO  CSVEXT-TANI
+                       MOVE    TNS-HAISHIYMD   TO  CSVEXT-HAISHIYMD
+                       MOVE    ","             TO  CSVEXT-FILLER1
+                                                   CSVEXT-FILLER2
+                                                   CSVEXT-FILLER3
+                                                   CSVEXT-FILLER4
+                                                   CSVEXT-FILLER5
+                                                   CSVEXT-FILLER6
+                       WRITE   TENSUCSV-REC-EXT
+                   ELSE
+                       INITIALIZE                  TENSUCSV-REC
+                       MOVE    TNS-HOSPNUM     TO  CSV-HOSPNUM
+                       MOVE    TNS-TEN         TO  CSV-TEN
+                       MOVE    ICD-INPUTCD     TO  CSV-SRYCD
+                       MOVE    TNS-NAME        TO  CSV-NAME
+                       MOVE    ","             TO  CSV-FILLER1
+                                                   CSV-FILLER2
+                                                   CSV-FILLER3
+                       WRITE   TENSUCSV-REC
+                   END-IF
                    PERFORM 900-ICDFETCH-SEC
-               END-PERFORM 
-               PERFORM 900-ICDCLOSE-SEC 
-               PERFORM 900-DBFETCH-SEC 
-           END-PERFORM    
+               END-PERFORM
+               PERFORM 900-ICDCLOSE-SEC
+               PERFORM 900-DBFETCH-SEC
+           END-PERFORM
       *
            .
        330-CSV-HEN-EXT.
