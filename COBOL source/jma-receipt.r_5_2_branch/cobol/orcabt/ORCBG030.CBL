@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  ＣＳＶ出力オプション対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -44,13 +45,19 @@
       *    エラーファイル
            SELECT  RECEERR-FILE        ASSIGN  RECEERR
                                        FILE    STATUS  IS  STS-RECEERR.
+      *
+      *    ＣＳＶ出力ファイル
+           SELECT  CSV-FILE            ASSIGN  CSVPARA
+                                       ORGANIZATION    IS  LINE
+                                                           SEQUENTIAL
+                                       FILE    STATUS  IS  STS-CSV.
       *
        DATA                    DIVISION.
        FILE                        SECTION.
       *
       *    統計用ファイル
        FD  TOKEI-FILE.
-       01  TOKEI-REC. 
+       01  TOKEI-REC.
            03  TOKEI-KEY.
                05  TOKEI-IKTFLG        PIC 9(01).
                05  TOKEI-PTNUM         PIC X(20).
@@ -60,11 +67,18 @@
       *    エラーファイル
        FD  RECEERR-FILE.
        01  RECEERR-REC                 PIC X(200).
+      *
+      *    ＣＳＶ出力ファイル
+       FD  CSV-FILE.
+       01  CSV-REC                     PIC X(200).
       *
        WORKING-STORAGE             SECTION.
       *
            COPY    "CPCOMMONDAT2.INC"  REPLACING  //RECE01//
                                        BY         //TOKEI//.
+      *
+           COPY    "CPCOMMONDAT2.INC"  REPLACING  //RECE01//
+                                       BY         //CSV//.
       *
            COPY    "CPRECEERR.INC".
       *
@@ -74,6 +88,7 @@
        01  STS-AREA.
            03  STS-TOKEI               PIC X(02).
            03  STS-RECEERR             PIC X(02).
+           03  STS-CSV                 PIC X(02).
       *
       *    フラグ領域
        01  FLG-AREA.
@@ -109,6 +124,10 @@
            03  WRK-PARA-SHELLID        PIC X(08).
            03  WRK-PARA-HOSPNUM        PIC 9(02).
            03  WRK-PARA-SRYYM          PIC X(06).
+      *    ＣＳＶ出力区分（"1"：ＣＳＶ出力する、それ以外：出力しない）
+           03  WRK-PARA-CSVKBN         PIC X(01).
+               88  CSV-YES                         VALUE   "1".
+               88  CSV-NO                          VALUE   SPACE  "0".
       *
       *    一時領域
        01  WRK-AREA.
@@ -135,6 +154,9 @@
       *
            03  WRK-Z03                 PIC ZZ9.
            03  WRK-Z05                 PIC ZZZZ9.
+      *
+      *    ＣＳＶ出力用ワーク
+           03  WRK-CSV-NAIYO           PIC X(60).
       *
        01  CONST-AREA.
            03  CONST-IKTFLG-0.
@@ -321,6 +343,7 @@
                                        WRK-PARA-HOSPNUM
                                        RECEERR
                                        WRK-PARA-SRYYM
+                                       WRK-PARA-CSVKBN
            END-UNSTRING
       *
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
@@ -346,16 +369,23 @@
            MOVE    "BG03001"           TO  TOKEIPARA-FILE-ID
            MOVE    LNK-PRTKANRI-TERMID TO  TOKEIPARA-TERMID
            MOVE    SPA-HOSPNUM         TO  TOKEIPARA-HOSPNUM
+      *
+           MOVE    "BG03002"           TO  CSVPARA-FILE-ID
+           MOVE    LNK-PRTKANRI-TERMID TO  CSVPARA-TERMID
+           MOVE    SPA-HOSPNUM         TO  CSVPARA-HOSPNUM
       *
            INITIALIZE                      SGETTEMP-AREA
            MOVE    TOKEIPARA-BASENAME  TO  SGETTEMP-BASENAMES(1)
            MOVE    RECEERR             TO  SGETTEMP-BASENAMES(2)
+           MOVE    CSVPARA-BASENAME    TO  SGETTEMP-BASENAMES(3)
            CALL    "ORCSGETTEMP"           USING
                                            SGETTEMP-AREA
            MOVE    SGETTEMP-FULLNAMES(1)
                                        TO  TOKEIPARA-FULLNAME
            MOVE    SGETTEMP-FULLNAMES(2)
                                        TO  RECEERR
+           MOVE    SGETTEMP-FULLNAMES(3)
+                                       TO  CSVPARA-FULLNAME
       *
       *    パラメタ編集処理
            PERFORM 110-PARA-HENSYU-SEC
@@ -444,7 +474,13 @@
       *
            IF      CNT-TOKEI       NOT =   ZERO
                OPEN    INPUT               TOKEI-FILE
+               IF      CSV-YES
+                   OPEN    OUTPUT              CSV-FILE
+               END-IF
                PERFORM 260-MAIN-TOKEI-OUT-SEC
+               IF      CSV-YES
+                   CLOSE                       CSV-FILE
+               END-IF
                CLOSE                       TOKEI-FILE
            END-IF
       *
@@ -524,6 +560,10 @@
                        OR    ( TOKEI-IKTFLG    NOT =   WRK-IKTFLG )
       *            明細
                    PERFORM 320-PRT-MEISAI-SEC
+                   IF      CSV-YES
+      *                ＣＳＶ明細
+                       PERFORM 340-CSV-MEISAI-SEC
+                   END-IF
       *            統計ファイル読み込み
                    PERFORM 900-TOKEI-NEXT-SEC
                END-PERFORM
@@ -613,6 +653,47 @@
        320-PRT-MEISAI-EXT.
            EXIT.
       *****************************************************************
+      *    ＣＳＶ明細
+      *****************************************************************
+       340-CSV-MEISAI-SEC          SECTION.
+      *
+           EVALUATE    TOKEI-GAITOKBN
+               WHEN    1
+                   MOVE    CONST-GAITOKBN-1    TO  WRK-CSV-NAIYO
+               WHEN    2
+                   MOVE    CONST-GAITOKBN-2    TO  WRK-CSV-NAIYO
+               WHEN    3
+                   MOVE    CONST-GAITOKBN-3    TO  WRK-CSV-NAIYO
+               WHEN    4
+                   MOVE    CONST-GAITOKBN-4    TO  WRK-CSV-NAIYO
+               WHEN    5
+                   MOVE    CONST-GAITOKBN-5    TO  WRK-CSV-NAIYO
+               WHEN    6
+                   MOVE    CONST-GAITOKBN-6    TO  WRK-CSV-NAIYO
+               WHEN    7
+                   MOVE    CONST-GAITOKBN-7    TO  WRK-CSV-NAIYO
+               WHEN    8
+                   MOVE    CONST-GAITOKBN-8    TO  WRK-CSV-NAIYO
+               WHEN    9
+                   MOVE    CONST-GAITOKBN-9    TO  WRK-CSV-NAIYO
+               WHEN   OTHER
+                   MOVE    SPACE               TO  WRK-CSV-NAIYO
+           END-EVALUATE
+      *
+           MOVE    SPACE               TO  CSV-REC
+           STRING  TOKEI-PTNUM         DELIMITED BY  SPACE
+                   ","                 DELIMITED BY  SIZE
+                   TOKEI-NAME          DELIMITED BY  SPACE
+                   ","                 DELIMITED BY  SIZE
+                   WRK-CSV-NAIYO       DELIMITED BY  SPACE
+           INTO    CSV-REC
+           END-STRING
+           WRITE   CSV-REC
+      *
+           .
+       340-CSV-MEISAI-EXT.
+           EXIT.
+      *****************************************************************
       *    合計
       *****************************************************************
        330-PRT-GOKEI-SEC           SECTION.
