@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  実行前の影響件数事前チェックモード対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -64,6 +65,7 @@
        01  CNT-AREA.
            03  CNT-PAGE                            PIC 9(08).
            03  CNT-JOB-UPDCNT                      PIC 9(08).
+           03  CNT-PREVIEWCNT                      PIC 9(05).
       *
       *    システム領域
        01  SYS-AREA.
@@ -85,6 +87,10 @@
            03  WRK-PARA-SHELLID                    PIC X(08).
            03  WRK-PARA-HOSPNUM                    PIC 9(02).
            03  WRK-PARA-UKEYMD                     PIC X(08).
+      *    事前チェック（プレビュー）区分（"1"：件数確認のみ、更新は行わない）
+           03  WRK-PARA-PREVIEWKBN                 PIC X(01).
+               88  PREVIEW-YES                        VALUE  "1".
+               88  PREVIEW-NO                         VALUE  SPACE  "0".
       *
       *    一時領域
        01  WRK-AREA.
@@ -231,6 +237,7 @@
                                        WRK-PARA-HOSPNUM
                                        RECEERR
                                        WRK-PARA-UKEYMD
+                                       WRK-PARA-PREVIEWKBN
            END-UNSTRING
       *
            MOVE     WRK-PARA-HOSPNUM   TO  SPA-HOSPNUM
@@ -327,19 +334,22 @@
                    DISPLAY   "UKE-00UKEID = " UKE-PTID
       *            受付ＩＤを比較更新
                    IF    WRK-MAXUKEID  >   UKE-PTID
-                       DISPLAY "MAXUKEID SET"
-                       MOVE   WRK-MAXUKEID    TO  UKE-PTID
-                       MOVE    "fixukeid"     TO  UKE-OPID
-                       PERFORM 800-MCNDATE-SEC
-                       MOVE    SMCNDATE-YMD   TO  UKE-UPYMD
-                       MOVE    SMCNDATE-HMS   TO  UKE-UPHMS
-                       MOVE    UKETUKE-REC      TO  MCPDATA-REC
-                       MOVE    "DBUPDATE"     TO  MCP-FUNC
-                       MOVE    "tbl_uketuke"  TO  MCP-TABLE
-                       MOVE    "key"          TO  MCP-PATHNAME
-                       CALL    "ORCDBMAIN"    USING   MCPAREA
-                                                      MCPDATA-REC
-                                                      SPA-AREA
+                       ADD     1               TO  CNT-PREVIEWCNT
+                       IF  NOT PREVIEW-YES
+                           DISPLAY "MAXUKEID SET"
+                           MOVE   WRK-MAXUKEID    TO  UKE-PTID
+                           MOVE    "fixukeid"     TO  UKE-OPID
+                           PERFORM 800-MCNDATE-SEC
+                           MOVE    SMCNDATE-YMD   TO  UKE-UPYMD
+                           MOVE    SMCNDATE-HMS   TO  UKE-UPHMS
+                           MOVE    UKETUKE-REC      TO  MCPDATA-REC
+                           MOVE    "DBUPDATE"     TO  MCP-FUNC
+                           MOVE    "tbl_uketuke"  TO  MCP-TABLE
+                           MOVE    "key"          TO  MCP-PATHNAME
+                           CALL    "ORCDBMAIN"    USING   MCPAREA
+                                                          MCPDATA-REC
+                                                          SPA-AREA
+                       END-IF
                    END-IF
                END-IF    
            ELSE
@@ -359,6 +369,11 @@
       *****************************************************************
        300-END-SEC                 SECTION.
       *
+      *    事前チェック（プレビュー）結果出力
+           IF      PREVIEW-YES
+               PERFORM 350-PREVIEW-OUT-SEC
+           END-IF
+      *
       *    ステップ管理終了処理
            MOVE    "STE"           TO  SJOBKANRI-MODE
            INITIALIZE                  JOBKANRI-REC
@@ -372,6 +387,30 @@
            EXIT.
       *
       *****************************************************************
+      *    事前チェック（プレビュー）結果出力処理
+      *****************************************************************
+       350-PREVIEW-OUT-SEC             SECTION.
+      *
+           MOVE    SPACE               TO  WRK-RECEERR
+           STRING "対象受付ＩＤ件数："  DELIMITED   BY  SIZE
+                  CNT-PREVIEWCNT       DELIMITED   BY  SIZE
+                  "件（プレビューのため"
+                                       DELIMITED   BY  SIZE
+                  "更新は行っていません）"
+                                       DELIMITED   BY  SIZE
+                                       INTO    WRK-RECEERR
+           END-STRING
+      *
+           OPEN    OUTPUT      RECEERR-FILE
+           MOVE    WRK-RECEERR     TO  RECEERR-REC
+           WRITE   RECEERR-REC
+           CLOSE   RECEERR-FILE
+      *
+           .
+       350-PREVIEW-OUT-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    エラー出力処理
       *****************************************************************
        500-ERR-HENSYU-SEC              SECTION.
