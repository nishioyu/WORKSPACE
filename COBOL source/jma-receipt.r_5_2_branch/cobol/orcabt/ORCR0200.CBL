@@ -74,6 +74,7 @@
       *  05.01.02    ORCAMO       22/06/xx  リアルタイムレセ電データ作成対応
       *
       *  05.02.01    ORCAMO       23/08/25  中止処理の追加
+      *  05.02.02    NACL-藤原    26/08/08  チェックポイント再開対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -97,22 +98,31 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    チェックポイント再開用ファイル
+           SELECT  CKPT-FILE       ASSIGN  CKPTPARA
+                                   ORGANIZATION    IS  LINE
+                                                       SEQUENTIAL
+                                   FILE    STATUS  IS  STS-CKPT.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
       *
-      *    レセプト明細書  
+      *    レセプト明細書
        FD  RECE04-FILE.
-       01  RECE04-REC. 
+       01  RECE04-REC.
            COPY    "CPRCF004.INC".
       *
        FD  RECE041-FILE.
-       01  RECE041-REC. 
+       01  RECE041-REC.
            COPY    "CPRCF0041.INC".
       *
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *
+      *    チェックポイント再開用ファイル
+       FD  CKPT-FILE.
+       01  CKPT-R                  PIC X(80).
       *
        WORKING-STORAGE             SECTION.
 grpsys*
@@ -125,19 +135,31 @@ grpsys     COPY    "COMMON-SPA".
            COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
                                    BY         //RECE041PARA//.
       *
-      *    エラーファイル 名称領域 
+      *    エラーファイル 名称領域
             COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
                                    BY         //RECEERR//.
       *
+      *    チェックポイント再開用ファイル 名称領域
+            COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
+                                   BY         //CKPTPARA//.
+      *
       *    ファイル名取得
            COPY    "CPRECEDAT1.INC".
            COPY    "CPTEMPFL.INC".
       *
+      *    チェックポイント再開用ファイル名称領域
+       01  CKPTPARA-BASENAME.
+           03  CKPTPARA-HOSPNUM        PIC 9(02).
+           03  FILLER                  PIC X(06)   VALUE   "CKPT04".
+           03  CKPTPARA-JOBID          PIC 9(07).
+           03  FILLER                  PIC X(04)   VALUE   ".txt".
+      *
       *    フラグ領域
        01  STS-AREA.
            03  STS-RECE041                             PIC X(02).
            03  STS-RECE04                              PIC X(02).
            03  STS-RECEERR                             PIC X(02).
+           03  STS-CKPT                                PIC X(02).
       *
        01  FLG-AREA.
            03  FLG-END                                 PIC 9(01).
@@ -145,11 +167,40 @@ grpsys     COPY    "COMMON-SPA".
       *
            03  FLG-SYSKANRI            PIC 9(01).
       *
+      *    チェックポイント再開用スイッチ
+       01  WK-SW-AREA.
+           03  WK-SW-RESUME            PIC 9(01).
+               88  RESUME-YES                          VALUE   1.
+               88  RESUME-NO                           VALUE   0.
+      *
+      *    チェックポイント再開用エリア
+       01  CKPT-AREA.
+           03  CKPT-LASTKEY                            PIC X(63).
+           03  CKPT-CNT                                PIC 9(06).
+           03  FILLER                                  PIC X(11).
+      *
+      *    チェックポイント再開読み飛ばし件数カウンタ
+      *    （RECE04-KEY1 は物理出力レコード単位のキーではなく
+      *      制御ブレークグループ単位のキーのため非一意であり、
+      *      キー比較ではなく件数比較で再開位置を判定する）
+       01  WRK-RESUME-AREA.
+           03  WRK-RESUME-SKIPCNT                      PIC 9(06).
+      *
       *    カウント領域
        01  CNT-AREA.
            03  CNT-IN                                  PIC 9(06).
            03  CNT-OUT                                 PIC 9(06).
       *
+      *    チェックポイント書き込み間隔カウンタ
+      *    （毎件書き込むとＩ／Ｏ負荷が大きいため、一定件数ごとに
+      *      まとめて書き込む）
+       01  WRK-CKPT-AREA.
+           03  WRK-CKPT-INTERVAL-CNT                   PIC 9(06).
+      *
+       01  CONST-AREA.
+           03  CONST-CKPT-INTERVAL                     PIC 9(06)
+                                                         VALUE 100.
+      *
       *    添字領域
        01  IDX-AREA.
            03  IDX                     PIC 9(06).
@@ -265,6 +316,8 @@ grpsys     COPY    "COMMON-SPA".
                                        WRK-AREA
                                        SPA-AREA
                                        FLG-AREA
+                                       WK-SW-AREA
+                                       CKPT-AREA
       *
            MOVE    ZERO                TO  FLG-END
       *
@@ -293,6 +346,9 @@ grpsys     COPY    "COMMON-SPA".
            PERFORM 800-FILENM-SET-SEC
            MOVE    RECEDAT1PARA-BASENAME
                                        TO  SGETTEMP-BASENAMES  (3)
+           MOVE    WRK-PARA-HOSPNUM    TO  CKPTPARA-HOSPNUM
+           MOVE    WRK-PARA-JOBID      TO  CKPTPARA-JOBID
+           MOVE    CKPTPARA-BASENAME   TO  SGETTEMP-BASENAMES  (4)
            CALL    "ORCSGETTEMP"       USING   SGETTEMP-AREA
            MOVE    SPACE               TO  RECEERR
            MOVE    SGETTEMP-FULLNAMES (1)
@@ -301,8 +357,28 @@ grpsys     COPY    "COMMON-SPA".
                                        TO  RECE04PARA
            MOVE    SGETTEMP-FULLNAMES (3)
                                        TO  RECE041PARA
+           MOVE    SGETTEMP-FULLNAMES (4)
+                                       TO  CKPTPARA
       *
            MOVE   SGETTEMP-ST          TO  WRK-SGETTEMP-ST
+      *
+      *    チェックポイント再開処理
+      *    （前回異常終了時の最終処理済みキーが記録されていれば
+      *      そこまでを読み飛ばして続きから出力を再開する）
+           MOVE    ZERO                TO  WRK-RESUME-SKIPCNT
+           OPEN    INPUT               CKPT-FILE
+           IF      STS-CKPT            =   "00"
+               READ    CKPT-FILE       INTO    CKPT-AREA
+                   AT  END
+                       MOVE    0               TO  WK-SW-RESUME
+                   NOT AT  END
+                       MOVE    1               TO  WK-SW-RESUME
+                       DISPLAY "ORCR0200 RESUME FROM CNT=" CKPT-CNT
+               END-READ
+               CLOSE   CKPT-FILE
+           ELSE
+               MOVE    0                   TO  WK-SW-RESUME
+           END-IF
       *
            IF      WRK-PARA-SHELLID    NOT =   "RECEPTX"
       *        ステップ管理開始処理
@@ -350,8 +426,12 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                    TO  WRK-PARA-KOUIKIRECEKBN 
            DISPLAY "KOUIKIRECEKBN=" WRK-PARA-KOUIKIRECEKBN
       *
-           OPEN    OUTPUT              RECE041-FILE
-           CLOSE                       RECE041-FILE
+      *        再開時は既存出力済みレコードを残すため OUTPUT で
+      *        クリアしない（クリアすると前回までの出力済み分が消える）
+           IF      RESUME-NO
+               OPEN    OUTPUT              RECE041-FILE
+               CLOSE                       RECE041-FILE
+           END-IF
       *
            OPEN    INPUT               RECE04-FILE
            IF      STS-RECE04          =   "00"
@@ -455,7 +535,17 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
       *
            ADD     1                   TO  CNT-OUT
       *
-           PERFORM 900-RECE04-READ-SEC      
+      *    チェックポイント更新（一定件数ごとに書き込む）
+           MOVE    RECE04-KEY1         TO  CKPT-LASTKEY
+           MOVE    CNT-OUT             TO  CKPT-CNT
+           ADD     1                   TO  WRK-CKPT-INTERVAL-CNT
+           IF      WRK-CKPT-INTERVAL-CNT
+                                       NOT <   CONST-CKPT-INTERVAL
+               PERFORM 900-CKPT-WRITE-SEC
+               MOVE    ZERO                TO  WRK-CKPT-INTERVAL-CNT
+           END-IF
+      *
+           PERFORM 900-RECE04-READ-SEC
            .
        200-MAIN-EXT.
            EXIT. 
@@ -611,6 +701,10 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
       *
            CLOSE   RECE04-FILE
            CLOSE   RECE041-FILE
+      *
+      *    正常終了のためチェックポイントは不要（クリアする）
+           OPEN    OUTPUT              CKPT-FILE
+           CLOSE   CKPT-FILE
       *
            DISPLAY "RECE04   IN  " CNT-IN
            DISPLAY "RECE041  CNT " CNT-OUT
@@ -620,6 +714,23 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
            EXIT.
       *
       *****************************************************************
+      *    チェックポイント書き込み処理
+      *****************************************************************
+       900-CKPT-WRITE-SEC              SECTION.
+      *
+           OPEN    OUTPUT              CKPT-FILE
+           IF      STS-CKPT            =   "00"
+               MOVE    CKPT-AREA           TO  CKPT-R
+               WRITE   CKPT-R
+               CLOSE   CKPT-FILE
+           ELSE
+               CALL "coblog" USING "ckpt file open err " CKPTPARA
+           END-IF
+           .
+       900-CKPT-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    一時ファイル名取得処理
       *****************************************************************
        800-FILENM-SET-SEC        SECTION.
@@ -667,8 +778,8 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                                    OR  "2"  )  AND
                              ( RECE04-TEISYUTUSAKI
                                                    =   "6"  )      )
-                       OR  (   RECE04-RECESYUBETU  =   ZERO   OR 
-      *************************************************8888   OR 
+                       OR  (   RECE04-RECESYUBETU  =   ZERO   OR
+      *************************************************8888   OR
                                                        6666        )
                        OR  (   RECE04-SRYKBN       =   "95"   OR
                                                        "96"        )
@@ -681,7 +792,19 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                            ELSE
                                MOVE    1           TO  FLG-READ
                            END-IF
-                       END-IF      
+                       END-IF
+      *
+      *                チェックポイント再開　読み飛ばし判定
+                       IF      RESUME-YES
+                       AND     FLG-READ            =   1
+                           ADD     1
+                                               TO  WRK-RESUME-SKIPCNT
+                           IF      WRK-RESUME-SKIPCNT  NOT >   CKPT-CNT
+                               MOVE    0               TO  FLG-READ
+                           ELSE
+                               MOVE    0               TO  WK-SW-RESUME
+                           END-IF
+                       END-IF
       *
                        IF      FLG-READ            =   1         
                            ADD     1                   TO  CNT-IN
