@@ -31,6 +31,7 @@
       *  04.08.02    NACL-藤原    17/06/13  包括分の記録の変更
       *
       *  05.00.01    NACL-藤原    20/05/08  Ｋファイル作成対応
+      *  05.02.02    NACL-藤原    26/08/08  EF/K突合せ情報出力対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -47,6 +48,11 @@
                                    ORGANIZATION    IS  LINE
                                                        SEQUENTIAL
                                    FILE    STATUS  IS  STS-EFFILEF.
+      *    ＥＦ／Ｋ突合せ用集計ファイル
+           SELECT  EFKCHK-FILE     ASSIGN  EFKCHKPARA
+                                   ORGANIZATION    IS  LINE
+                                                       SEQUENTIAL
+                                   FILE    STATUS  IS  STS-EFKCHK.
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
@@ -58,10 +64,14 @@
        FD  EFFILE-FILE.
        01  EFFILE-R                    PIC X(2500).
       *
-      *    ＥＦファイル  
+      *    ＥＦファイル
        FD  EFFILE-F-FILE.
        01  EFFILE-F-R                  PIC X(2500).
-      *     
+      *
+      *    ＥＦ／Ｋ突合せ用集計ファイル
+       FD  EFKCHK-FILE.
+       01  EFKCHK-R                    PIC X(80).
+      *
       *    エラーファイル
        FD  RECEERR-FILE.
        01  RECEERR-REC                 PIC X(200). 
@@ -77,6 +87,10 @@
            COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
                                    BY         //EFFILEFPARA//.
       *
+      *    ＥＦ／Ｋ突合せ用集計ファイル名称領域
+           COPY    "CPTEMPFL.INC"  REPLACING  //TEMPFLPARA//
+                                   BY         //EFKCHKPARA//.
+      *
       *01  CSVPARA.
       *****03  FILLER              PIC X(05) VALUE "/tmp/".
        01  EFFILEPARA-BASENAME.
@@ -88,12 +102,21 @@
            03  EFFILEPARA-FILENM-2     PIC X(14).
            03  FILLER                  PIC X(04)   VALUE   ".txt".
       *
-      *    エラーファイル 名称領域 
+      *    ＥＦ／Ｋ突合せ用集計ファイル名称領域
+       01  EFKCHKPARA-BASENAME.
+           03  EFKCHKPARA-HOSPNUM      PIC 9(02).
+           03  FILLER                  PIC X(07)   VALUE   "EFKCHK_".
+           03  EFKCHKPARA-SRYYM        PIC 9(06).
+           03  EFKCHKPARA-NYUGAIKBN    PIC X(01).
+           03  FILLER                  PIC X(04)   VALUE   ".txt".
+      *
+      *    エラーファイル 名称領域
            COPY    "CPRECEERR.INC".
       *
        01  STS-AREA.
            03  STS-EFFILE              PIC X(02).
            03  STS-EFFILEF             PIC X(02).
+           03  STS-EFKCHK              PIC X(02).
            03  STS-RECEERR             PIC X(02).
       *
        01  FLG-AREA.
@@ -105,6 +128,22 @@
            03  CNT-OUT                 PIC 9(06).
            03  CNT-OUT1                PIC 9(06).
            03  CNT-OUT-ALL             PIC 9(06).
+      *
+      *    ＥＦ／Ｋ突合せ集計エリア（区分別）
+       01  CNT-EFK-AREA.
+           03  CNT-EFK-GAIRAI-CNT      PIC 9(06).
+           03  CNT-EFK-GAIRAI-TEN      PIC 9(10).
+           03  CNT-EFK-NYUIN-CNT       PIC 9(06).
+           03  CNT-EFK-NYUIN-TEN       PIC 9(10).
+      *
+      *    ＥＦ／Ｋ突合せ用集計レコード
+       01  WRK-EFKCHK-REC.
+           03  WRK-EFKCHK-HOSPNUM      PIC 9(02).
+           03  WRK-EFKCHK-SRYYM        PIC 9(06).
+           03  WRK-EFKCHK-NYUGAIKBN    PIC X(01).
+           03  WRK-EFKCHK-CNT          PIC 9(06).
+           03  WRK-EFKCHK-TEN          PIC 9(10).
+           03  FILLER                  PIC X(55).
       *
        01  KEY-AREA.
            03  KEY-NEW.
@@ -220,6 +259,7 @@
        100-INIT-SEC                SECTION.
       *
            INITIALIZE              CNT-AREA
+                                   CNT-EFK-AREA
                                    WRK-AREA
                                    FLG-AREA
                                    STS-AREA
@@ -302,6 +342,9 @@
                MOVE    WRK-MCP-PATHNAME
                                        TO  MCP-PATHNAME
                PERFORM 900-CLOSE-SEC
+      *
+               MOVE    "2"             TO  WRK-EFKCHK-NYUGAIKBN
+               PERFORM 900-EFKCHK-WRITE-SEC
            END-IF
       *
       *    入院分
@@ -319,6 +362,9 @@
                MOVE    WRK-MCP-PATHNAME
                                        TO  MCP-PATHNAME
                PERFORM 900-CLOSE-SEC
+      *
+               MOVE    "1"             TO  WRK-EFKCHK-NYUGAIKBN
+               PERFORM 900-EFKCHK-WRITE-SEC
            END-IF
       *
            MOVE    1               TO  FLG-END
@@ -391,6 +437,8 @@
       *
                ADD     1                   TO  CNT-OUT
                                                CNT-OUT-ALL
+               ADD     1                   TO  CNT-EFK-GAIRAI-CNT
+               ADD     RECEDEN-TOTALTEN    TO  CNT-EFK-GAIRAI-TEN
       *
                PERFORM 900-EFOUT-READ-SEC
            END-PERFORM
@@ -556,6 +604,8 @@
       *
                    ADD     1                   TO  CNT-OUT
                                                    CNT-OUT-ALL
+                   ADD     1                   TO  CNT-EFK-NYUIN-CNT
+                   ADD     RECEDEN-TOTALTEN    TO  CNT-EFK-NYUIN-TEN
                WHEN    "F"
                    MOVE    RECEDEN-RECEDATA    TO  EFFILE-F-R
                    WRITE   EFFILE-F-R
@@ -895,6 +945,46 @@
            EXIT.
       *
       *****************************************************************
+      *    ＥＦ／Ｋ突合せ用集計情報出力処理
+      *****************************************************************
+       900-EFKCHK-WRITE-SEC            SECTION.
+      *
+           MOVE    WRK-PARA-HOSPNUM    TO  EFKCHKPARA-HOSPNUM
+           MOVE    LNK-PRTKANRI-SRYYM  TO  EFKCHKPARA-SRYYM
+           MOVE    WRK-EFKCHK-NYUGAIKBN
+                                       TO  EFKCHKPARA-NYUGAIKBN
+      *
+           INITIALIZE                  SGETTEMP-AREA
+           MOVE    EFKCHKPARA-BASENAME
+                                   TO  SGETTEMP-BASENAME
+           CALL    "ORCSGETTEMP"   USING   SGETTEMP-AREA
+           MOVE    SGETTEMP-FULLNAME
+                                   TO  EFKCHKPARA
+      *
+           MOVE    WRK-PARA-HOSPNUM    TO  WRK-EFKCHK-HOSPNUM
+           MOVE    LNK-PRTKANRI-SRYYM  TO  WRK-EFKCHK-SRYYM
+           EVALUATE    WRK-EFKCHK-NYUGAIKBN
+               WHEN    "1"
+                   MOVE    CNT-EFK-NYUIN-CNT   TO  WRK-EFKCHK-CNT
+                   MOVE    CNT-EFK-NYUIN-TEN   TO  WRK-EFKCHK-TEN
+               WHEN    "2"
+                   MOVE    CNT-EFK-GAIRAI-CNT  TO  WRK-EFKCHK-CNT
+                   MOVE    CNT-EFK-GAIRAI-TEN  TO  WRK-EFKCHK-TEN
+           END-EVALUATE
+      *
+           OPEN    OUTPUT              EFKCHK-FILE
+           IF      STS-EFKCHK          =   "00"
+               MOVE    WRK-EFKCHK-REC      TO  EFKCHK-R
+               WRITE   EFKCHK-R
+               CLOSE   EFKCHK-FILE
+           ELSE
+               CALL "coblog" USING "efkchk file open err " EFKCHKPARA
+           END-IF
+           .
+       900-EFKCHK-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    テーブルアクセス処理
       *****************************************************************
        900-ORCDBMAIN-SEC               SECTION.
