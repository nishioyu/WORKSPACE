@@ -49,6 +49,7 @@
       *  04.08.01    NACL-藤原    14/07/07  一時ディレクトリ対応
       *
       *  05.01.01    ORCAMO       22/11/28  初診料コード追加対応
+      *  05.02.01    NACL-藤原    26/08/08  ＸＭＬ出力形式対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -82,6 +83,9 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    自賠責明細書ＸＭＬ出力ファイル
+           SELECT  RECE87XML-FILE  ASSIGN  WRK-PARA-XMLFILE
+                                   FILE    STATUS  IS  STS-RECE87XML.
       *
        DATA                    DIVISION.
        FILE                        SECTION.
@@ -107,7 +111,10 @@
                                    BY         //RECE87X//.
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *    自賠責明細書ＸＭＬ出力ファイル
+       FD  RECE87XML-FILE.
+       01  RECE87XML-REC           PIC X(400).
       *
        WORKING-STORAGE             SECTION.
       *
@@ -131,6 +138,7 @@
            03  STS-RECE87          PIC X(02).
            03  STS-RECE86          PIC X(02).
            03  STS-RECEERR         PIC X(02).
+           03  STS-RECE87XML       PIC X(02).
       *
       *    フラグ領域
        01  FLG-AREA.
@@ -174,6 +182,11 @@
                05  WRK-PARA-SHELLID            PIC  X(08).
            03  WRK-PARA-JIBAIPRTKBN            PIC  X(01).
            03  WRK-PARA-HOSPNUM                PIC  9(02).
+      *    自賠責明細書ＸＭＬ出力区分（"1"：ＸＭＬファイルへも出力する）
+           03  WRK-PARA-XMLKBN                 PIC  X(01).
+               88  XML-YES                         VALUE  "1".
+               88  XML-NO                          VALUE  SPACE  "0".
+           03  WRK-PARA-XMLFILE                PIC  X(100).
       *
            03  WRK-RECEERR         PIC X(200).
       *
@@ -390,6 +403,8 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                                WRK-PARA-JIBAIPRTKBN
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-XMLKBN
+                                               WRK-PARA-XMLFILE
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -434,6 +449,10 @@ grpsys     MOVE    WRK-PARA-HOSPNUM    TO  RECE87PARA-HOSPNUM
            CLOSE                       RECE87X-FILE
       *
            OPEN    I-O                 RECE87-FILE
+      *
+           IF      XML-YES
+               OPEN    OUTPUT              RECE87XML-FILE
+           END-IF
       *
            .
        110-FILE-OPEN-EXT.
@@ -727,15 +746,54 @@ grpsys     MOVE    WRK-PARA-HOSPNUM    TO  RECE87PARA-HOSPNUM
            WRITE   RECE87-REC
            IF      STS-RECE87          NOT =   ZERO
                DISPLAY "*** ORCR0935 RECE87 WRITE ERR  ***"
-               MOVE    2             TO  SPA-STS                       
+               MOVE    2             TO  SPA-STS
            ELSE
                ADD     1             TO  CNT-RECE87
-           END-IF    
+               IF      XML-YES
+                   PERFORM 4502-RECE87XML-WRITE-SEC
+               END-IF
+           END-IF
       *
            .
        4501-RECE87-HENSYU-EXT.
            EXIT.
-      *     
+      *
+      *****************************************************************
+      *    自賠責明細書ＸＭＬ出力処理
+      *****************************************************************
+       4502-RECE87XML-WRITE-SEC  SECTION.
+      *
+           MOVE    SPACE               TO  RECE87XML-REC
+           STRING  "<RECE87>"                    DELIMITED  BY  SIZE
+                   "<HOSPNUM>"                    DELIMITED  BY  SIZE
+                   RECE87-HOSPNUM                 DELIMITED  BY  SIZE
+                   "</HOSPNUM>"                   DELIMITED  BY  SIZE
+                   "<PTNUM>"                      DELIMITED  BY  SIZE
+                   RECE87-PTNUM                   DELIMITED  BY  SIZE
+                   "</PTNUM>"                     DELIMITED  BY  SIZE
+                   "<SRYYM>"                      DELIMITED  BY  SIZE
+                   RECE87-SRYYM                   DELIMITED  BY  SIZE
+                   "</SRYYM>"                     DELIMITED  BY  SIZE
+                   "<SRYKA>"                      DELIMITED  BY  SIZE
+                   RECE87-SRYKA                   DELIMITED  BY  SIZE
+                   "</SRYKA>"                     DELIMITED  BY  SIZE
+                   "<JIHOKBN>"                    DELIMITED  BY  SIZE
+                   RECE87-JIHOKBN                 DELIMITED  BY  SIZE
+                   "</JIHOKBN>"                   DELIMITED  BY  SIZE
+                   "<SRYKBN>"                     DELIMITED  BY  SIZE
+                   RECE87-SRYKBN                  DELIMITED  BY  SIZE
+                   "</SRYKBN>"                    DELIMITED  BY  SIZE
+                   "<TEKIYO>"                     DELIMITED  BY  SIZE
+                   RECE87-TEKIYO-INF              DELIMITED  BY  SIZE
+                   "</TEKIYO>"                    DELIMITED  BY  SIZE
+                   "</RECE87>"                    DELIMITED  BY  SIZE
+                       INTO    RECE87XML-REC
+           END-STRING
+           WRITE   RECE87XML-REC
+           .
+       4502-RECE87XML-WRITE-EXT.
+           EXIT.
+      *
       *****************************************************************
       *    エラー出力処理
       *****************************************************************
@@ -819,7 +877,11 @@ grpsys                 PERFORM 900-CALL-ORCSJOB-SEC
       *
            CLOSE                       RECE82-FILE
            CLOSE                       RECE87-FILE
-           CLOSE                       RECE86-FILE     
+           CLOSE                       RECE86-FILE
+      *
+           IF      XML-YES
+               CLOSE                       RECE87XML-FILE
+           END-IF
       *
            IF      WRK-PARA-SHELLID    NOT =   "RECEPTX"
       *        ステップ管理終了処理
