@@ -27,6 +27,8 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  送信失敗時のリトライと
+      *                                     送信履歴記録追加対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -36,12 +38,19 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    送信履歴ファイル
+           SELECT  PUSHHIST-FILE   ASSIGN  WRK-PARA-PUSHHISTFILE
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  STS-PUSHHIST.
       *
        DATA                    DIVISION.
        FILE                    SECTION.
       *    エラーファイル
        FD  RECEERR-FILE.
-       01  RECEERR-REC             PIC X(200). 
+       01  RECEERR-REC             PIC X(200).
+      *    送信履歴ファイル
+       FD  PUSHHIST-FILE.
+       01  PUSHHIST-REC             PIC X(200).
       *
        WORKING-STORAGE             SECTION.
       *
@@ -52,6 +61,7 @@
       *
        01  STS-AREA.
            03  STS-RECEERR             PIC X(02).
+           03  STS-PUSHHIST            PIC X(02).
       *
        01  FLG-AREA.
            03  FLG-END                 PIC 9(01).
@@ -68,6 +78,26 @@
            05  WRK-PARA-EVENT          PIC X(50).
            05  WRK-PARA-DATA-OCC           OCCURS 10.
                07  WRK-PARA-DATA       PIC X(10).
+      *    送信履歴記録区分（"1"：送信結果を履歴ファイルに記録する）
+           05  WRK-PARA-PUSHHISTKBN    PIC X(01).
+               88  PUSHHIST-YES            VALUE  "1".
+               88  PUSHHIST-NO         VALUE  SPACE  "0".
+      *    送信履歴ファイル
+           05  WRK-PARA-PUSHHISTFILE   PIC X(120).
+      *
+      *    リトライ制御
+           03  WRK-CONS-RETRY-MAX      PIC 9(02)   VALUE  3.
+           03  WRK-CONS-RETRY-WAITSEC  PIC 9(04)   VALUE  5.
+           03  WRK-RETRY-CNT           PIC 9(02)   VALUE  ZERO.
+      *
+      *    送信履歴編集用
+           03  WRK-HIST-DATE.
+               05  WRK-HIST-YY         PIC 9(02).
+               05  WRK-HIST-MM         PIC 9(02).
+               05  WRK-HIST-DD         PIC 9(02).
+           03  WRK-HIST-TIME           PIC 9(08).
+           03  WRK-HIST-RETRY-X        PIC 9(02).
+           03  WRK-HIST-RESULT         PIC X(04).
       *
            03  WRK-CNT                 PIC 9(10).
            03  WRK-CNT-X   REDEFINES   WRK-CNT
@@ -185,6 +215,8 @@
                                                WRK-PARA-DATA (8)
                                                WRK-PARA-DATA (9)
                                                WRK-PARA-DATA (10)
+                                               WRK-PARA-PUSHHISTKBN
+                                               WRK-PARA-PUSHHISTFILE
            END-UNSTRING
       *
            DISPLAY "WRK-PARA-HOSPNUM   =" WRK-PARA-HOSPNUM
@@ -363,6 +395,27 @@
       *??
              display "push=" PUSHBA01-REC "#"
       *??
+               PERFORM 210-PUSHEVENT-SEND-SEC
+           ELSE
+               DISPLAY "NOT FOUND JOBKANRI"
+           END-IF
+           .
+       200-MAIN-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    ＰＵＳＨ通知送信処理（失敗時リトライ・履歴記録）
+      *****************************************************************
+       210-PUSHEVENT-SEND-SEC          SECTION.
+      *
+           MOVE    ZERO                TO  WRK-RETRY-CNT
+      *
+           PERFORM WITH TEST AFTER
+                   UNTIL   ( MCP-RC         =   ZERO )
+                   OR      ( WRK-RETRY-CNT  >=  WRK-CONS-RETRY-MAX )
+      *
+               ADD     1                   TO  WRK-RETRY-CNT
+      *
                MOVE    PUSHBA01-REC    TO  MCPDATA-REC
                MOVE    "PUSHEVENT"     TO  MCP-FUNC
                MOVE    "push_batch01"  TO  MCP-TABLE
@@ -370,11 +423,64 @@
                CALL    "ORCDBMAIN"     USING   MCPAREA
                                                MCPDATA-REC
                                                SPA-AREA
+      *
+               IF      MCP-RC          NOT =   ZERO
+               AND     WRK-RETRY-CNT   <   WRK-CONS-RETRY-MAX
+                   CALL    "C$SLEEP"   USING   WRK-CONS-RETRY-WAITSEC
+               END-IF
+      *
+           END-PERFORM
+      *
+           IF      PUSHHIST-YES
+               PERFORM 211-PUSHHIST-WRITE-SEC
+           END-IF
+      *
+           IF      MCP-RC              NOT =   ZERO
+               DISPLAY "*** ORCBPUSH PUSH SEND ERR  RETRY="
+                                       WRK-RETRY-CNT
+           END-IF
+           .
+       210-PUSHEVENT-SEND-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    送信履歴記録処理
+      *****************************************************************
+       211-PUSHHIST-WRITE-SEC          SECTION.
+      *
+           ACCEPT  WRK-HIST-DATE       FROM    DATE
+           ACCEPT  WRK-HIST-TIME       FROM    TIME
+           MOVE    WRK-RETRY-CNT       TO  WRK-HIST-RETRY-X
+           IF      MCP-RC              =   ZERO
+               MOVE    "OK"                TO  WRK-HIST-RESULT
            ELSE
-               DISPLAY "NOT FOUND JOBKANRI"
+               MOVE    "NG"                TO  WRK-HIST-RESULT
            END-IF
+      *
+           MOVE    SPACE               TO  PUSHHIST-REC
+           STRING  "20"                        DELIMITED  BY  SIZE
+                   WRK-HIST-DATE                DELIMITED  BY  SIZE
+                   " "                          DELIMITED  BY  SIZE
+                   WRK-HIST-TIME                DELIMITED  BY  SIZE
+                   " EVENT="                    DELIMITED  BY  SIZE
+                   WRK-PARA-EVENT               DELIMITED  BY  SPACE
+                   " HOSPNUM="                  DELIMITED  BY  SIZE
+                   WRK-PARA-HOSPNUM             DELIMITED  BY  SIZE
+                   " RETRY="                    DELIMITED  BY  SIZE
+                   WRK-HIST-RETRY-X             DELIMITED  BY  SIZE
+                   " RESULT="                   DELIMITED  BY  SIZE
+                   WRK-HIST-RESULT              DELIMITED  BY  SIZE
+                       INTO    PUSHHIST-REC
+           END-STRING
+      *
+           OPEN    EXTEND              PUSHHIST-FILE
+           IF      STS-PUSHHIST        NOT =   ZERO
+               OPEN    OUTPUT              PUSHHIST-FILE
+           END-IF
+           WRITE   PUSHHIST-REC
+           CLOSE   PUSHHIST-FILE
            .
-       200-MAIN-EXT.
+       211-PUSHHIST-WRITE-EXT.
            EXIT.
       *
       *****************************************************************
