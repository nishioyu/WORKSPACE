@@ -49,6 +49,7 @@
       *  05.01.02    ORCAMO       22/11/28  初診料コード追加対応
       *  05.02.01    ORCAMO       24/04/26  令和６年度改正対応
       *                                     CDKBN-KOUBANを２桁から３桁に変更
+      *  05.03.01    NACL-藤原    26/08/08  ＸＭＬ出力形式対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -76,6 +77,9 @@
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
+      *    自賠責明細書ＸＭＬ出力ファイル
+           SELECT  RECE87XML-FILE  ASSIGN  WRK-PARA-XMLFILE
+                                   FILE    STATUS  IS  STS-RECE87XML.
       *
        DATA                    DIVISION.
        FILE                        SECTION.
@@ -96,6 +100,9 @@
       *    エラーファイル
        FD  RECEERR-FILE.
        01  RECEERR-REC             PIC X(200).
+      *    自賠責明細書ＸＭＬ出力ファイル
+       FD  RECE87XML-FILE.
+       01  RECE87XML-REC           PIC X(400).
       *
        WORKING-STORAGE             SECTION.
       *
@@ -118,6 +125,7 @@
            03  STS-RECE87          PIC X(02).
            03  STS-RECE86          PIC X(02).
            03  STS-RECEERR         PIC X(02).
+           03  STS-RECE87XML       PIC X(02).
       *
       *    フラグ領域
        01  FLG-AREA.
@@ -150,6 +158,11 @@
                05  WRK-PARA-SHELLID            PIC  X(08).
            03  WRK-PARA-JIBAIPRTKBN            PIC  X(01).
            03  WRK-PARA-HOSPNUM                PIC  9(02).
+      *    自賠責明細書ＸＭＬ出力区分（"1"：ＸＭＬファイルへも出力する）
+           03  WRK-PARA-XMLKBN                 PIC  X(01).
+               88  XML-YES                         VALUE  "1".
+               88  XML-NO                          VALUE  SPACE  "0".
+           03  WRK-PARA-XMLFILE                PIC  X(100).
       *
            03  WRK-RECEERR         PIC X(200).
       *
@@ -289,6 +302,8 @@ grpsys         PERFORM 900-CALL-ORCSJOB-SEC
                                                WRK-PARA-JIBAIPRTKBN
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-XMLKBN
+                                               WRK-PARA-XMLFILE
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -330,6 +345,10 @@ grpsys     MOVE    WRK-PARA-HOSPNUM    TO  RECE87PARA-HOSPNUM
            OPEN    INPUT               RECE86-FILE
       *
            OPEN    I-O                 RECE87-FILE
+      *
+           IF      XML-YES
+               OPEN    OUTPUT              RECE87XML-FILE
+           END-IF
       *
            .
        110-FILE-OPEN-EXT.
@@ -562,6 +581,9 @@ grpsys     MOVE    WRK-PARA-HOSPNUM    TO  RECE87PARA-HOSPNUM
                      MOVE    1                 TO  FLG-END
                  ELSE
                      ADD     1                 TO  CNT-RECE87
+                     IF      XML-YES
+                         PERFORM 2004-RECE87XML-WRITE-SEC
+                     END-IF
                  END-IF
              ELSE
                  DISPLAY "*** ORCR0936 RECE87 KEY CYOFUKU  ***"
@@ -574,6 +596,39 @@ grpsys     MOVE    WRK-PARA-HOSPNUM    TO  RECE87PARA-HOSPNUM
            EXIT.
       *
       *****************************************************************
+      *    自賠責明細書ＸＭＬ出力処理
+      *****************************************************************
+       2004-RECE87XML-WRITE-SEC  SECTION.
+      *
+           MOVE    SPACE               TO  RECE87XML-REC
+           STRING  "<RECE87>"                    DELIMITED  BY  SIZE
+                   "<HOSPNUM>"                    DELIMITED  BY  SIZE
+                   RECE87-HOSPNUM                 DELIMITED  BY  SIZE
+                   "</HOSPNUM>"                   DELIMITED  BY  SIZE
+                   "<PTNUM>"                      DELIMITED  BY  SIZE
+                   RECE87-PTNUM                   DELIMITED  BY  SIZE
+                   "</PTNUM>"                     DELIMITED  BY  SIZE
+                   "<SRYYM>"                      DELIMITED  BY  SIZE
+                   RECE87-SRYYM                   DELIMITED  BY  SIZE
+                   "</SRYYM>"                     DELIMITED  BY  SIZE
+                   "<SRYKA>"                      DELIMITED  BY  SIZE
+                   RECE87-SRYKA                   DELIMITED  BY  SIZE
+                   "</SRYKA>"                     DELIMITED  BY  SIZE
+                   "<JIHOKBN>"                    DELIMITED  BY  SIZE
+                   RECE87-JIHOKBN                 DELIMITED  BY  SIZE
+                   "</JIHOKBN>"                   DELIMITED  BY  SIZE
+                   "<TEKIYO>"                     DELIMITED  BY  SIZE
+                   RECE87-TEKIYO-INF              DELIMITED  BY  SIZE
+                   "</TEKIYO>"                    DELIMITED  BY  SIZE
+                   "</RECE87>"                    DELIMITED  BY  SIZE
+                       INTO    RECE87XML-REC
+           END-STRING
+           WRITE   RECE87XML-REC
+           .
+       2004-RECE87XML-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    明細編集・明細桁数計算
       *****************************************************************
        2003-MEISAI-KETA-HEN-SEC    SECTION.
@@ -702,6 +757,10 @@ grpsys                 PERFORM 900-CALL-ORCSJOB-SEC
            CLOSE                       RECE82-FILE
            CLOSE                       RECE87-FILE
            CLOSE                       RECE86-FILE
+      *
+           IF      XML-YES
+               CLOSE                       RECE87XML-FILE
+           END-IF
       *
            IF      WRK-PARA-SHELLID    NOT =   "RECEPTX"
       *        ステップ管理終了処理
