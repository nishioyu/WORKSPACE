@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  修復前後の変更履歴ログ出力対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -92,6 +93,8 @@
            03  WRK-RECEERR                         PIC X(200).
            03  WRK-GAI-DENPNUM                     PIC 9(07).
            03  WRK-NYU-DENPNUM                     PIC 9(07).
+      *    ＯＲＣＳＡＵＤＩＴ連絡用領域（修復前後の変更履歴ログ出力）
+           03  WRK-AUDIT-KBN                       PIC X(01).
       *
        01  ERR-EDIT-AREA.
            03  ERR-PTID                            PIC 9(10).
@@ -168,6 +171,32 @@
       *
            COPY    "COMMON-SPA".
       *
+      *    監視ログ出力サブ（ロック領域・伝票番号修復ログ用領域）
+           COPY    "CPORCSLOCK.INC".
+      *
+       01  AUDITDENPNUM-AREA.
+           03  AUDITDENPNUM-HOSPNUM        PIC 9(02).
+           03  AUDITDENPNUM-KBN            PIC X(04).
+           03  AUDITDENPNUM-OLD            PIC 9(07).
+           03  AUDITDENPNUM-NEW            PIC 9(07).
+      *
+      *R08.08 ORCSAUDIT 区分３（患者番号統合）用領域。本プログラムでは未使用
+      *    だが ORCSAUDIT の引数構成に合わせてダミーで渡す。
+       01  AUDITTOUGOU-AREA.
+           03  AUDITTOUGOU-HOSPNUM         PIC 9(02).
+           03  AUDITTOUGOU-OLD-PTID        PIC 9(10).
+           03  AUDITTOUGOU-OLD-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-NEW-PTID        PIC 9(10).
+           03  AUDITTOUGOU-NEW-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-OPID            PIC X(10).
+      *
+      *R08.08 ORCSAUDIT 資格確認チェック結果用領域。本プログラムでは
+      *    未使用だが ORCSAUDIT の引数構成に合わせてダミーで渡す。
+       01  AUDITHLTH-AREA.
+           03  AUDITHLTH-CHECKNAME         PIC X(20).
+           03  AUDITHLTH-RESULT            PIC X(01).
+           03  AUDITHLTH-ERRCD             PIC X(04).
+      *
       *****************************************************************
       *    連絡　領域
       *****************************************************************
@@ -300,6 +329,8 @@
                                       SYS-0042-DENPNUMMAX-NYU
                            IF    SYU-DENPNUM  >  SYS-0042-DENPNUMMAX-NYU
                                DISPLAY "NYUIN DENPNUM SET"
+                               MOVE   SYS-0042-DENPNUMMAX-NYU TO
+                                                 WRK-NYU-DENPNUM
                                MOVE   SYU-DENPNUM      TO
                                                  SYS-0042-DENPNUMMAX-NYU
                                MOVE    "fixdenpnum"
@@ -328,6 +359,28 @@
                                CALL    "ORCDBMAIN"    USING  MCPAREA
                                                              MCPDATA-REC
                                                              SPA-AREA
+      *
+      *                        修復前後の変更履歴ログ出力（入院分）
+                               MOVE    "2"                 TO
+                                                   WRK-AUDIT-KBN
+                               MOVE    WRK-PARA-HOSPNUM    TO
+                                                   AUDITDENPNUM-HOSPNUM
+                               MOVE    "NYU"               TO
+                                                   AUDITDENPNUM-KBN
+                               MOVE    WRK-NYU-DENPNUM     TO
+                                                   AUDITDENPNUM-OLD
+                               MOVE    SYU-DENPNUM         TO
+                                                   AUDITDENPNUM-NEW
+                               CALL    "ORCSAUDIT"     USING
+                                                   WRK-AUDIT-KBN
+                                                   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+                                                   ORCSLOCKAREA
+                                                   JOBKANRI-REC
+                                                   AUDITDENPNUM-AREA
+                                                   AUDITTOUGOU-AREA
+                                                   AUDITHLTH-AREA
                            END-IF
                        END-IF
                    END-IF
@@ -335,7 +388,7 @@
                    MOVE    "tbl_syskanri"      TO  MCP-TABLE
                    MOVE    "key10"             TO  MCP-PATHNAME
                    PERFORM 910-DBCLOSECURSOR-SEC
-               END-IF    
+               END-IF
            ELSE
                MOVE    1               TO  FLG-SYUNOU
            END-IF
@@ -379,6 +432,8 @@
                                       SYS-0041-DENPNUMMAX
                            IF    SYU-DENPNUM  >  SYS-0041-DENPNUMMAX
                                DISPLAY "GAIRAI DENPNUM SET"
+                               MOVE    SYS-0041-DENPNUMMAX TO
+                                                 WRK-GAI-DENPNUM
                                MOVE    SYU-DENPNUM  TO
                                                  SYS-0041-DENPNUMMAX
                                MOVE    "fixdenpnum"
@@ -407,6 +462,28 @@
                                CALL    "ORCDBMAIN"    USING  MCPAREA
                                                              MCPDATA-REC
                                                              SPA-AREA
+      *
+      *                        修復前後の変更履歴ログ出力（外来分）
+                               MOVE    "2"                 TO
+                                                   WRK-AUDIT-KBN
+                               MOVE    WRK-PARA-HOSPNUM    TO
+                                                   AUDITDENPNUM-HOSPNUM
+                               MOVE    "GAI"               TO
+                                                   AUDITDENPNUM-KBN
+                               MOVE    WRK-GAI-DENPNUM     TO
+                                                   AUDITDENPNUM-OLD
+                               MOVE    SYU-DENPNUM         TO
+                                                   AUDITDENPNUM-NEW
+                               CALL    "ORCSAUDIT"     USING
+                                                   WRK-AUDIT-KBN
+                                                   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+                                                   ORCSLOCKAREA
+                                                   JOBKANRI-REC
+                                                   AUDITDENPNUM-AREA
+                                                   AUDITTOUGOU-AREA
+                                                   AUDITHLTH-AREA
                            END-IF
                        END-IF
                    END-IF
@@ -414,7 +491,7 @@
                    MOVE    "tbl_syskanri"      TO  MCP-TABLE
                    MOVE    "key10"             TO  MCP-PATHNAME
                    PERFORM 910-DBCLOSECURSOR-SEC
-               END-IF    
+               END-IF
            ELSE
                MOVE    1               TO  FLG-SYUNOU
            END-IF
