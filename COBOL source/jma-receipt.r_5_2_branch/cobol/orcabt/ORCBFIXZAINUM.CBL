@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  医療機関番号・診療年月範囲絞込対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -88,6 +89,9 @@
            03  WRK-PARA-SHELLID                    PIC X(08).
            03  WRK-PARA-HOSPNUM                    PIC 9(02).
            03  WRK-PARA-PTNUM                      PIC X(20).
+      *    対象診療年月範囲（未指定の場合は従来どおり全期間を対象とする）
+           03  WRK-PARA-STRSRYYM                   PIC X(06).
+           03  WRK-PARA-ENDSRYYM                   PIC X(06).
       *
       *    一時領域
        01  WRK-AREA.
@@ -238,6 +242,8 @@
                                        WRK-PARA-HOSPNUM
                                        RECEERR
                                        WRK-PARA-PTNUM
+                                       WRK-PARA-STRSRYYM
+                                       WRK-PARA-ENDSRYYM
            END-UNSTRING
       *
            MOVE     WRK-PARA-HOSPNUM   TO  SPA-HOSPNUM
@@ -327,12 +333,22 @@
                MOVE    "tbl_sryacct"       TO  MCP-TABLE
                MOVE    "key75"             TO  MCP-PATHNAME
                PERFORM 910-SRYACCT-READ-SEC
-               IF   FLG-SRYACCT        =   ZERO
+               PERFORM UNTIL FLG-SRYACCT NOT = ZERO
                    DISPLAY   "ACCT-ZAINUM = " ACCT-ZAINUM
-                   IF      ACCT-ZAINUM    >   WRK-MAXZAINUM
-                       MOVE   ACCT-ZAINUM  TO  WRK-MAXZAINUM
+                   IF      ( WRK-PARA-STRSRYYM   =   SPACE
+                       OR     ACCT-SRYYM          NOT <
+                                           WRK-PARA-STRSRYYM )
+                   AND       ( WRK-PARA-ENDSRYYM   =   SPACE
+                       OR     ACCT-SRYYM          NOT >
+                                           WRK-PARA-ENDSRYYM )
+                       IF      ACCT-ZAINUM    >   WRK-MAXZAINUM
+                           MOVE   ACCT-ZAINUM  TO  WRK-MAXZAINUM
+                       END-IF
                    END-IF
-               END-IF    
+                   MOVE    "tbl_sryacct"       TO  MCP-TABLE
+                   MOVE    "key75"             TO  MCP-PATHNAME
+                   PERFORM 910-SRYACCT-READ-SEC
+               END-PERFORM
            ELSE
                MOVE    1               TO  FLG-SRYACCT
            END-IF
@@ -356,12 +372,22 @@
                MOVE    "tbl_nyuinacct" TO  MCP-TABLE
                MOVE    "key70"             TO  MCP-PATHNAME
                PERFORM 910-NYUINACCT-READ-SEC
-               IF   FLG-NACCT        =   ZERO
+               PERFORM UNTIL FLG-NACCT NOT = ZERO
                    DISPLAY   "NACCT-ZAINUM = " NACCT-ZAINUM
-                   IF      NACCT-ZAINUM    >   WRK-MAXZAINUM
-                       MOVE   NACCT-ZAINUM  TO  WRK-MAXZAINUM
+                   IF      ( WRK-PARA-STRSRYYM   =   SPACE
+                       OR     NACCT-SRYYM         NOT <
+                                           WRK-PARA-STRSRYYM )
+                   AND       ( WRK-PARA-ENDSRYYM   =   SPACE
+                       OR     NACCT-SRYYM         NOT >
+                                           WRK-PARA-ENDSRYYM )
+                       IF      NACCT-ZAINUM    >   WRK-MAXZAINUM
+                           MOVE   NACCT-ZAINUM  TO  WRK-MAXZAINUM
+                       END-IF
                    END-IF
-               END-IF    
+                   MOVE    "tbl_nyuinacct" TO  MCP-TABLE
+                   MOVE    "key70"             TO  MCP-PATHNAME
+                   PERFORM 910-NYUINACCT-READ-SEC
+               END-PERFORM
            ELSE
                MOVE    1               TO  FLG-NACCT
            END-IF
