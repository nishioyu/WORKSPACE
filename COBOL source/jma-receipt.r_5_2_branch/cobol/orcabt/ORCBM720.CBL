@@ -42,6 +42,9 @@
       *
       *  05.01.01    ORCAMO       22/06/30  押印欄削除対応
       *                                     （令和４年４月診療分以降）
+      *
+      *  05.02.01    NACL-藤原    26/08/08  オンライン提出済み区分
+      *                                     追加対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -94,6 +97,11 @@
            05  WRK-PARA-JOBID      PIC 9(07).
            05  WRK-PARA-SHELLID    PIC X(08).
            05  WRK-PARA-HOSPNUM    PIC 9(02).
+      *    オンライン提出済み区分（"1"：送付書にオンライン提出済み
+      *    の旨を明記する）
+           05  WRK-PARA-ONLINEKBN  PIC X(01).
+               88  ONLINE-YES          VALUE  "1".
+               88  ONLINE-NO       VALUE  SPACE  "0".
       *
       *    一時領域
        01  WRK-AREA.
@@ -281,6 +289,7 @@
                                                WRK-PARA-SHELLID
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-ONLINEKBN
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -503,6 +512,15 @@
                    MOVE    "○"                TO  HCM78-BAITAI (1)
            END-EVALUATE
       *
+      *    オンライン提出済み区分
+      *    （ＦＤ・ＭＯによる提出は終了しており、現行の有効な媒体
+      *    　区分の組合せは常に電子提出であるため、旧ＦＤ／ＭＯ用に
+      *    　予約されていた（２）欄を「オンライン提出済み」の表示に
+      *    　流用する）
+           IF      ONLINE-YES
+               MOVE    "○"                TO  HCM78-BAITAI (2)
+           END-IF
+      *
       *    枚数
       *????MOVE    WRK-CNT             TO  HCM78-CNT
       *
