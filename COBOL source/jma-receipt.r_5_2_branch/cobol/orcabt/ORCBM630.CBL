@@ -28,6 +28,8 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *  05.02.01    ORCAMO       23/05/10  外来Ｋファイル作成対応
+      *  05.02.02    NACL-藤原    26/08/08  同一剤整合チェック／
+      *                                     EF/K突合せ情報出力対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -39,6 +41,11 @@
                                    ORGANIZATION    IS  LINE
                                                        SEQUENTIAL
                                    FILE    STATUS  IS  STS-KFILE.
+      *    ＥＦ／Ｋ突合せ用集計ファイル
+           SELECT  EFKCHK-FILE     ASSIGN  EFKCHKPARA
+                                   ORGANIZATION    IS  LINE
+                                                       SEQUENTIAL
+                                   FILE    STATUS  IS  STS-EFKCHK.
       *    エラーファイル
            SELECT  RECEERR-FILE    ASSIGN  RECEERR
                                    FILE    STATUS  IS  STS-RECEERR.
@@ -46,10 +53,14 @@
        DATA                        DIVISION.
        FILE                        SECTION.
       *
-      *    Ｋファイル  
+      *    Ｋファイル
        FD  KFILE-FILE.
        01  KFILE-R                PIC X(2500).
       *
+      *    ＥＦ／Ｋ突合せ用集計ファイル
+       FD  EFKCHK-FILE.
+       01  EFKCHK-R               PIC X(80).
+      *
       *    エラーファイル
        FD  RECEERR-FILE.
        01  RECEERR-REC             PIC X(200). 
@@ -69,12 +80,21 @@
            03  KFILEPARA-NYUGAIKBN PIC X(02).
            03  KFILEPARA-FILENM    PIC X(14).
            03  FILLER              PIC X(04)   VALUE   ".txt".
+      *
+      *    ＥＦ／Ｋ突合せ用集計ファイル名称領域
+       01  EFKCHKPARA-BASENAME.
+           03  EFKCHKPARA-HOSPNUM      PIC 9(02).
+           03  FILLER                  PIC X(07)   VALUE   "EFKCHK_".
+           03  EFKCHKPARA-SRYYM        PIC 9(06).
+           03  EFKCHKPARA-NYUGAIKBN    PIC X(01).
+           03  FILLER                  PIC X(04)   VALUE   ".txt".
      *
-      *    エラーファイル 名称領域 
+      *    エラーファイル 名称領域
            COPY    "CPRECEERR.INC".
       *
        01  STS-AREA.
            03  STS-KFILE           PIC X(02).
+           03  STS-EFKCHK          PIC X(02).
            03  STS-RECEERR         PIC X(02).
       *
        01  FLG-AREA.
@@ -85,6 +105,39 @@
            03  CNT-IN1             PIC 9(06).
            03  CNT-IN2             PIC 9(06).
            03  CNT-OUT             PIC 9(06).
+      *
+      *    ＥＦ／Ｋ突合せ集計エリア（区分別）
+       01  CNT-EFK-AREA.
+           03  CNT-EFK-NYUIN-CNT       PIC 9(06).
+           03  CNT-EFK-NYUIN-TEN       PIC 9(10).
+           03  CNT-EFK-GAIRAI-CNT      PIC 9(06).
+           03  CNT-EFK-GAIRAI-TEN      PIC 9(10).
+      *
+      *    ＥＦ／Ｋ突合せ用集計レコード
+       01  WRK-EFKCHK-REC.
+           03  WRK-EFKCHK-HOSPNUM      PIC 9(02).
+           03  WRK-EFKCHK-SRYYM        PIC 9(06).
+           03  WRK-EFKCHK-NYUGAIKBN    PIC X(01).
+           03  WRK-EFKCHK-CNT          PIC 9(06).
+           03  WRK-EFKCHK-TEN          PIC 9(10).
+           03  FILLER                  PIC X(55).
+      *
+      *    同一剤整合チェック用エリア
+       01  ZAICHK-AREA.
+           03  ZAICHK-FIRST-FLG        PIC 9(01).
+           03  ZAICHK-PTID              PIC 9(10).
+           03  ZAICHK-SJKBN             PIC X(02).
+           03  ZAICHK-CNT               PIC 9(06).
+      *    同一患者内・診療識別コード既出歴（分断グループ検出用）
+       01  ZAICHK-HIST-AREA.
+           03  ZAICHK-HIST-CNT         PIC 9(02).
+           03  ZAICHK-HIST-IDX         PIC 9(02).
+           03  ZAICHK-HIST-FOUND       PIC 9(01).
+           03  ZAICHK-HIST-SPLITCNT    PIC 9(06).
+           03  ZAICHK-HIST-TBL.
+               05  ZAICHK-HIST-ENT     OCCURS  30  TIMES.
+                   07  ZAICHK-HIST-SJKBN       PIC X(02).
+                   07  ZAICHK-HIST-CLOSED      PIC 9(01).
       *
        01  WRK-AREA.
       *    パラメタエリア
@@ -96,6 +149,8 @@
            05  WRK-PARA-SHELLID        PIC X(08).
            05  WRK-PARA-DATAKBN        PIC X(01).
            05  WRK-PARA-HOSPNUM        PIC 9(02).
+      *        剤・診療行為整合チェックモード（"1"＝チェックのみ）
+           05  WRK-PARA-CHKMODE        PIC X(01).
       *
            03  WRK-NYUGAIKBN           PIC X(01).
            03  WRK-CNT                 PIC 9(06).
@@ -167,11 +222,14 @@
        100-INIT-SEC                SECTION.
       *
            INITIALIZE              CNT-AREA
+                                   CNT-EFK-AREA
+                                   ZAICHK-AREA
                                    WRK-AREA
                                    FLG-AREA
                                    STS-AREA
                                    SPA-AREA
             INITIALIZE              RECEERR
+           MOVE    1               TO  ZAICHK-FIRST-FLG
       *
            UNSTRING   COMMAND-PARAM    DELIMITED  BY  ","
                                        INTO    LNK-PRTKANRI-RENNUM
@@ -192,6 +250,7 @@
                                                WRK-PARA-NYUGAIKBN
                                                WRK-PARA-DATAKBN
                                                WRK-PARA-HOSPNUM
+                                               WRK-PARA-CHKMODE
                                                RECEERR
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
@@ -241,6 +300,9 @@
                PERFORM 900-CLOSE-SEC
       *
                MOVE    WRK-CNT         TO  CNT-IN1
+      *
+               MOVE    "1"             TO  WRK-EFKCHK-NYUGAIKBN
+               PERFORM 900-EFKCHK-WRITE-SEC
            END-IF
       *
       *    外来分
@@ -260,9 +322,12 @@
                PERFORM 900-CLOSE-SEC
       *
                MOVE    WRK-CNT         TO  CNT-IN2
+      *
+               MOVE    "2"             TO  WRK-EFKCHK-NYUGAIKBN
+               PERFORM 900-EFKCHK-WRITE-SEC
            END-IF
       *
-           MOVE    1               TO  FLG-END     
+           MOVE    1               TO  FLG-END
            .
        200-MAIN-EXT.
            EXIT.
@@ -290,55 +355,229 @@
            MOVE    SGETTEMP-FULLNAMES (1)
                                    TO  KFILEPARA
       *
-           OPEN    OUTPUT              KFILE-FILE
-      *
-           IF      STS-KFILE          =   "00"
-               CONTINUE
-           ELSE
-               CALL "coblog" USING   "file open err " KFILEPARA
-               MOVE    SPACE               TO  WRK-RECEERR
-               STRING "ファイル オープンエラー STS="
-                                               DELIMITED  BY  SIZE
-                       STS-KFILE               DELIMITED  BY  SIZE
-                                       INTO    WRK-RECEERR
-               END-STRING
-               PERFORM 500-ERR-HENSYU-SEC
-               PERFORM 500-COBABORT-SEC
-           END-IF
-      * 
-           PERFORM        UNTIL   FLG-EFOUT    =   1
-               MOVE    RECEDEN-RECEDATA    TO  KFILE-R
-               WRITE   KFILE-R
+      *    プレビュー（チェックのみ）モードのときは最終ファイルを
+      *    作成せず、同一剤整合チェックのみ行う
+           IF      WRK-PARA-CHKMODE    NOT =   "1"
+               OPEN    OUTPUT              KFILE-FILE
       *
                IF      STS-KFILE          =   "00"
                    CONTINUE
                ELSE
-                   CALL   "coblog" USING   "file write err " KFILEPARA
+                   CALL "coblog" USING   "file open err " KFILEPARA
                    MOVE    SPACE               TO  WRK-RECEERR
-                   STRING "ファイル 書き込みエラー STS="
+                   STRING "ファイル オープンエラー STS="
                                                DELIMITED  BY  SIZE
                            STS-KFILE           DELIMITED  BY  SIZE
-                                               INTO    WRK-RECEERR
+                                       INTO    WRK-RECEERR
                    END-STRING
                    PERFORM 500-ERR-HENSYU-SEC
                    PERFORM 500-COBABORT-SEC
                END-IF
+           END-IF
+      *
+      *    診療区分（入院／外来）の切替わり時に前レコードの
+      *    比較対象をリセットする
+           MOVE    1               TO  ZAICHK-FIRST-FLG
+      *
+           PERFORM        UNTIL   FLG-EFOUT    =   1
+               PERFORM 2002-ZAICHK-SEC
+      *
+               IF      WRK-PARA-CHKMODE    NOT =   "1"
+                   MOVE    RECEDEN-RECEDATA    TO  KFILE-R
+                   WRITE   KFILE-R
+      *
+                   IF      STS-KFILE          =   "00"
+                       CONTINUE
+                   ELSE
+                       CALL   "coblog" USING
+                                           "file write err " KFILEPARA
+                       MOVE    SPACE           TO  WRK-RECEERR
+                       STRING "ファイル 書き込みエラー STS="
+                                               DELIMITED  BY  SIZE
+                               STS-KFILE       DELIMITED  BY  SIZE
+                                               INTO    WRK-RECEERR
+                       END-STRING
+                       PERFORM 500-ERR-HENSYU-SEC
+                       PERFORM 500-COBABORT-SEC
+                   END-IF
+               END-IF
       *
                ADD     1                   TO  CNT-OUT
+               EVALUATE    WRK-NYUGAIKBN
+                   WHEN    "1"
+                       ADD     1                   TO  CNT-EFK-NYUIN-CNT
+                       ADD     RECEDEN-TOTALTEN
+                                           TO  CNT-EFK-NYUIN-TEN
+                   WHEN    "2"
+                       ADD     1
+                                           TO  CNT-EFK-GAIRAI-CNT
+                       ADD     RECEDEN-TOTALTEN
+                                           TO  CNT-EFK-GAIRAI-TEN
+               END-EVALUATE
       *
                PERFORM 900-EFOUT-READ-SEC
-           END-PERFORM    
+           END-PERFORM
       *
-           CLOSE   KFILE-FILE
+           IF      WRK-PARA-CHKMODE    NOT =   "1"
+               CLOSE   KFILE-FILE
+           END-IF
            .
        2001-KFILE-HENSYU-EXT.
-           EXIT. 
+           EXIT.
+      *
+      *****************************************************************
+      *    同一剤・診療識別コード整合チェック処理
+      *    （同一患者・同一診療識別コード内で、診療識別コードの
+      *      並び順が逆行しているレコードを異常として検出する）
+      *****************************************************************
+       2002-ZAICHK-SEC                  SECTION.
+      *
+           IF      ZAICHK-FIRST-FLG    =   1
+               MOVE    ZERO                TO  ZAICHK-FIRST-FLG
+               INITIALIZE                     ZAICHK-HIST-AREA
+           ELSE
+               IF      RECEDEN-PTID    NOT =   ZAICHK-PTID
+                   INITIALIZE                 ZAICHK-HIST-AREA
+               ELSE
+                   PERFORM 2003-ZAICHK-ORDERCHK-SEC
+               END-IF
+           END-IF
+      *
+           PERFORM 2004-ZAICHK-HISTCHK-SEC
+           PERFORM 2005-ZAICHK-HIST-ADD-SEC
+      *
+           MOVE    RECEDEN-PTID        TO  ZAICHK-PTID
+           MOVE    RECEDEN-SJKBN       TO  ZAICHK-SJKBN
+           .
+       2002-ZAICHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    同一剤・診療識別コード並び順逆行チェック
+      *    （2002-ZAICHK-SEC から分離した従来どおりの判定処理）
+      *****************************************************************
+       2003-ZAICHK-ORDERCHK-SEC          SECTION.
+      *
+           IF      RECEDEN-PTID        =   ZAICHK-PTID
+           AND     RECEDEN-SJKBN       <   ZAICHK-SJKBN
+               ADD     1                   TO  ZAICHK-CNT
+               MOVE    SPACE               TO  WRK-RECEERR
+               STRING "同一剤整合チェック警告 PTID="
+                                           DELIMITED  BY  SIZE
+                       RECEDEN-PTID        DELIMITED  BY  SIZE
+                       " 診療識別コード="
+                                           DELIMITED  BY  SIZE
+                       ZAICHK-SJKBN        DELIMITED  BY  SIZE
+                       "→"                DELIMITED  BY  SIZE
+                       RECEDEN-SJKBN       DELIMITED  BY  SIZE
+                       " の組合せが異常です"
+                                           DELIMITED  BY  SIZE
+                                           INTO    WRK-RECEERR
+               END-STRING
+               PERFORM 700-ZAICHK-ERR-APPEND-SEC
+           END-IF
+           .
+       2003-ZAICHK-ORDERCHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    診療識別コード分断（既出コードの再出現）チェック
+      *    （同一患者内で一旦閉じたコードが後続で再出現する、
+      *      いわゆる「分断」レコードを異常として検出する）
+      *****************************************************************
+       2004-ZAICHK-HISTCHK-SEC           SECTION.
+      *
+           MOVE    ZERO                TO  ZAICHK-HIST-FOUND
+           MOVE    ZERO                TO  ZAICHK-HIST-IDX
+           PERFORM VARYING ZAICHK-HIST-IDX FROM 1 BY 1
+                   UNTIL   ZAICHK-HIST-IDX >   ZAICHK-HIST-CNT
+               IF      ZAICHK-HIST-SJKBN(ZAICHK-HIST-IDX)
+                                       =   RECEDEN-SJKBN
+                   MOVE    ZAICHK-HIST-IDX     TO  ZAICHK-HIST-FOUND
+                   MOVE    ZAICHK-HIST-CNT     TO  ZAICHK-HIST-IDX
+               END-IF
+           END-PERFORM
+      *
+           IF      ZAICHK-HIST-FOUND   NOT =   ZERO
+           AND     ZAICHK-HIST-CLOSED(ZAICHK-HIST-FOUND) =   1
+               ADD     1                   TO  ZAICHK-HIST-SPLITCNT
+               MOVE    SPACE               TO  WRK-RECEERR
+               STRING "診療識別コード分断チェック"
+                                           DELIMITED  BY  SIZE
+                       "警告 PTID="        DELIMITED  BY  SIZE
+                       RECEDEN-PTID        DELIMITED  BY  SIZE
+                       " 診療識別コード="
+                                           DELIMITED  BY  SIZE
+                       RECEDEN-SJKBN       DELIMITED  BY  SIZE
+                       " が分断して再出現しました"
+                                           DELIMITED  BY  SIZE
+                                           INTO    WRK-RECEERR
+               END-STRING
+               PERFORM 700-ZAICHK-ERR-APPEND-SEC
+           END-IF
+           .
+       2004-ZAICHK-HISTCHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    診療識別コード既出歴テーブルの更新
+      *    （コードが変化した時点で他の開いているコードを閉じ、
+      *      今回のコードを開いた状態で登録／再登録する）
+      *****************************************************************
+       2005-ZAICHK-HIST-ADD-SEC          SECTION.
+      *
+           IF      RECEDEN-SJKBN       NOT =   ZAICHK-SJKBN
+               MOVE    ZERO                TO  ZAICHK-HIST-IDX
+               PERFORM VARYING ZAICHK-HIST-IDX FROM 1 BY 1
+                       UNTIL   ZAICHK-HIST-IDX >   ZAICHK-HIST-CNT
+                   IF      ZAICHK-HIST-SJKBN(ZAICHK-HIST-IDX)
+                                       NOT =   RECEDEN-SJKBN
+                       MOVE    1       TO
+                               ZAICHK-HIST-CLOSED(ZAICHK-HIST-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF
+      *
+           MOVE    ZERO                TO  ZAICHK-HIST-FOUND
+           MOVE    ZERO                TO  ZAICHK-HIST-IDX
+           PERFORM VARYING ZAICHK-HIST-IDX FROM 1 BY 1
+                   UNTIL   ZAICHK-HIST-IDX >   ZAICHK-HIST-CNT
+               IF      ZAICHK-HIST-SJKBN(ZAICHK-HIST-IDX)
+                                       =   RECEDEN-SJKBN
+                   MOVE    ZAICHK-HIST-IDX     TO  ZAICHK-HIST-FOUND
+                   MOVE    ZAICHK-HIST-CNT     TO  ZAICHK-HIST-IDX
+               END-IF
+           END-PERFORM
+      *
+           IF      ZAICHK-HIST-FOUND   NOT =   ZERO
+               MOVE    ZERO        TO
+                       ZAICHK-HIST-CLOSED(ZAICHK-HIST-FOUND)
+           ELSE
+               IF      ZAICHK-HIST-CNT     <   30
+                   ADD     1                   TO  ZAICHK-HIST-CNT
+                   MOVE    RECEDEN-SJKBN       TO
+                           ZAICHK-HIST-SJKBN(ZAICHK-HIST-CNT)
+                   MOVE    ZERO                TO
+                           ZAICHK-HIST-CLOSED(ZAICHK-HIST-CNT)
+               END-IF
+           END-IF
+           .
+       2005-ZAICHK-HIST-ADD-EXT.
+           EXIT.
       *
       *****************************************************************
       *    終了処理
       *****************************************************************
        300-TERM-SEC                SECTION.
       *
+      *    同一剤整合チェック警告件数を画面表示
+      *    （最終出力前に何件の警告が出ているか確認できるようにする）
+           DISPLAY "ZAICHK  WARNING CNT   " ZAICHK-CNT
+           IF      WRK-PARA-CHKMODE    =   "1"
+               DISPLAY "*** ORCBM630 CHKMODE"
+                       "（プレビュー） END ***"
+           END-IF
+      *
       *    ステップ管理終了処理
            MOVE    "STE"           TO  SJOBKANRI-MODE
            INITIALIZE                  JOBKANRI-REC
@@ -353,6 +592,102 @@
            EXIT.
       *
       *****************************************************************
+      *    同一剤整合チェック警告出力処理
+      *****************************************************************
+       700-ZAICHK-ERR-APPEND-SEC        SECTION.
+      *
+           OPEN    EXTEND              RECEERR-FILE
+           IF      STS-RECEERR         NOT =   "00"
+               OPEN    OUTPUT              RECEERR-FILE
+           END-IF
+           MOVE    WRK-RECEERR         TO  RECEERR-REC
+           WRITE   RECEERR-REC
+           CLOSE   RECEERR-FILE
+           .
+       700-ZAICHK-ERR-APPEND-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    ＥＦ／Ｋ突合せ用集計情報出力処理
+      *****************************************************************
+       900-EFKCHK-WRITE-SEC            SECTION.
+      *
+           MOVE    WRK-PARA-HOSPNUM    TO  EFKCHKPARA-HOSPNUM
+           MOVE    LNK-PRTKANRI-SRYYM  TO  EFKCHKPARA-SRYYM
+           MOVE    WRK-EFKCHK-NYUGAIKBN
+                                       TO  EFKCHKPARA-NYUGAIKBN
+      *
+           INITIALIZE                  SGETTEMP-AREA
+           MOVE    EFKCHKPARA-BASENAME
+                                   TO  SGETTEMP-BASENAMES  (1)
+           CALL    "ORCSGETTEMP"   USING   SGETTEMP-AREA
+           MOVE    SGETTEMP-FULLNAMES (1)
+                                   TO  EFKCHKPARA
+      *
+      *    ＥＦ側の集計情報（ＥＦ作成時に出力済み）を読み込み、
+      *    Ｋファイル側の件数・総点数と突合せる
+           OPEN    INPUT               EFKCHK-FILE
+           IF      STS-EFKCHK          NOT =   "00"
+               MOVE    SPACE               TO  WRK-RECEERR
+               STRING "EF/K突合せ　ＥＦ集計情報未検出"
+                                               DELIMITED  BY  SIZE
+                       " NYUGAIKBN="           DELIMITED  BY  SIZE
+                       WRK-EFKCHK-NYUGAIKBN   DELIMITED  BY  SIZE
+                                       INTO    WRK-RECEERR
+               END-STRING
+               PERFORM 700-ZAICHK-ERR-APPEND-SEC
+           ELSE
+               READ    EFKCHK-FILE     INTO    WRK-EFKCHK-REC
+               CLOSE   EFKCHK-FILE
+      *
+               EVALUATE    WRK-EFKCHK-NYUGAIKBN
+                   WHEN    "1"
+                       IF      WRK-EFKCHK-CNT NOT =   CNT-EFK-NYUIN-CNT
+                       OR      WRK-EFKCHK-TEN NOT =   CNT-EFK-NYUIN-TEN
+                           MOVE    SPACE           TO  WRK-RECEERR
+                           STRING "EF/K突合せ不一致（入院）"
+                                               DELIMITED  BY  SIZE
+                                   " EF件数="  DELIMITED  BY  SIZE
+                                   WRK-EFKCHK-CNT      DELIMITED BY SIZE
+                                   " K件数="   DELIMITED  BY  SIZE
+                                   CNT-EFK-NYUIN-CNT   DELIMITED BY SIZE
+                                   " EF総点数="
+                                                   DELIMITED  BY  SIZE
+                                   WRK-EFKCHK-TEN      DELIMITED BY SIZE
+                                   " K総点数="
+                                                   DELIMITED  BY  SIZE
+                                   CNT-EFK-NYUIN-TEN   DELIMITED BY SIZE
+                                               INTO    WRK-RECEERR
+                           END-STRING
+                           PERFORM 700-ZAICHK-ERR-APPEND-SEC
+                       END-IF
+                   WHEN    "2"
+                       IF      WRK-EFKCHK-CNT NOT =   CNT-EFK-GAIRAI-CNT
+                       OR      WRK-EFKCHK-TEN NOT =   CNT-EFK-GAIRAI-TEN
+                           MOVE    SPACE           TO  WRK-RECEERR
+                           STRING "EF/K突合せ不一致（外来）"
+                                               DELIMITED  BY  SIZE
+                                   " EF件数="  DELIMITED  BY  SIZE
+                                   WRK-EFKCHK-CNT      DELIMITED BY SIZE
+                                   " K件数="   DELIMITED  BY  SIZE
+                                   CNT-EFK-GAIRAI-CNT  DELIMITED BY SIZE
+                                   " EF総点数="
+                                                   DELIMITED  BY  SIZE
+                                   WRK-EFKCHK-TEN      DELIMITED BY SIZE
+                                   " K総点数="
+                                                   DELIMITED  BY  SIZE
+                                   CNT-EFK-GAIRAI-TEN  DELIMITED BY SIZE
+                                               INTO    WRK-RECEERR
+                           END-STRING
+                           PERFORM 700-ZAICHK-ERR-APPEND-SEC
+                       END-IF
+               END-EVALUATE
+           END-IF
+           .
+       900-EFKCHK-WRITE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    エラー出力処理
       *****************************************************************
        500-ERR-HENSYU-SEC          SECTION.
