@@ -39,6 +39,7 @@
       *                                     （記録）対応修正
       *  05.00.01    NACL-門脇    20/03/30  令和２年４月改正対応
       *  05.00.02    NACL-門脇    20/12/08  薬剤（一般名記載あり）編集修正
+      *  05.02.01    NACL-藤原    26/08/08  入院分の同一剤まとめ対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -164,6 +165,10 @@
                05  WRK-PARA-JOBID      PIC 9(07).
                05  WRK-PARA-SHELLID    PIC X(08).
            03  WRK-PARA-HOSPNUM        PIC 9(02).
+      *    入院分区分（"1"：入院分の同一剤まとめ対象ファイルを処理する）
+           03  WRK-PARA-NYUINKBN       PIC X(01).
+               88  NYUIN-YES               VALUE  "1".
+               88  NYUIN-NO                VALUE  SPACE  "0".
       *
            03  WRK-COMRENNUM           PIC 9(05).
       *    剤番号の退避
@@ -246,6 +251,7 @@
                                        INTO    WRK-PARA
                                                WRK-PARA-HOSPNUM
                                                RECEERR
+                                               WRK-PARA-NYUINKBN
            END-UNSTRING
            MOVE    WRK-PARA-HOSPNUM    TO  SPA-HOSPNUM
       *
@@ -255,19 +261,36 @@
            MOVE    SPACE               TO  RECEERR
            MOVE    SGETTEMP-FULLNAME   TO  RECEERR
       *
-           MOVE    "RECE700"           TO  RECEDAT1PARA-FILE-ID
+      *    入院分のときは同一形式の入院用中間ファイルを対象にする
+           IF      NYUIN-YES
+               MOVE    "RECE100"       TO  RECEDAT1PARA-FILE-ID
+           ELSE
+               MOVE    "RECE700"       TO  RECEDAT1PARA-FILE-ID
+           END-IF
            PERFORM 800-FILENM-SET-SEC
            MOVE    TEMPFLPARA          TO  RECE200PARA
       *
-           MOVE    "RECE720"           TO  RECEDAT1PARA-FILE-ID
+           IF      NYUIN-YES
+               MOVE    "RECE120"       TO  RECEDAT1PARA-FILE-ID
+           ELSE
+               MOVE    "RECE720"       TO  RECEDAT1PARA-FILE-ID
+           END-IF
            PERFORM 800-FILENM-SET-SEC
            MOVE    TEMPFLPARA          TO  RECE220PARA
       *
-           MOVE    "RECE730"           TO  RECEDAT1PARA-FILE-ID
+           IF      NYUIN-YES
+               MOVE    "RECE130"       TO  RECEDAT1PARA-FILE-ID
+           ELSE
+               MOVE    "RECE730"       TO  RECEDAT1PARA-FILE-ID
+           END-IF
            PERFORM 800-FILENM-SET-SEC
            MOVE    TEMPFLPARA          TO  RECE230PARA
       *
-           MOVE    "RECE721"           TO  RECEDAT1PARA-FILE-ID
+           IF      NYUIN-YES
+               MOVE    "RECE121"       TO  RECEDAT1PARA-FILE-ID
+           ELSE
+               MOVE    "RECE721"       TO  RECEDAT1PARA-FILE-ID
+           END-IF
            PERFORM 800-FILENM-SET-SEC
            MOVE    TEMPFLPARA          TO  RECE221PARA
       *
@@ -279,8 +302,13 @@
                MOVE    "STS"           TO  SJOBKANRI-MODE
                INITIALIZE                  JOBKANRI-REC
                MOVE    "ORCR1230"      TO  JOB-PGID
-               MOVE    "同一剤のまとめ"
+               IF      NYUIN-YES
+                   MOVE    "同一剤のまとめ（入院）"
                                        TO  JOB-SHELLMSG
+               ELSE
+                   MOVE    "同一剤のまとめ"
+                                       TO  JOB-SHELLMSG
+               END-IF
                PERFORM   900-CALL-ORCSJOB-SEC
       *        処理中止設定処理
                PERFORM 500-CANCEL-HENSYU-SEC
