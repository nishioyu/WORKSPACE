@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *****************************************************************
+      * 05.02.00     ORCAMO       26/08/08  履歴印刷出力対応
       *
        ENVIRONMENT             DIVISION.
        CONFIGURATION               SECTION.
@@ -104,6 +105,16 @@
        01  PTCONF-REC.
            COPY    "CPPTCONF.INC".
       *
+      *    限度額認定証履歴　印刷通知用領域
+       01  PUSHPRT01-REC.
+           03  PUSHPRT01-EVENT         PIC X(32).
+           03  PUSHPRT01-PMODE         PIC X(08).
+           03  PUSHPRT01-HOSPNUM       PIC 9(02).
+           03  PUSHPRT01-PTID          PIC X(10).
+           03  PUSHPRT01-RENSUU        PIC 9(03).
+           03  PUSHPRT01-SYSYMD        PIC 9(08).
+           03  PUSHPRT01-SYSTIME       PIC 9(06).
+      *
       *****************************************************************
       *    サブプロ用　領域
       *****************************************************************
@@ -117,6 +128,8 @@
       *   画面日付変換サブ
           COPY    "CPORCSGDAY.INC".
       *
+      *   機械日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
       *
       *    ＤＢ検索
            COPY    "MCPDATA.INC".
@@ -341,6 +354,9 @@
       *    戻る
                WHEN    "CLICKED"       ALSO    "B01"
                    PERFORM 210-BACK-SYORI-SEC
+      *R08.08  履歴印刷
+               WHEN    "CLICKED"       ALSO    "B12"
+                   PERFORM 220-PRINT-SYORI-SEC
            END-EVALUATE
       *
            .
@@ -422,6 +438,51 @@
        210-BACK-EXT.
            EXIT.
       *****************************************************************
+      *R08.08
+      *    履歴印刷　処理
+      *****************************************************************
+       220-PRINT-SYORI-SEC         SECTION.
+      *
+           IF      SPA-P02T2-MAX       =   ZERO
+               GO      TO              220-PRINT-SYORI-EXT
+           END-IF
+      *
+           PERFORM 2201-PUSH-SYORI-SEC
+      *
+           .
+       220-PRINT-SYORI-EXT.
+           EXIT.
+      *****************************************************************
+      *    履歴印刷　ＰＵＳＨ通信処理
+      *****************************************************************
+       2201-PUSH-SYORI-SEC         SECTION.
+      *
+           INITIALIZE                      PUSHPRT01-REC
+           MOVE    "patient_ninsyobi_print" TO PUSHPRT01-EVENT
+           MOVE    "print"             TO  PUSHPRT01-PMODE
+      *    処理時間取得
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                       ORCSMCNDATEAREA
+           MOVE    SMCNDATE-YMD        TO  PUSHPRT01-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHPRT01-SYSTIME
+      *
+           MOVE    SPA-HOSPNUM         TO  PUSHPRT01-HOSPNUM
+           MOVE    SPA-GMN-PTID        TO  PUSHPRT01-PTID
+           MOVE    SPA-P02T2-MAX       TO  PUSHPRT01-RENSUU
+      *
+           MOVE    PUSHPRT01-REC       TO  MCPDATA-REC
+      *
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_ptconf_print" TO  MCP-TABLE
+           MOVE    "push_ptconf_print" TO  MCP-PATHNAME
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+           .
+       2201-PUSH-SYORI-EXT.
+           EXIT.
+      *****************************************************************
       *    西暦→和暦FORMAT日付編集
       *****************************************************************
        4001-SEIWA-YMDEDIT-SEC           SECTION.
