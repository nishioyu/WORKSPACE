@@ -31,6 +31,7 @@
       *  03.05.00    NACL-多々納  07/05/XX  グループ診療対応
       *  05.00.00    NACL-多々納  18/10/XX  患者番号空白等チェック追加
       *  05.01.00    ORCAMO       21/11/05  全角エラーチェック追加
+      *  05.02.00    ORCAMO       26/08/08  部門別番号帯予約チェック追加
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -69,6 +70,15 @@
        01  CNT-AREA.
            03  CNT-ERR             PIC 9(06).
       *
+      *R08.08 部門別番号帯予約チェック用領域
+       01  FLG-BANSAI              PIC 9(01).
+       01  WRK-BANSAI-NUM          PIC 9(10).
+      *    部門（医療機関番号）別番号帯予約マスタ
+       01  BANSAI-REC.
+           03  BANSAI-HOSPNUM      PIC X(07).
+           03  BANSAI-STARTNUM     PIC 9(10).
+           03  BANSAI-ENDNUM       PIC 9(10).
+      *
       *    システム領域
        01  SYS-AREA.
            03  SYS-YMD.
@@ -699,6 +709,12 @@
                    INTO                SPA-GMN014-PTNUM
            END-STRING
       *
+      *R08.08 部門（医療機関番号）別番号帯予約チェック
+           PERFORM 4902-BANSAI-CHK-SEC
+           IF      SPA-ERRCD       NOT =   SPACE
+               GO  TO  4901-KAKUTEI-HEN-EXT
+           END-IF
+      *
       *    患者番号変換(管理）を検索
            INITIALIZE                      ORCSPTIDAREA
            MOVE    SPA-HOSPNUM         TO  SPTID-HOSPNUM
@@ -717,6 +733,89 @@
            EXIT.
       *
       *****************************************************************
+      *    部門別番号帯予約チェック処理
+      *R08.08
+      *****************************************************************
+       4902-BANSAI-CHK-SEC             SECTION.
+      *
+           MOVE    ZERO                TO  FLG-BANSAI
+      *
+      *    連番号部分が数字で入力されている場合のみ帯チェック対象
+           IF     (SPA-GMN014-PTNUM2   NOT =   SPACE)  AND
+                  (SPA-GMN014-PTNUM2   IS  NUMERIC)
+               INITIALIZE                  BANSAI-REC
+               MOVE    SPA-HOSPNUM         TO  BANSAI-HOSPNUM
+      *
+               MOVE    BANSAI-REC          TO  MCPDATA-REC
+               MOVE    "tbl_bumonbansai"   TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 910-DBSELECT-SEC
+               IF      MCP-RC              =   ZERO
+                   PERFORM 920-DBFETCH-SEC
+                   IF      MCP-RC              =   ZERO
+                       MOVE    MCPDATA-REC         TO  BANSAI-REC
+                       MOVE    SPA-GMN014-PTNUM2   TO  WRK-BANSAI-NUM
+                       IF     (WRK-BANSAI-NUM  <   BANSAI-STARTNUM) OR
+                              (WRK-BANSAI-NUM  >   BANSAI-ENDNUM  )
+                           MOVE    "0005"              TO  SPA-ERRCD
+                           MOVE    1                   TO  FLG-BANSAI
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE    "tbl_bumonbansai"   TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 990-DBCLOSE-SEC
+      *
+           END-IF
+      *
+           .
+       4902-BANSAI-CHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    テーブル検索処理
+      *R08.08
+      *****************************************************************
+       910-DBSELECT-SEC                SECTION.
+      *
+           MOVE    "DBSELECT"      TO  MCP-FUNC
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+      *
+           .
+       910-DBSELECT-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＤＢ読み込み処理
+      *R08.08
+      *****************************************************************
+       920-DBFETCH-SEC                 SECTION.
+      *
+           MOVE    "DBFETCH"       TO  MCP-FUNC
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+      *
+           .
+       920-DBFETCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＤＢクローズ処理
+      *R08.08
+      *****************************************************************
+       990-DBCLOSE-SEC                 SECTION.
+      *
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+      *
+           .
+       990-DBCLOSE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    自画面編集処理
       *****************************************************************
        500-SET-SCREEN              SECTION.
@@ -756,6 +855,13 @@
                                            TO  SPA-ERRMSG
                WHEN    "0003"
                    MOVE    "既に登録済の患者番号です"  TO  SPA-ERRMSG
+      *R08.08
+               WHEN    "0005"
+                   STRING  "部門に予約された番号帯の"
+                                           DELIMITED  BY  SIZE
+                           "範囲外です。"  DELIMITED  BY  SIZE
+                                           INTO    SPA-ERRMSG
+                   END-STRING
       *H30.10
                WHEN    "1013"
                    MOVE    "患者番号に使用できない文字があります。"
