@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *****************************************************************
+      * 05.02.00     ORCAMO       26/08/08  確認状況絞り込み・一括再照会対応
       *
        ENVIRONMENT             DIVISION.
        CONFIGURATION               SECTION.
@@ -51,10 +52,12 @@
            03  FLG-END             PIC 9(01).
            03  FLG-PTINF           PIC 9(01).
            03  FLG-PTHKNINF         PIC 9(01).
+           03  FLG-ONSKAKU         PIC 9(01).
       *
            03  FLG-CHK             PIC 9(01).
            03  FLG-OK              PIC 9(01).
            03  FLG-NO              PIC 9(01).
+           03  FLG-FILTERED        PIC 9(01).
       *
       *    カウント領域
       *01  CNT-AREA.
@@ -320,6 +323,10 @@
       *       
                ADD     1               TO  IDX
                PERFORM 3001-PTINF-HEN-SEC
+      *        確認済みで絞り込み対象外の場合は同じ行番号を再使用
+               IF      FLG-FILTERED        =   1
+                   SUBTRACT    1               FROM    IDX
+               END-IF
       *
                MOVE    "key25"             TO  MCP-PATHNAME
                PERFORM 900-PTINF-READ-SEC
@@ -341,6 +348,35 @@
       *    オンライン資格確認照会結果編集処理
       *****************************************************************
        3001-PTINF-HEN-SEC              SECTION.
+      *
+      *R08.08
+      *    オンライン資格確認状況による絞り込み（確認完了済は対象外）
+           MOVE    ZERO                TO  FLG-FILTERED
+      *
+           INITIALIZE                      ONSKAKU-REC
+           MOVE    SPA-HOSPNUM         TO  ONSKAKU-HOSPNUM
+           MOVE    PTINF-PTID          TO  ONSKAKU-PTID
+      *
+           MOVE    ONSKAKU-REC         TO  MCPDATA-REC
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key2"              TO  MCP-PATHNAME
+               PERFORM 920-DBFETCH-SEC
+               IF     (MCP-RC             =   ZERO  )  AND
+                      (ONSKAKU-KENSIN-ENDFLG  =   "02"  )
+                   MOVE    1                   TO  FLG-FILTERED
+               END-IF
+           END-IF
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           IF      FLG-FILTERED        =   1
+               GO      TO      3001-PTINF-HEN-EXT
+           END-IF
       *
            MOVE    IDX               TO  SPA-P036-MAX
            MOVE    IDX               TO  SPA-P036-RENNUM (IDX)
@@ -534,6 +570,9 @@
       *       患者番号　決定
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 412-B12-SYORI-SEC
+      *R08.08  一括再照会
+               WHEN    "CLICKED"       ALSO    "B09"
+                   PERFORM 413-B09-SYORI-SEC
            END-EVALUATE
       *
            .
@@ -695,6 +734,65 @@
            EXIT.
       *
       *****************************************************************
+      *R08.08
+      *    オンライン資格確認　一括再照会処理
+      *****************************************************************
+       413-B09-SYORI-SEC             SECTION.
+      *
+           PERFORM VARYING     IDX     FROM    1   BY  1
+                   UNTIL       IDX     >   SPA-P036-MAX
+               PERFORM 4301-ONSKAKU-SAISYOUKAI-SEC
+           END-PERFORM
+           .
+       413-B09-SYORI-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    オンライン資格確認結果　再照会対象化処理
+      *****************************************************************
+       4301-ONSKAKU-SAISYOUKAI-SEC       SECTION.
+      *
+           INITIALIZE                      ONSKAKU-REC
+           MOVE    SPA-HOSPNUM         TO  ONSKAKU-HOSPNUM
+           MOVE    SPA-P036-PTID (IDX) TO  ONSKAKU-PTID
+      *
+           MOVE    ONSKAKU-REC         TO  MCPDATA-REC
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key2"              TO  MCP-PATHNAME
+               PERFORM 920-DBFETCH-SEC
+               IF      MCP-RC              =   ZERO
+                   MOVE    MCPDATA-REC         TO  ONSKAKU-REC
+      *                再照会対象へ戻す
+                   MOVE    SPACE               TO  ONSKAKU-KENSIN-ENDFLG
+                   MOVE    SPA-OPID            TO  ONSKAKU-OPID
+      *
+                   INITIALIZE                  ORCSMCNDATEAREA
+                   CALL    "ORCSMCNDATE"       USING
+                                               ORCSMCNDATEAREA
+                   MOVE    SMCNDATE-YMD        TO  ONSKAKU-UPYMD
+                   MOVE    SMCNDATE-HMS        TO  ONSKAKU-UPHMS
+      *
+                   MOVE    ONSKAKU-REC         TO  MCPDATA-REC
+                   MOVE    "DBUPDATE"          TO  MCP-FUNC
+                   MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+                   MOVE    "key"               TO  MCP-PATHNAME
+grpsys             CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+               END-IF
+           END-IF
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+           .
+       4301-ONSKAKU-SAISYOUKAI-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *     選択確定処理
       *****************************************************************
        420-SELNUM-SYORI-SEC             SECTION.
