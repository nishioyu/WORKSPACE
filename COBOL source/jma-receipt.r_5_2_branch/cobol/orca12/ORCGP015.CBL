@@ -32,6 +32,7 @@
       *  04.07.00    NACL-多々納  11/09/XX  公費請求テーブル等対応追加
       *  05.00.00    ORCAMO       21/07/XX  オン資格確認対応
       *  05.01.00    ORCAMO       21/11/XX  PUSH通知対応
+      *  05.02.00    ORCAMO       26/08/08  患者番号統合（名寄せ）対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -62,6 +63,12 @@
        01  FLG-AREA.
            03  FLG-END             PIC 9(01).
            03  FLG-PTNUM           PIC 9(01).
+      *R08.08 統合（名寄せ）データ移行用
+           03  FLG-KOHSKY          PIC 9(01).
+           03  FLG-RECE10          PIC 9(01).
+           03  FLG-TEIKIPRT        PIC 9(01).
+           03  FLG-BUNBEN          PIC 9(01).
+           03  FLG-ORDER           PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -85,6 +92,8 @@
       *
            03  WRK-KETA             PIC 9(04).
            03  FLG-KETA             PIC 9(01).
+      *R08.08 統合（名寄せ）先ＰＴＩＤ
+           03  WRK-TOUGOU-PTID      PIC 9(10).
       *R03.11
       *PUSH通信用
            03  WRK-SYMD.
@@ -192,6 +201,36 @@
       *PUSH通信
            COPY    "CPPUSHPATIENT01.INC".
       *
+      *R08.08
+      *    監視ログ出力サブ（患者番号統合ログ用領域）
+           COPY    "CPORCSLOCK.INC".
+      *
+       01  JOBKANRI-REC.
+           COPY    "CPJOBKANRI.INC".
+      *
+       01  AUDITTOUGOU-AREA.
+           03  AUDITTOUGOU-HOSPNUM         PIC 9(02).
+           03  AUDITTOUGOU-OLD-PTID        PIC 9(10).
+           03  AUDITTOUGOU-OLD-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-NEW-PTID        PIC 9(10).
+           03  AUDITTOUGOU-NEW-PTNUM       PIC X(20).
+           03  AUDITTOUGOU-OPID            PIC X(10).
+      *    ＯＲＣＳＡＵＤＩＴ区分１／２用領域。本プログラムでは未使用
+      *    だが ORCSAUDIT の引数構成に合わせてダミーで渡す。
+       01  AUDITDENPNUM-AREA.
+           03  AUDITDENPNUM-HOSPNUM        PIC 9(02).
+           03  AUDITDENPNUM-KBN            PIC X(04).
+           03  AUDITDENPNUM-OLD            PIC 9(07).
+           03  AUDITDENPNUM-NEW            PIC 9(07).
+      *    ＯＲＣＳＡＵＤＩＴ資格確認チェック結果用領域。本プログラム
+      *    では未使用だが ORCSAUDIT の引数構成に合わせてダミーで渡す。
+       01  AUDITHLTH-AREA.
+           03  AUDITHLTH-CHECKNAME         PIC X(20).
+           03  AUDITHLTH-RESULT            PIC X(01).
+           03  AUDITHLTH-ERRCD             PIC X(04).
+      *    ＯＲＣＳＡＵＤＩＴ連絡用領域
+       01  WRK-AUDIT-KBN                   PIC X(01).
+      *
       *****************************************************************
       *    連絡　領域
       *****************************************************************
@@ -297,7 +336,13 @@
                    IF      SPA-PID1-FLG        =   SPACE
                        CONTINUE
                    ELSE
-                       PERFORM 4901-KOUSIN-SYORI-SEC
+      *R08.08 確認ダイアログの区分により更新処理を振り分け
+                       EVALUATE    SPA-PIDCD
+                           WHEN    "0102"
+                               PERFORM 4903-TOUGOU-KOUSIN-SYORI-SEC
+                           WHEN    OTHER
+                               PERFORM 4901-KOUSIN-SYORI-SEC
+                       END-EVALUATE
                    END-IF
                    MOVE    SPACE           TO  SPA-PIDCD
                WHEN    OTHER
@@ -365,6 +410,9 @@
       *        確定
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 490-KAKUTEI-SEC
+      *R08.08  統合（名寄せ）
+               WHEN    "CLICKED"       ALSO    "B13"
+                   PERFORM 491-TOUGOU-SEC
            END-EVALUATE
       *
            .
@@ -490,6 +538,43 @@
            EXIT.
       *
       *****************************************************************
+      *    統合（名寄せ）処理
+      *R08.08
+      *****************************************************************
+       491-TOUGOU-SEC             SECTION.
+      *
+      *    画面に入力されている番号（誤って二重登録された患者番号）を検証
+           MOVE    P015-PTNUM2         TO  SPA-GMN015-PTNUM
+      *
+           IF      SPA-GMN015-PTNUM        =   SPACE
+               MOVE    "0001"              TO  SPA-ERRCD
+               GO      TO      491-TOUGOU-EXT
+           END-IF
+      *
+           INITIALIZE                      ORCSPTNUMAREA
+           MOVE    SPA-GMN015-PTNUM    TO  SPTNUM-PTNUM
+           CALL    "ORCSPTNUM"         USING   ORCSPTNUMAREA
+                                               SPA-AREA
+           IF      SPTNUM-RC           NOT =   00
+      *        統合元の患者が見つからない
+               MOVE    "0006"              TO  SPA-ERRCD
+               GO      TO      491-TOUGOU-EXT
+           END-IF
+      *
+           IF      SPTNUM-PTID             =   SPA-GMN-PTID
+      *        自分自身には統合できない
+               MOVE    "0007"              TO  SPA-ERRCD
+               GO      TO      491-TOUGOU-EXT
+           END-IF
+      *
+      *    統合確認ダイアログ表示へ
+           MOVE    "0102"              TO  SPA-PIDCD
+      *
+           .
+       491-TOUGOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    更新処理
       *****************************************************************
        4901-KOUSIN-SYORI-SEC           SECTION.
@@ -726,6 +811,385 @@ grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
            .
        49011-PTNUM-UPDATE-EXT.
            EXIT.
+      *
+      *****************************************************************
+      *    統合（名寄せ）更新処理
+      *R08.08
+      *****************************************************************
+       4903-TOUGOU-KOUSIN-SYORI-SEC       SECTION.
+      *
+      *    統合元患者ＩＤの再取得
+           INITIALIZE                      ORCSPTNUMAREA
+           MOVE    SPA-GMN015-PTNUM    TO  SPTNUM-PTNUM
+           CALL    "ORCSPTNUM"         USING   ORCSPTNUMAREA
+                                               SPA-AREA
+           IF     (SPTNUM-RC           NOT =   00          ) OR
+                  (SPTNUM-PTID             =   SPA-GMN-PTID)
+      *        更新直前に状態が変わっていた場合は中止
+               MOVE    "0006"              TO  SPA-ERRCD
+               MOVE    1                   TO  SPA-GMN015-CUR
+               GO      TO      4903-TOUGOU-KOUSIN-SYORI-EXT
+           END-IF
+           MOVE    SPTNUM-PTID         TO  WRK-TOUGOU-PTID
+      *
+      *    統合元患者番号を無効化（欠番）
+           INITIALIZE                      PTNUM-REC
+           MOVE    SPA-HOSPNUM         TO  PTNUM-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  PTNUM-PTID
+      *
+           MOVE    PTNUM-REC           TO  MCPDATA-REC
+           MOVE    "tbl_ptnum"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_ptnum"         TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 950-PTNUM-READ-SEC
+           ELSE
+               MOVE    1                   TO  FLG-PTNUM
+           END-IF
+           MOVE    "tbl_ptnum"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           IF      FLG-PTNUM           =   1
+               MOVE    "0006"              TO  SPA-ERRCD
+               MOVE    1                   TO  SPA-GMN015-CUR
+               GO      TO      4903-TOUGOU-KOUSIN-SYORI-EXT
+           END-IF
+      *
+      *    更新日取得
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                       ORCSMCNDATEAREA
+      *
+           MOVE    PTNUM-PTNUM         TO  AUDITTOUGOU-OLD-PTNUM
+      *
+      *    統合元番号の先頭に欠番（統合済）マークを付与
+           MOVE    SPACE               TO  PTNUM-PTNUM
+           STRING  "*"                 DELIMITED   BY  SIZE
+                   AUDITTOUGOU-OLD-PTNUM   DELIMITED  BY  SPACE
+                   INTO                PTNUM-PTNUM
+           END-STRING
+           MOVE    SMCNDATE-YMD        TO  PTNUM-UPYMD
+           MOVE    SMCNDATE-HMS        TO  PTNUM-UPHMS
+           MOVE    SPA-OPID            TO  PTNUM-OPID
+      *
+           MOVE    PTNUM-REC           TO  MCPDATA-REC
+           MOVE    "DBUPDATE"          TO  MCP-FUNC
+           MOVE    "tbl_ptnum"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+           IF      MCP-RC          NOT =   ZERO
+               DISPLAY "P015 TOUGOU PTNUM UPDATE:" MCP-RC
+                       ",KEY:" PTNUM-KEY
+               MOVE    "0009"              TO  SPA-ERRCD
+               GO      TO      4903-TOUGOU-KOUSIN-SYORI-EXT
+           END-IF
+      *
+      *    統合元患者の各テーブルデータを統合先患者へ移行
+           PERFORM 49031-TOUGOU-KOHSKY-IDOU-SEC
+           PERFORM 49032-TOUGOU-RECE10-IDOU-SEC
+           PERFORM 49033-TOUGOU-TEIKIPRT-IDOU-SEC
+           PERFORM 49034-TOUGOU-BUNBEN-IDOU-SEC
+           PERFORM 49035-TOUGOU-ORDER-IDOU-SEC
+           IF      SPA-ERRCD           NOT =   SPACE
+               GO      TO      4903-TOUGOU-KOUSIN-SYORI-EXT
+           END-IF
+      *
+      *    統合履歴を監視ログへ出力
+           MOVE    "3"                 TO  WRK-AUDIT-KBN
+           MOVE    SPA-HOSPNUM         TO  AUDITTOUGOU-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  AUDITTOUGOU-OLD-PTID
+           MOVE    SPA-GMN-PTID        TO  AUDITTOUGOU-NEW-PTID
+           MOVE    SPA-GMN-PTNUM       TO  AUDITTOUGOU-NEW-PTNUM
+           MOVE    SPA-OPID            TO  AUDITTOUGOU-OPID
+           CALL    "ORCSAUDIT"         USING
+                                       WRK-AUDIT-KBN
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+                                       ORCSLOCKAREA
+                                       JOBKANRI-REC
+                                       AUDITDENPNUM-AREA
+                                       AUDITTOUGOU-AREA
+                                       AUDITHLTH-AREA
+      *
+           MOVE    SPACE               TO  SPA-GMN015-PTNUM
+      *
+           IF      SPA-ERRCD           =   SPACE
+               PERFORM 210-BACK
+           ELSE
+               MOVE    1                   TO  SPA-GMN015-CUR
+           END-IF
+           .
+       4903-TOUGOU-KOUSIN-SYORI-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    統合（名寄せ）データ移行処理　地方公費請求書
+      *R08.08
+      *****************************************************************
+       49031-TOUGOU-KOHSKY-IDOU-SEC       SECTION.
+      *
+           INITIALIZE                      KOHSKY-REC
+           MOVE    SPA-HOSPNUM         TO  KOHSKY-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  KOHSKY-PTID
+      *
+           MOVE    KOHSKY-REC          TO  MCPDATA-REC
+           MOVE    "tbl_kohsky"        TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_kohsky"        TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 951-KOHSKY-READ-SEC
+           ELSE
+               MOVE    1                   TO  FLG-KOHSKY
+           END-IF
+           MOVE    "tbl_kohsky"        TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           IF      FLG-KOHSKY          =   ZERO
+               MOVE    SPA-GMN-PTID        TO  KOHSKY-PTID
+               MOVE    SPA-GMN-PTNUM       TO  KOHSKY-PTNUM
+      *
+               MOVE    KOHSKY-REC          TO  MCPDATA-REC
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+               MOVE    "tbl_kohsky"        TO  MCP-TABLE
+               MOVE    "upd1"              TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+               IF      MCP-RC          NOT =   ZERO
+                   DISPLAY "P015 TOUGOU KOHSKY UPDATE:" MCP-RC
+                           ",KEY:" KOHSKY-KEY
+                   MOVE    "0009"              TO  SPA-ERRCD
+               END-IF
+           END-IF
+      *
+           .
+       49031-TOUGOU-KOHSKY-IDOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    統合（名寄せ）データ移行処理　請求管理
+      *R08.08
+      *****************************************************************
+       49032-TOUGOU-RECE10-IDOU-SEC       SECTION.
+      *
+           INITIALIZE                      RECE10-REC
+           MOVE    SPA-HOSPNUM         TO  RECE10-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  RECE10-PTID
+      *
+           MOVE    RECE10-REC          TO  MCPDATA-REC
+           MOVE    "tbl_seikyu"        TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_seikyu"        TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 952-RECE10-READ-SEC
+           ELSE
+               MOVE    1                   TO  FLG-RECE10
+           END-IF
+           MOVE    "tbl_seikyu"        TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           IF      FLG-RECE10          =   ZERO
+               MOVE    SPA-GMN-PTID        TO  RECE10-PTID
+               MOVE    SPA-GMN-PTNUM       TO  RECE10-PTNUM
+      *
+               MOVE    RECE10-REC          TO  MCPDATA-REC
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+               MOVE    "tbl_seikyu"        TO  MCP-TABLE
+               MOVE    "upd1"              TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+               IF      MCP-RC          NOT =   ZERO
+                   DISPLAY "P015 TOUGOU RECE10 UPDATE:" MCP-RC
+                           ",KEY:" RECE10-KEY
+                   MOVE    "0009"              TO  SPA-ERRCD
+               END-IF
+           END-IF
+      *
+           .
+       49032-TOUGOU-RECE10-IDOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    統合（名寄せ）データ移行処理　患者定期請求履歴
+      *R08.08
+      *****************************************************************
+       49033-TOUGOU-TEIKIPRT-IDOU-SEC     SECTION.
+      *
+           INITIALIZE                      TEIKIPRT-REC
+           MOVE    SPA-HOSPNUM         TO  TEIKIPRT-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  TEIKIPRT-PTID
+      *
+           MOVE    TEIKIPRT-REC        TO  MCPDATA-REC
+           MOVE    "tbl_teikiprt"      TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_teikiprt"      TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 953-TEIKIPRT-READ-SEC
+           ELSE
+               MOVE    1                   TO  FLG-TEIKIPRT
+           END-IF
+      *
+      *        ＴＢＬ＿ＴＥＩＫＩＰＲＴは請求回次単位の履歴
+      *        テーブルのため、該当ＰＴＩＤの全件を更新する
+           PERFORM UNTIL   FLG-TEIKIPRT        NOT =   ZERO
+               MOVE    SPA-GMN-PTID        TO  TEIKIPRT-PTID
+               MOVE    SPA-GMN-PTNUM       TO  TEIKIPRT-PTNUM
+      *
+               MOVE    TEIKIPRT-REC        TO  MCPDATA-REC
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+               MOVE    "tbl_teikiprt"      TO  MCP-TABLE
+               MOVE    "upd1"              TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+               IF      MCP-RC          NOT =   ZERO
+                   DISPLAY "P015 TOUGOU TEIKIPRT UPDATE:" MCP-RC
+                           ",KEY:" TEIKIPRT-KEY
+                   MOVE    "0009"              TO  SPA-ERRCD
+               END-IF
+      *
+               MOVE    "tbl_teikiprt"      TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 953-TEIKIPRT-READ-SEC
+           END-PERFORM
+      *
+           MOVE    "tbl_teikiprt"      TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           .
+       49033-TOUGOU-TEIKIPRT-IDOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    統合（名寄せ）データ移行処理　分娩管理テーブル
+      *R08.08
+      *****************************************************************
+       49034-TOUGOU-BUNBEN-IDOU-SEC       SECTION.
+      *
+           INITIALIZE                      BUNBEN-REC
+           MOVE    SPA-HOSPNUM         TO  BUNBEN-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  BUNBEN-PTID
+      *
+           MOVE    BUNBEN-REC          TO  MCPDATA-REC
+           MOVE    "tbl_bunben"        TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_bunben"        TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 954-BUNBEN-READ-SEC
+           ELSE
+               MOVE    1                   TO  FLG-BUNBEN
+           END-IF
+      *
+      *        ＴＢＬ＿ＢＵＮＢＥＮは入退院区分・履歴番号単位に
+      *        複数件存在するため、該当ＰＴＩＤの全件を更新する
+           PERFORM UNTIL   FLG-BUNBEN          NOT =   ZERO
+               MOVE    SPA-GMN-PTID        TO  BUNBEN-PTID
+               MOVE    SPA-GMN-PTNUM       TO  BUNBEN-PTNUM
+               MOVE    SMCNDATE-YMD        TO  BUNBEN-UPYMD
+               MOVE    SMCNDATE-HMS        TO  BUNBEN-UPHMS
+               MOVE    SPA-OPID            TO  BUNBEN-OPID
+      *
+               MOVE    BUNBEN-REC          TO  MCPDATA-REC
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+               MOVE    "tbl_bunben"        TO  MCP-TABLE
+               MOVE    "upd1"              TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+               IF      MCP-RC          NOT =   ZERO
+                   DISPLAY "P015 TOUGOU BUNBEN UPDATE:" MCP-RC
+                           ",KEY:" BUNBEN-KEY
+                   MOVE    "0009"              TO  SPA-ERRCD
+               END-IF
+      *
+               MOVE    "tbl_bunben"        TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 954-BUNBEN-READ-SEC
+           END-PERFORM
+      *
+           MOVE    "tbl_bunben"        TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           .
+       49034-TOUGOU-BUNBEN-IDOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    統合（名寄せ）データ移行処理　入院オーダテーブル
+      *R08.08
+      *****************************************************************
+       49035-TOUGOU-ORDER-IDOU-SEC        SECTION.
+      *
+           INITIALIZE                      ORDER-REC
+           MOVE    SPA-HOSPNUM         TO  ORDER-HOSPNUM
+           MOVE    WRK-TOUGOU-PTID     TO  ORDER-PTID
+      *
+           MOVE    ORDER-REC           TO  MCPDATA-REC
+           MOVE    "tbl_order"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_order"         TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 955-ORDER-READ-SEC
+           ELSE
+               MOVE    1                   TO  FLG-ORDER
+           END-IF
+      *
+      *        ＴＢＬ＿ＯＲＤＥＲは入院の都度積み上がる履歴
+      *        テーブルのため、該当ＰＴＩＤの全件を更新する
+           PERFORM UNTIL   FLG-ORDER           NOT =   ZERO
+               MOVE    SPA-GMN-PTID        TO  ORDER-PTID
+               MOVE    SPA-GMN-PTNUM       TO  ORDER-PTNUM
+               MOVE    SMCNDATE-YMD        TO  ORDER-UPYMD
+               MOVE    SMCNDATE-HMS        TO  ORDER-UPHMS
+               MOVE    SPA-OPID            TO  ORDER-OPID
+      *
+               MOVE    ORDER-REC           TO  MCPDATA-REC
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+               MOVE    "tbl_order"         TO  MCP-TABLE
+               MOVE    "upd2"              TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING   MCPAREA
+                                                   MCPDATA-REC
+                                                   SPA-AREA
+               IF      MCP-RC          NOT =   ZERO
+                   DISPLAY "P015 TOUGOU ORDER UPDATE:" MCP-RC
+                           ",KEY:" ORDER-KEY
+                   MOVE    "0009"              TO  SPA-ERRCD
+               END-IF
+      *
+               MOVE    "tbl_order"         TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 955-ORDER-READ-SEC
+           END-PERFORM
+      *
+           MOVE    "tbl_order"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           .
+       49035-TOUGOU-ORDER-IDOU-EXT.
+           EXIT.
+      *
       *R03.11
       *PUSH通信
       *****************************************************************
@@ -816,6 +1280,21 @@ grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
                WHEN    "0009"
                    MOVE    "マスタが更新できませんでした。"
                                            TO  SPA-ERRMSG
+      *R08.08
+               WHEN    "0006"
+                   STRING  "統合元の患者番号が"
+                                           DELIMITED  BY  SIZE
+                           "見つかりません。"
+                                           DELIMITED  BY  SIZE
+                                           INTO    SPA-ERRMSG
+                   END-STRING
+               WHEN    "0007"
+                   STRING  "自分自身の患者番号には"
+                                           DELIMITED  BY  SIZE
+                           "統合できません。"
+                                           DELIMITED  BY  SIZE
+                                           INTO    SPA-ERRMSG
+                   END-STRING
       *H30.10
                WHEN    "1013"
                    MOVE    "患者番号に使用できない文字があります。"
@@ -887,6 +1366,18 @@ grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
                                                TO  WRK-PIDMSG(23:)
                    MOVE    "よろしいですか？"
                                                TO  WRK-PIDMSG(55:)
+      *R08.08
+               WHEN    "0102"
+                   MOVE    "指定した患者番号を"
+                                               TO  WRK-PIDMSG
+                   MOVE    "この患者に統合します。"
+                                               TO  WRK-PIDMSG(19:)
+                   MOVE    "統合元の患者番号"
+                                               TO  WRK-PIDMSG(41:)
+                   MOVE    "は無効（欠番）となります。"
+                                               TO  WRK-PIDMSG(57:)
+                   MOVE    "よろしいですか？"
+                                               TO  WRK-PIDMSG(83:)
                WHEN    OTHER
                    MOVE    SPA-PIDCD
                                        TO  WRK-PIDMSG
@@ -989,6 +1480,89 @@ grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
        950-PTNUM-READ-EXT.
            EXIT.
       *****************************************************************
+      *    統合（名寄せ）データ移行用読込処理
+      *R08.08
+      *****************************************************************
+       951-KOHSKY-READ-SEC          SECTION.
+      *
+           MOVE    "tbl_kohsky"        TO  MCP-TABLE
+      *
+           PERFORM 920-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  KOHSKY-REC
+               MOVE    ZERO            TO  FLG-KOHSKY
+           ELSE
+               MOVE    1               TO  FLG-KOHSKY
+           END-IF
+      *
+           .
+       951-KOHSKY-READ-EXT.
+           EXIT.
+      *
+       952-RECE10-READ-SEC          SECTION.
+      *
+           MOVE    "tbl_seikyu"        TO  MCP-TABLE
+      *
+           PERFORM 920-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  RECE10-REC
+               MOVE    ZERO            TO  FLG-RECE10
+           ELSE
+               MOVE    1               TO  FLG-RECE10
+           END-IF
+      *
+           .
+       952-RECE10-READ-EXT.
+           EXIT.
+      *
+       953-TEIKIPRT-READ-SEC        SECTION.
+      *
+           MOVE    "tbl_teikiprt"      TO  MCP-TABLE
+      *
+           PERFORM 920-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  TEIKIPRT-REC
+               MOVE    ZERO            TO  FLG-TEIKIPRT
+           ELSE
+               MOVE    1               TO  FLG-TEIKIPRT
+           END-IF
+      *
+           .
+       953-TEIKIPRT-READ-EXT.
+           EXIT.
+      *
+       954-BUNBEN-READ-SEC          SECTION.
+      *
+           MOVE    "tbl_bunben"        TO  MCP-TABLE
+      *
+           PERFORM 920-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  BUNBEN-REC
+               MOVE    ZERO            TO  FLG-BUNBEN
+           ELSE
+               MOVE    1               TO  FLG-BUNBEN
+           END-IF
+      *
+           .
+       954-BUNBEN-READ-EXT.
+           EXIT.
+      *
+       955-ORDER-READ-SEC            SECTION.
+      *
+           MOVE    "tbl_order"         TO  MCP-TABLE
+      *
+           PERFORM 920-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  ORDER-REC
+               MOVE    ZERO            TO  FLG-ORDER
+           ELSE
+               MOVE    1               TO  FLG-ORDER
+           END-IF
+      *
+           .
+       955-ORDER-READ-EXT.
+           EXIT.
+      *****************************************************************
       *    テーブル検索処理
       *****************************************************************
        910-DBSELECT-SEC                SECTION.
