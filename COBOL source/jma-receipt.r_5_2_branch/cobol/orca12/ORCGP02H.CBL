@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       * 05.01.00     ORCAMO       22/02/XX  オン資格確認対応
+      * 05.02.00     ORCAMO       26/08/08  公費終了年月日事前警告対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -56,6 +57,8 @@
            03  FLG-PARA            PIC 9(01).
       *
            03  FLG-OK              PIC 9(01).
+      *R08.08
+           03  FLG-KOHSHURYO       PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -85,6 +88,14 @@
            03  WRK-LIST-ROW            PIC S9(09).
            03  WRK-LIST-INIT           PIC 9(01).
       *
+      *R08.08
+      *    公費終了年月日事前警告
+           03  CONST-KOHSHURYO-WARNDAYS    PIC 9(03)   VALUE   030.
+           03  WRK-TODAY-YMD-N             PIC 9(08).
+           03  WRK-TODAY-INTDATE           PIC S9(09).
+           03  WRK-EDYMD-INTDATE           PIC S9(09).
+           03  WRK-KOHSHURYO-DAYS          PIC S9(05).
+      *
       *
        01  WRK-HENSYU-AREA.
            03  WRK-HENYMD.
@@ -112,6 +123,13 @@
        01  HKNJAINF-REC.
            COPY    "CPHKNJAINF.INC".
       *
+      *R08.08
+      *    公費終了年月日予告マスタ（部門＝保険情報別、公費番号別）
+       01  KOHSHURYO-REC.
+           03  KOHSHURYO-HBTNUM        PIC X(07).
+           03  KOHSHURYO-KOHNUM        PIC X(02).
+           03  KOHSHURYO-EDYMD         PIC 9(08).
+      *
       *****************************************************************
       *    サブプロ用　領域
       *****************************************************************
@@ -125,6 +143,10 @@
       *   画面日付変換サブ
           COPY    "CPORCSGDAY.INC".
       *
+      *R08.08
+      *   マシン日付取得サブ
+          COPY    "CPORCSMCNDATE.INC".
+      *
       *
       *    ＤＢ検索
            COPY    "MCPDATA.INC".
@@ -277,6 +299,15 @@
       *    確認画面より処理
       *****************************************************************
        3001-PID1-SYORI-SEC              SECTION.
+      *
+      *R08.08 公費終了年月日事前警告の確認結果
+           IF     (SPA-PID1-FLG        NOT =   SPACE)  AND
+                  (SPA-PIDCD               =   "0201")
+               MOVE    SPACE               TO  SPA-PIDCD
+               MOVE    SPACE               TO  SPA-PID1-FLG
+               PERFORM 210-BACK
+               GO      TO      3001-PID1-SYORI-EXT
+           END-IF
       *
            MOVE    SPACE               TO  SPA-PIDCD
            MOVE    SPACE               TO  SPA-PID1-FLG
@@ -404,8 +435,8 @@
                    MOVE    "0001"              TO  SPA-ERRCD
                END-IF
            ELSE
-      *        戻る
-               PERFORM 210-BACK
+      *        戻る（終了年月日が近い公費は事前警告）
+               PERFORM 4201-KOHSHURYO-CHK-SEC
            END-IF
            .
        420-SELNUM-CHK-EXT.
@@ -434,6 +465,61 @@
            EXIT.
       *
       *****************************************************************
+      *    公費終了年月日事前警告チェック処理
+      *R08.08
+      *****************************************************************
+       4201-KOHSHURYO-CHK-SEC       SECTION.
+      *
+           INITIALIZE                      KOHSHURYO-REC
+           MOVE    SPA-P02H-HBTNUM     TO  KOHSHURYO-HBTNUM
+           MOVE    SPA-P02H-KOHNUM     TO  KOHSHURYO-KOHNUM
+      *
+           MOVE    KOHSHURYO-REC       TO  MCPDATA-REC
+           MOVE    "tbl_kohshuryo"     TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           MOVE    ZERO                TO  FLG-KOHSHURYO
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_kohshuryo"     TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 920-DBFETCH-SEC
+               IF      MCP-RC              =   ZERO
+                   MOVE    MCPDATA-REC         TO  KOHSHURYO-REC
+                   MOVE    1                   TO  FLG-KOHSHURYO
+               END-IF
+           END-IF
+           MOVE    "tbl_kohshuryo"     TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+      *    公費の登録が無い（予告マスタ未設定）場合はそのまま戻る
+           IF      FLG-KOHSHURYO       NOT =   1
+               PERFORM 210-BACK
+               GO      TO      4201-KOHSHURYO-CHK-EXT
+           END-IF
+      *
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                       ORCSMCNDATEAREA
+           MOVE    SMCNDATE-YMD        TO  WRK-TODAY-YMD-N
+           MOVE    FUNCTION INTEGER-OF-DATE (WRK-TODAY-YMD-N)
+                                       TO  WRK-TODAY-INTDATE
+           MOVE    FUNCTION INTEGER-OF-DATE (KOHSHURYO-EDYMD)
+                                       TO  WRK-EDYMD-INTDATE
+           COMPUTE WRK-KOHSHURYO-DAYS =   WRK-EDYMD-INTDATE
+                                       -   WRK-TODAY-INTDATE
+      *
+           IF      WRK-KOHSHURYO-DAYS  <=  CONST-KOHSHURYO-WARNDAYS
+      *        終了年月日が迫っている（または既に終了）ので確認ダイアログへ
+               MOVE    "0201"              TO  SPA-PIDCD
+           ELSE
+               PERFORM 210-BACK
+           END-IF
+           .
+       4201-KOHSHURYO-CHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    入力チェック処理
       *****************************************************************
        410-INPUT-CHK-SEC          SECTION.
@@ -551,10 +637,11 @@
                GO  TO  500-SET-SCREEN-EXT
            END-IF
       *
-      *    IF      SPA-PIDCD       NOT =   SPACE
-      **       PERFORM 520-JIDSET-SEC
-      *        GO  TO  500-SET-SCREEN-EXT
-      *    END-IF
+      *R08.08
+           IF      SPA-PIDCD       NOT =   SPACE
+               PERFORM 520-JIDSET-SEC
+               GO  TO  500-SET-SCREEN-EXT
+           END-IF
       *
            MOVE    SPACE               TO  LINKAREA
       *
