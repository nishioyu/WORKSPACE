@@ -29,6 +29,7 @@
       *  04.07.01    NACL-藤原    13/10/07  労災レセ電対応
       *
       *  05.01.01    NMED-藤原    20/10/28  アフターケアレセ電作成対応
+      *  05.02.00    ORCAMO       26/08/08  再作成理由の記録対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -53,6 +54,7 @@
            03  FLG-ONRECE-K        PIC 9(01).
            03  FLG-ONRECE-B        PIC 9(01).
            03  FLG-PTINF               PIC 9(01).
+           03  FLG-ONSAIRIYU       PIC 9(01).
       *
            03  FLG-ROW             PIC 9(01).  
       *
@@ -66,6 +68,7 @@
            03  WRK-SELNUM          PIC S9(05).
            03  WRK-ZZ9             PIC ZZ9.
            03  WRK-ZZZ9            PIC ZZZ9.
+           03  WRK-ZENKENSU-SV     PIC 9(04).
       *
        01  WRK-HEN-AREA.
            03  WRK-SYMD.
@@ -105,6 +108,20 @@
        01  PTINF-REC.
            COPY    "CPPTINF.INC".
       *
+      *R08.08
+      *    レセ電再作成理由
+       01  ONSAIRIYU-REC.
+           03  ONSAIRIYU-HOSPNUM       PIC 9(02).
+           03  ONSAIRIYU-SRYYM         PIC 9(06).
+           03  ONSAIRIYU-TEISYUTUSAKI  PIC X(01).
+           03  ONSAIRIYU-RENNUM        PIC 9(04).
+           03  ONSAIRIYU-ZENKENSU      PIC 9(04).
+           03  ONSAIRIYU-KONKENSU      PIC 9(04).
+           03  ONSAIRIYU-RIYU          PIC X(40).
+           03  ONSAIRIYU-CREYMD        PIC 9(08).
+           03  ONSAIRIYU-CREHMS        PIC 9(06).
+           03  ONSAIRIYU-OPID          PIC X(10).
+      *
       *****************************************************************
       *    サブプロ用領域
       *****************************************************************
@@ -116,6 +133,9 @@
       *    ＤＢ検索
            COPY    "MCPDATA.INC".
       *
+      *    マシン日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
+      *
       *****************************************************************
       *    連絡領域
       *****************************************************************
@@ -253,6 +273,7 @@
            MOVE    "key6"          TO  MCP-PATHNAME
            PERFORM 900-ONRECE-KANRI-SELECT-SEC
       *
+           MOVE    ZERO            TO  WRK-ZENKENSU-SV
            PERFORM         UNTIL   FLG-ONRECE-K    =   1
                ADD     1               TO  IDX
                MOVE    IDX             TO  WRK-ZZ9
@@ -268,9 +289,16 @@
                MOVE    WRK-HENYMDG     TO  T08-KANRI-TCREYMD (IDX)
       *
                MOVE    ONRECE-K-RENNUM TO  SPA-NAI-T08-TRENNUM (IDX)
-      * 
+      *
                MOVE    IDX             TO  T08-KANRI-LIST-COUNT
-      * 
+      *
+      *    ２回目以降の作成は再作成とみなし、理由を記録する
+               IF      IDX             >   1
+                   PERFORM 3102-SAIRIYU-KIROKU-SEC
+               END-IF
+               MOVE    ONRECE-K-SEND-TOTAL-CNT
+                                       TO  WRK-ZENKENSU-SV
+      *
                MOVE    "tbl_onrece_kanri"
                                        TO  MCP-TABLE
                MOVE    "key6"          TO  MCP-PATHNAME
@@ -291,6 +319,64 @@
            EXIT.
       *
       *****************************************************************
+      *    レセ電再作成理由　記録処理
+      *****************************************************************
+       3102-SAIRIYU-KIROKU-SEC          SECTION.
+      *
+           INITIALIZE                  ONSAIRIYU-REC
+           MOVE    SPA-HOSPNUM         TO  ONSAIRIYU-HOSPNUM
+           MOVE    SPA-NAI-T06-SRYYM-H TO  ONSAIRIYU-SRYYM
+           MOVE    ONRECE-K-TEISYUTUSAKI
+                                       TO  ONSAIRIYU-TEISYUTUSAKI
+           MOVE    ONRECE-K-RENNUM     TO  ONSAIRIYU-RENNUM
+           MOVE    ONSAIRIYU-REC       TO  MCPDATA-REC
+           MOVE    "tbl_onrece_saisaku_riyu"
+                                       TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 900-DBSELECT-SEC
+      *
+           IF      MCP-RC              NOT =   ZERO
+      *        まだ記録されていない再作成分のみ理由を記録する
+               INITIALIZE                  ONSAIRIYU-REC
+               MOVE    SPA-HOSPNUM         TO  ONSAIRIYU-HOSPNUM
+               MOVE    SPA-NAI-T06-SRYYM-H TO  ONSAIRIYU-SRYYM
+               MOVE    ONRECE-K-TEISYUTUSAKI
+                                           TO  ONSAIRIYU-TEISYUTUSAKI
+               MOVE    ONRECE-K-RENNUM     TO  ONSAIRIYU-RENNUM
+               MOVE    WRK-ZENKENSU-SV     TO  ONSAIRIYU-ZENKENSU
+               MOVE    ONRECE-K-SEND-TOTAL-CNT
+                                           TO  ONSAIRIYU-KONKENSU
+               IF      WRK-ZENKENSU-SV     =   ONRECE-K-SEND-TOTAL-CNT
+                   MOVE    "件数変更なしでの再作成"
+                                           TO  ONSAIRIYU-RIYU
+               ELSE
+                   MOVE    "対象件数変更による再作成"
+                                           TO  ONSAIRIYU-RIYU
+               END-IF
+      *
+               INITIALIZE                  ORCSMCNDATEAREA
+               CALL    "ORCSMCNDATE"       USING   ORCSMCNDATEAREA
+               MOVE    SMCNDATE-YMD        TO  ONSAIRIYU-CREYMD
+               MOVE    SMCNDATE-HMS        TO  ONSAIRIYU-CREHMS
+               MOVE    SPA-OPID            TO  ONSAIRIYU-OPID
+      *
+               MOVE    ONSAIRIYU-REC       TO  MCPDATA-REC
+               MOVE    "DBINSERT"          TO  MCP-FUNC
+               MOVE    "tbl_onrece_saisaku_riyu"
+                                           TO  MCP-TABLE
+               MOVE    "key"               TO  MCP-PATHNAME
+               PERFORM 900-ORCDBMAIN-SEC
+           END-IF
+      *
+           MOVE    "tbl_onrece_saisaku_riyu"
+                                       TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 900-CLOSE-SEC
+           .
+       3102-SAIRIYU-KIROKU-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    作成一覧明細編集処理
       *****************************************************************
        3101-RECE-LIST-HENSYU-SEC        SECTION.
