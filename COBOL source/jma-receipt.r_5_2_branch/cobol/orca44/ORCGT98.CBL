@@ -56,6 +56,7 @@
       *
       *  05.01.01    NMED-藤原    20/10/28  アフターケアレセ電作成対応
       *  05.01.02    ORCAMO       22/06/10  アフターケアのレセ電チェック対応
+      *  05.02.00    ORCAMO       26/08/08  医療機関番号横断一括作成対応
       *****************************************************************
        ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
@@ -94,6 +95,16 @@
        01  IDX-AREA.
            03  IDX                 PIC 9(04).
       *
+      *R08.08
+      *    医療機関番号横断一括作成指示　プッシュ通知領域
+       01  PUSHRECEDEN01-REC.
+           03  PUSHRECEDEN01-EVENT     PIC X(32).
+           03  PUSHRECEDEN01-PMODE     PIC X(08).
+           03  PUSHRECEDEN01-SRYYM     PIC 9(06).
+           03  PUSHRECEDEN01-DATAKBN   PIC X(01).
+           03  PUSHRECEDEN01-PRTKBN    PIC X(01).
+           03  PUSHRECEDEN01-OPID      PIC X(10).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -325,6 +336,9 @@
                WHEN    "CLICKED"       ALSO    "B11"
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 450-KAKUTEI-SEC
+      *     医療機関番号横断一括作成
+               WHEN    "CLICKED"       ALSO    "B09"
+                   PERFORM 460-ZENHOSP-KAKUTEI-SEC
            END-EVALUATE
       *
            .
@@ -562,6 +576,46 @@
            EXIT.
       *
       *****************************************************************
+      *    医療機関番号横断一括作成処理
+      *****************************************************************
+       460-ZENHOSP-KAKUTEI-SEC             SECTION.
+      *
+           MOVE    1                   TO  FLG-TOUROKU
+      *    入力チェック処理
+           PERFORM 410-INPUT-CHK-SEC
+           IF    ( SPA-ERRCD           NOT =   SPACE )
+               GO  TO  460-ZENHOSP-KAKUTEI-EXT
+           END-IF
+      *
+           PERFORM 4601-ZENHOSP-PUSH-SEC
+      *
+           PERFORM 210-BACK
+           .
+       460-ZENHOSP-KAKUTEI-EXT.
+           EXIT.
+      *****************************************************************
+      *    医療機関番号横断一括作成　プッシュ通知処理
+      *****************************************************************
+       4601-ZENHOSP-PUSH-SEC               SECTION.
+      *
+           INITIALIZE                      PUSHRECEDEN01-REC
+           MOVE    "receden_zenhosp_create"    TO  PUSHRECEDEN01-EVENT
+           MOVE    "create"            TO  PUSHRECEDEN01-PMODE
+           MOVE    SPA-NAI-T06-SRYYM   TO  PUSHRECEDEN01-SRYYM
+           MOVE    SPA-GMN-T98-DATAKBN TO  PUSHRECEDEN01-DATAKBN
+           MOVE    SPA-GMN-T98-PRTKBN  TO  PUSHRECEDEN01-PRTKBN
+           MOVE    SPA-OPID            TO  PUSHRECEDEN01-OPID
+      *
+           MOVE    PUSHRECEDEN01-REC   TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_receden_zenhosp_create"   TO  MCP-TABLE
+           MOVE    "push_receden_zenhosp_create"   TO  MCP-PATHNAME
+           PERFORM 900-ORCDBMAIN-SEC
+           .
+       4601-ZENHOSP-PUSH-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    自画面編集処理
       *****************************************************************
        500-SET-SCREEN              SECTION.
@@ -593,6 +647,7 @@
            MOVE    "F"                 TO  T98-B10-VISIBLE
            MOVE    "F"                 TO  T98-B11-VISIBLE
            MOVE    "F12:作成する"      TO  T98-B12-LABEL
+           MOVE    "T"                 TO  T98-B09-VISIBLE
       *
            IF      SPA-GMN-T06-TEISYUTUSAKI1
                                    =   "T"
