@@ -32,6 +32,7 @@
       * 04.07.00     NACL-多々納  12/09/25  プログラムオプション保険対応
       * 04.08.00     NACL-多々納  14/08/12  クライアント印刷対応
       * 05.01.00     ORCAMO       23/02/14  ＷｅｂＯＲＣＡカスタマイズ帳票対応
+      * 05.02.00     ORCAMO       26/08/08  期間一括印刷指示対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -90,6 +91,20 @@
       *
            03  WRK-MIDDLEWARE-MODE     PIC X(10).
       *
+      *R08.08
+      *    期間一括印刷指示　プッシュ通知領域
+       01  PUSHPRT02-REC.
+           03  PUSHPRT02-EVENT         PIC X(32).
+           03  PUSHPRT02-PMODE         PIC X(08).
+           03  PUSHPRT02-HOSPNUM       PIC 9(02).
+           03  PUSHPRT02-SRYKA         PIC X(02).
+           03  PUSHPRT02-SRYYM         PIC 9(06).
+           03  PUSHPRT02-STRDD         PIC 9(02).
+           03  PUSHPRT02-ENDPAGE       PIC 9(03).
+           03  PUSHPRT02-ENDLINE       PIC 9(02).
+           03  PUSHPRT02-SYSYMD        PIC 9(08).
+           03  PUSHPRT02-SYSTIME       PIC 9(06).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -107,6 +122,8 @@
       *   日付変換サブ
            COPY    "CPORCSDAY.INC".
            COPY    "CPORCSLNK.INC".
+      *    機械日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
       *    数字変換領域
            COPY    "CPORCSNUM.INC".
       *
@@ -294,6 +311,15 @@
                    END-IF
                    MOVE    SPACE               TO  SPA-JIDCD
                    MOVE    SPACE               TO  SPA-JID1-FLG
+               WHEN    "0103"
+      *            期間一括印刷確認
+                   IF      SPA-JID1-FLG        =   "OK"
+                       PERFORM 2401-BULK-PRINT-SYORI-SEC
+                   ELSE
+                       MOVE    1               TO  SPA-J026-CUR
+                   END-IF
+                   MOVE    SPACE               TO  SPA-JIDCD
+                   MOVE    SPACE               TO  SPA-JID1-FLG
            END-EVALUATE
            .
        3003-JID1-SET-EXT.
@@ -376,6 +402,9 @@
       *        印刷
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 230-PRINT-SEC
+      *        期間一括印刷指示
+               WHEN    "CLICKED"       ALSO    "B05"
+                   PERFORM 240-BULK-PRINT-SEC
            END-EVALUATE
       *
            .
@@ -541,6 +570,56 @@
        230-PRINT-EXT.
            EXIT.
       *****************************************************************
+      *    期間一括印刷指示　処理
+      *****************************************************************
+       240-BULK-PRINT-SEC            SECTION.
+      *
+           MOVE    SPACE               TO  WRK-MCP-WIDGET
+           MOVE    ZERO                TO  SPA-J026-CUR
+           MOVE    1                   TO  FLG-KAKUTEI
+      *    入力チェック処理
+           PERFORM 410-INPUT-CHK-SEC
+      *
+           IF      SPA-ERRCD           =   SPACE
+               MOVE    "0103"              TO  SPA-JIDCD
+           END-IF
+      *
+           .
+       240-BULK-PRINT-EXT.
+           EXIT.
+      *****************************************************************
+      *    期間一括印刷指示　プッシュ通知処理
+      *****************************************************************
+       2401-BULK-PRINT-SYORI-SEC            SECTION.
+      *
+           INITIALIZE                      PUSHPRT02-REC
+           MOVE    "karte3_bulk_print" TO  PUSHPRT02-EVENT
+           MOVE    "print"             TO  PUSHPRT02-PMODE
+           MOVE    SPA-HOSPNUM         TO  PUSHPRT02-HOSPNUM
+           MOVE    SPA-J01-SRYKA       TO  PUSHPRT02-SRYKA
+           MOVE    SPA-NAI-SRYYM       TO  PUSHPRT02-SRYYM
+           MOVE    SPA-J026-GMN-STRDD  TO  PUSHPRT02-STRDD
+           MOVE    SPA-J026-GMN-ENDPAGE    TO  PUSHPRT02-ENDPAGE
+           MOVE    SPA-J026-GMN-ENDLINE    TO  PUSHPRT02-ENDLINE
+      *
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING   ORCSMCNDATEAREA
+           MOVE    SMCNDATE-YMD        TO  PUSHPRT02-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHPRT02-SYSTIME
+      *
+           MOVE    PUSHPRT02-REC       TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_karte3_bulk_print"    TO  MCP-TABLE
+           MOVE    "push_karte3_bulk_print"    TO  MCP-PATHNAME
+grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+      *
+           PERFORM 210-BACK
+           .
+       2401-BULK-PRINT-SYORI-EXT.
+           EXIT.
+      *****************************************************************
       *    印刷　処理
       *****************************************************************
        2301-PRINT-SYORI-SEC            SECTION.
@@ -937,6 +1016,14 @@ grpsys     CALL    "ORCDBMAIN"         USING   MCPAREA
                                        TO  WRK-JIDMSG
                    MOVE    "よろしいですか？"
                                        TO  WRK-JIDMSG(33:)
+      *
+               WHEN    "0103"
+                   MOVE    "指定期間のカルテ３号紙を一括"
+                                       TO  WRK-JIDMSG
+                   MOVE    "印刷指示します。"
+                                       TO  WRK-JIDMSG(29:)
+                   MOVE    "よろしいですか？"
+                                       TO  WRK-JIDMSG(45:)
       *
                WHEN    OTHER
                    MOVE    SPA-JIDCD
