@@ -32,6 +32,7 @@
       *  04.05.00    NACL-多々納  09/06/29  一括入力対応
       *  04.07.00    NACL-多々納  11/10/XX  同日再入院対応
       *  04.08.00    NACL-多々納  13/01/15  診療回数テーブル１０対応
+      *  05.02.00    ORCAMO       26/08/08  上限回数チェック対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -105,6 +106,9 @@
            03  WRK-YMD.
                05  WRK-YM          PIC X(06).
                05  WRK-DD          PIC 9(02).
+      *R08.08
+      *    一日当たりの回数入力上限
+           03  CONST-KAISU-JOGEN   PIC 9(02)   VALUE   99.
       *
       *
       *****************************************************************
@@ -502,6 +506,20 @@
                    END-IF
                END-PERFORM
            END-IF
+      *
+      *R08.08
+      *    上限回数チェック
+           IF      SPA-ERRCD           =   SPACE
+               PERFORM VARYING    IDZ      FROM    1   BY  1
+                   UNTIL     (IDZ          >   9   )
+                          OR (SPA-ERRCD    NOT =   SPACE)
+                   IF      SPA-J022-DAY    (IDZ)
+                                           >   CONST-KAISU-JOGEN
+                       MOVE    "0003"              TO  SPA-ERRCD
+                       MOVE    IDZ                 TO  SPA-J022-CUR
+                   END-IF
+               END-PERFORM
+           END-IF
            .
        4102-KIHON-CHK-EXT.
            EXIT.
@@ -634,6 +652,12 @@
                                        DELIMITED   BY SIZE
                                        INTO  SPA-ERRMSG
                    END-STRING
+               WHEN    "0003"
+                   STRING  "入力された回数が上限回数を"
+                           "超えています。"
+                                       DELIMITED   BY SIZE
+                                       INTO  SPA-ERRMSG
+                   END-STRING
            END-EVALUATE
       *
            MOVE    SPACE               TO  JERR
