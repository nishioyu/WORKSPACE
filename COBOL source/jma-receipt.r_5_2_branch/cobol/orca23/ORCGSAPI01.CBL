@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *  05.01.02    ORCAMO       23/02/14  ＷｅｂＯＲＣＡカスタマイズ帳票対応
+      *  05.02.00    ORCAMO       26/08/08  分割・一部支払い管理対応
        *****************************************************************
       *
        ENVIRONMENT         DIVISION.
@@ -101,6 +102,10 @@
                05  CONST-MODE-REPRINT       PIC X(02)  VALUE "09".
                05  CONST-MODE-MONTHLY-PRINT PIC X(02)  VALUE "10".
       *
+      *R08.08
+      *    分割・一部支払い
+               05  CONST-MODE-BUNKATSU      PIC X(02)  VALUE "11".
+      *
       *
       *****************************************************************
       *    サブプロ用　領域
@@ -406,6 +411,15 @@
                                        SCRAREA
                                        INCOMEREQ01-AREA
                                        SPA-AREA
+      *    分割・一部支払い
+           WHEN    CONST-MODE-BUNKATSU
+      *
+               PERFORM 900-INCOMEREQ01-READ-SEC
+      *
+               CALL    "ORCGSAPI01S05" USING
+                                       SCRAREA
+                                       INCOMEREQ01-AREA
+                                       SPA-AREA
            WHEN    OTHER
                MOVE    "0092"          TO  SPA-ERRCD
                PERFORM 990-EXIT-PROGRAM-SEC
