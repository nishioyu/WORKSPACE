@@ -38,6 +38,7 @@
       *  05.01.01    NACL-藤原    19/05/08  クラウド対応
       *  05.00.01    NACL-藤原    19/06/05  システム管理（３００３）の
       *                                     キー値を変更
+      *  05.02.00    ORCAMO       26/08/08  エラー時の再実行依頼対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -65,6 +66,7 @@
        01  FLG-AREA.
            03  FLG-END             PIC 9(01).
            03  FLG-SYSKANRI        PIC 9(01).
+           03  FLG-JOBERR          PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -74,7 +76,13 @@
            03  WRK-PAGE            PIC ZZZZZZZZZ9.
            03  WRK-PRT-PAGE        PIC 9(10).
            03  WRK-KENSU-Z         PIC ZZZZZZ9.
-      *     
+      *
+      *R08.08
+      *    再実行依頼用（エラーとなったジョブの退避領域）
+           03  WRK-ERR-JOBID       PIC 9(07).
+           03  WRK-ERR-SHELLID     PIC X(08).
+           03  WRK-ERR-PGID        PIC X(08).
+      *
        01  WRK-HEN-AREA.
            03  WRK-HENTIME.
                05  WRK-HH          PIC X(02).
@@ -101,6 +109,17 @@
                                    PIC X(08)   VALUE   "MONTHLY1".
            03  WRK-CONS-JOB-JOBID1 PIC 9(07)   VALUE   1.
       *
+      *R08.08
+      *    再実行依頼プッシュ通知領域
+       01  PUSHG99-REC.
+           03  PUSHG99-EVENT       PIC X(32).
+           03  PUSHG99-HOSPNUM     PIC 9(02).
+           03  PUSHG99-JOBID       PIC 9(07).
+           03  PUSHG99-SHELLID     PIC X(08).
+           03  PUSHG99-PGID        PIC X(08).
+           03  PUSHG99-SYSYMD      PIC 9(08).
+           03  PUSHG99-SYSTIME     PIC 9(06).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -130,6 +149,9 @@
       *    ファイル削除パラメタ
            COPY    "CPORCSFDEL.INC".
       *
+      *    マシン日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
+      *
       *****************************************************************
       *    連絡　領域
       *****************************************************************
@@ -212,6 +234,9 @@
       *    プレビュー画面へ
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 4501-NEXT-GMN-SEC
+      *    再実行
+               WHEN    "CLICKED"       ALSO    "B13"
+                   PERFORM 495-SAIJIKKO-SEC
            END-EVALUATE
       *
            .
@@ -280,6 +305,7 @@
            INITIALIZE                      G99
            MOVE    ZERO                TO  G99-COUNT
            MOVE    WIDGET-INSENSITIVE  TO  G99-B12-STATE
+           MOVE    ZERO                TO  FLG-JOBERR
       *
            MOVE    5                   TO  G99-DURATION
       *
@@ -389,6 +415,46 @@
            EXIT.
       *
       *****************************************************************
+      *    エラー時再実行依頼処理
+      *****************************************************************
+       495-SAIJIKKO-SEC            SECTION.
+      *
+           IF      FLG-JOBERR      =   ZERO
+               GO  TO  495-SAIJIKKO-EXT
+           END-IF
+      *
+           INITIALIZE                     ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                           ORCSMCNDATEAREA
+      *
+           INITIALIZE                     PUSHG99-REC
+           MOVE    "push_g99_job_rerun"
+                                       TO  PUSHG99-EVENT
+           MOVE    SPA-HOSPNUM         TO  PUSHG99-HOSPNUM
+           MOVE    WRK-ERR-JOBID       TO  PUSHG99-JOBID
+           MOVE    WRK-ERR-SHELLID     TO  PUSHG99-SHELLID
+           MOVE    WRK-ERR-PGID        TO  PUSHG99-PGID
+           MOVE    SMCNDATE-YMD        TO  PUSHG99-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHG99-SYSTIME
+      *
+           MOVE    PUSHG99-REC         TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_g99_job_rerun"
+                                       TO  MCP-TABLE
+           MOVE    "push_g99_job_rerun"
+                                       TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           PERFORM 490-KAKUNIN-SEC
+      *
+           .
+       495-SAIJIKKO-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    処理確認処理
       *****************************************************************
        4901-KAKUNIN-HYOUJI-SEC            SECTION.
@@ -426,10 +492,16 @@
                                JOB-SHELLMSG    DELIMITED BY SPACE
                                "】"            DELIMITED BY SIZE
                                                INTO  G99-MSG
-                       END-STRING   
+                       END-STRING
                    END-IF
-              END-IF                          
-           END-IF    
+                   IF      JOB-ERRCD   NOT =   "9999"
+                       MOVE    1           TO  FLG-JOBERR
+                       MOVE    JOB-JOBID   TO  WRK-ERR-JOBID
+                       MOVE    JOB-SHELLID TO  WRK-ERR-SHELLID
+                       MOVE    JOB-PGID    TO  WRK-ERR-PGID
+                   END-IF
+              END-IF
+           END-IF
            MOVE    IDX                     TO  G99-COUNT
            IF    ( JOB-JOBID   =   SPA-G01-JOB-JOBID )
                    MOVE    JOB-UPDCNT  TO  WRK-PRT-PAGE
