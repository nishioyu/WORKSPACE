@@ -28,6 +28,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      * 05.02.00     ORCAMO       26/08/08  交付番号発行台帳印刷対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -107,13 +108,23 @@
        01  WRK-CONS-AREA.
            03  WRK-CONS-LINE-MAX   PIC 9(02)   VALUE   20.
       *
-      *    ジョブ管理ＤＢのキー値  
+      *    ジョブ管理ＤＢのキー値
            03  WRK-CONS-JOB-SHELLID
                                    PIC X(08)   VALUE   "RECEPT1".
            03  WRK-CONS-JOB-JOBID  PIC 9(07)   VALUE   1.
       *
            COPY    "CPSHELLTBL.INC".
       *
+      *R08.08
+      *    交付番号発行台帳印刷　プッシュ通知領域
+       01  PUSHKOFU01-REC.
+           03  PUSHKOFU01-EVENT        PIC X(32).
+           03  PUSHKOFU01-PMODE        PIC X(08).
+           03  PUSHKOFU01-HOSPNUM      PIC 9(02).
+           03  PUSHKOFU01-SRYYM        PIC 9(06).
+           03  PUSHKOFU01-SYSYMD       PIC 9(08).
+           03  PUSHKOFU01-SYSTIME      PIC 9(06).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -275,9 +286,11 @@
                EVALUATE    SPA-RIDCD
                    WHEN    "1001"
                        PERFORM 450-TOUROKU-SEC
-                       IF      SPA-ERRCD       =   SPACE 
+                       IF      SPA-ERRCD       =   SPACE
                            PERFORM 210-BACK
                        END-IF
+                   WHEN    "1002"
+                       PERFORM 470-LEDGER-PRINT-SYORI-SEC
                END-EVALUATE
            END-IF
       *
@@ -299,6 +312,9 @@
       *        登録
                WHEN    "CLICKED"       ALSO    "B12"
                    PERFORM 450-TOUROKU-MAE-SEC
+      *        発行台帳印刷
+               WHEN    "CLICKED"       ALSO    "B09"
+                   MOVE    "1002"          TO  SPA-RIDCD
            END-EVALUATE
       *
            .
@@ -538,6 +554,31 @@ grpsys             MOVE    SPA-HOSPNUM
            EXIT.
       *
       *****************************************************************
+      *    交付番号発行台帳印刷　プッシュ通知処理
+      *****************************************************************
+       470-LEDGER-PRINT-SYORI-SEC         SECTION.
+      *
+           INITIALIZE                      PUSHKOFU01-REC
+           MOVE    "kofunum_ledger_print"  TO  PUSHKOFU01-EVENT
+           MOVE    "print"             TO  PUSHKOFU01-PMODE
+           MOVE    SPA-HOSPNUM         TO  PUSHKOFU01-HOSPNUM
+           MOVE    SPA-NAI-SRYYM       TO  PUSHKOFU01-SRYYM
+      *
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING   ORCSMCNDATEAREA
+           MOVE    SMCNDATE-YMD        TO  PUSHKOFU01-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHKOFU01-SYSTIME
+      *
+           MOVE    PUSHKOFU01-REC      TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_kofunum_ledger_print" TO  MCP-TABLE
+           MOVE    "push_kofunum_ledger_print" TO  MCP-PATHNAME
+           PERFORM 900-ORCDBMAIN-SEC
+           .
+       470-LEDGER-PRINT-SYORI-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    自画面編集処理
       *****************************************************************
        500-SET-SCREEN              SECTION.
@@ -712,11 +753,16 @@ grpsys             MOVE    SPA-HOSPNUM
            EVALUATE    SPA-RIDCD
                WHEN    "1001"
                    MOVE    "更新します"     TO  RID1-ID1MSG
+               WHEN    "1002"
+                   MOVE    "交付番号発行台帳を印刷します"
+                                            TO  RID1-ID1MSG
            END-EVALUATE
            EVALUATE    SPA-RIDCD
                WHEN    "1001"
                    MOVE    "戻る"           TO  RID1-B01-LABEL
-           END-EVALUATE        
+               WHEN    "1002"
+                   MOVE    "戻る"           TO  RID1-B01-LABEL
+           END-EVALUATE
            MOVE    "B12"                TO  MCP-WIDGET
       *
            MOVE    "R95"                TO  SPA-MOTOPG
