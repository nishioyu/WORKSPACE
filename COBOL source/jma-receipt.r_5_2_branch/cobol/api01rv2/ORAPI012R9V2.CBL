@@ -0,0 +1,914 @@
+      *******************************************************************
+      * Project code name "ORCA"
+      * 日医標準レセプトソフト（JMA standard receipt software）
+      * Copyright(C) 2002 JMA (Japan Medical Association)
+      *
+      * This program is part of "JMA standard receipt software".
+      *
+      *     This program is distributed in the hope that it will be useful
+      * for further advancement in medical care, according to JMA Open
+      * Source License, but WITHOUT ANY WARRANTY.
+      *     Everyone is granted permission to use, copy, modify and
+      * redistribute this program, but only under the conditions described
+      * in the JMA Open Source License. You should have received a copy of
+      * this license along with this program. If not, stop using this
+      * program and contact JMA, 2-28-16 Honkomagome, Bunkyo-ku, Tokyo,
+      * 113-8621, Japan.
+      ********************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         ORAPI012R9V2.
+      *****************************************************************
+      *  システム名        : 日医標準レセプトソフト
+      *  サブシステム名    : API連携用モジュール
+      *  コンポーネント名  : 患者統合履歴情報取得処理
+      *  管理者            :
+      *  作成日付    作業者        記述
+      *  26/08/08    ORCAMO        新規作成（患者番号一覧取得[R2V2]と
+      *                            旧姓履歴情報取得[R8V2]を統合）
+      *****************************************************************
+      *  プログラム修正履歴
+      * Maj/Min/Rev  修正者       日付      内容
+      *****************************************************************
+      *
+       ENVIRONMENT           DIVISION.
+       CONFIGURATION         SECTION.
+       INPUT-OUTPUT          SECTION.
+      *
+       FILE-CONTROL.
+       DATA                DIVISION.
+      *FILE                    SECTION.
+      *
+       WORKING-STORAGE             SECTION.
+      *    スパ領域
+           COPY    "COMMON-SPA".
+      *
+       01  FLG-AREA.
+           03  FLG-END                 PIC 9(01).
+           03  FLG-SYSKANRI            PIC 9(01).
+           03  FLG-PTNUM               PIC 9(01).
+           03  FLG-PTINF               PIC 9(01).
+           03  FLG-KYUSEIRRK           PIC 9(01).
+      *
+           03  FLG-SYORI               PIC 9(01).
+           03  FLG-SYORI-END           PIC 9(01).
+           03  FLG-CHK                 PIC 9(01).
+           03  FLG-NEXT                PIC 9(01).
+      *
+      *    添字領域
+       01  IDX-AREA.
+           03  IDX                     PIC 9(04).
+           03  IDY                     PIC 9(04).
+           03  IDX2                    PIC 9(04).
+      *
+      *    一時領域
+       01  WRK-AREA.
+           03  WRK-SYMD.
+               05  WRK-SYY             PIC X(04).
+               05  WRK-SMM             PIC X(02).
+               05  WRK-SDD             PIC X(02).
+           03  WRK-HEN-DATE.
+               05  WRK-HEN-YY          PIC X(04).
+               05  WRK-HEN-H1          PIC X(01).
+               05  WRK-HEN-MM          PIC X(02).
+               05  WRK-HEN-H2          PIC X(01).
+               05  WRK-HEN-DD          PIC X(02).
+      *    時間編集
+           03  WRK-THMS.
+               05  WRK-THH             PIC X(02).
+               05  WRK-TMM             PIC X(02).
+               05  WRK-TSS             PIC X(02).
+           03  WRK-HEN-TIME.
+               05  WRK-HEN-THH         PIC X(02).
+               05  WRK-HEN-T1          PIC X(01).
+               05  WRK-HEN-TMM         PIC X(02).
+               05  WRK-HEN-T2          PIC X(01).
+               05  WRK-HEN-TSS         PIC X(02).
+      *    エラーコード
+           03  WRK-ERRCD               PIC X(02).
+           03  WRK-ERRMSG              PIC X(100).
+           03  WRK-KEICD               PIC X(02).
+      *
+           03  WRK-MCP-PATHNAME        PIC X(64).
+      *
+           03  WRK-CNT                 PIC 9(04).
+      *
+           03  WRK-START-YMD           PIC X(08).
+           03  WRK-END-YMD             PIC X(08).
+           03  WRK-START-TIME.
+               05  WRK-START-THH        PIC X(02).
+               05  WRK-START-TMM        PIC X(02).
+               05  WRK-START-TSS        PIC X(02).
+      *
+       01  WRK-XML-AREA.
+           03  WRK-START-DATE          PIC X(10).
+           03  WRK-END-DATE            PIC X(10).
+      *
+      *****************************************************************
+      *    サブプロ用　領域
+      *****************************************************************
+      *
+           COPY    "CPORCSCOMMON.INC".
+      *
+      *    マシン日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
+      *
+      *R08.08
+      *    患者統合履歴情報ＡＰＩ用ＸＭＬ定義体（患者番号一覧[R2V2]と
+      *    旧姓履歴情報[R8V2]を統合したレスポンスを持つ）
+           COPY    "CPPATIENTLST9V2REQ.INC".
+           COPY    "CPPATIENTLST9V2RES.INC".
+      *ver.4.7
+      *    API XML読み込み共通定義
+           COPY    "CPAPIV2REQ.INC".
+      *
+      *****************************************************************
+      *    ファイルレイアウト
+      *****************************************************************
+      *
+      *    システム管理マスタ
+           COPY    "CPSYSKANRI.INC".
+      *
+      *    職員情報
+           COPY  "CPSK1010.INC".
+      *
+      *    患者マスタ−
+       01  PTNUM-REC.
+           COPY    "CPPTNUM.INC".
+      *    患者情報
+       01  PTINF-REC.
+           COPY    "CPPTINF.INC".
+      *    旧姓履歴
+       01  KYUSEIRRK-REC.
+           COPY    "CPKYUSEIRRK.INC".
+      *
+           COPY    "MCPDATA.INC".
+      *
+           COPY    "ORCA-BLOB".
+      *
+      *****************************************************************
+      *    連絡領域
+      *****************************************************************
+       LINKAGE                 SECTION.
+            COPY    "MCPAREA".
+            COPY    "ORCA-SPA".
+            COPY    "LINKAREA".
+       01  SCRAREA.
+           COPY    "API01RV2SCRAREA.INC".
+      *
+       PROCEDURE                   DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+      *
+      *
+      *****************************************************************
+      *    主処理
+      *****************************************************************
+       000-MAIN-SEC                SECTION.
+      *
+           DISPLAY   "**************************"
+           DISPLAY   "* patient history start  *"
+           DISPLAY   "**************************"
+      *
+           INITIALIZE                      FLG-AREA
+           INITIALIZE                      IDX-AREA
+           INITIALIZE                      WRK-AREA
+           INITIALIZE                      SPA-AREA
+      *
+      *    初期処理
+           PERFORM 100-INIT-SEC
+      *    主処理
+           IF      WRK-ERRCD           =   SPACE
+               PERFORM 200-MAIN-SEC
+           END-IF
+      *
+           IF      WRK-ERRCD           =   "99"
+      *        ユーザＩＤエラー
+               MOVE   404                  TO  APILST51-HTTPSTATUS
+           ELSE
+      *        返却領域編集
+               PERFORM 300-PTXMLMAKE-SEC
+           END-IF
+      *
+           DISPLAY   "**************************"
+           DISPLAY   "* patient history end    *"
+           DISPLAY   "**************************"
+           .
+       000-MAIN-EXIT.
+           EXIT    PROGRAM.
+      *
+      *
+      *****************************************************************
+      *    初期　処理
+      *****************************************************************
+       100-INIT-SEC                SECTION.
+      *
+           INITIALIZE                      WRK-XML-AREA
+           INITIALIZE                      XML-PATIENTLST9RES
+      *    更新日取得
+           INITIALIZE                  ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                       ORCSMCNDATEAREA
+      *
+           MOVE   "Patient Info"       TO  PATHISRES-RESKEY
+      *
+           MOVE    MCP-USER            TO  SPA-OPID
+           MOVE    SMCNDATE-YMD        TO  SPA-SYSYMD
+      *    日付・時間出力編集
+           MOVE    SMCNDATE-YMD        TO  WRK-SYMD
+           MOVE    SMCNDATE-HMS        TO  WRK-THMS
+           PERFORM 801-DAYHEN01-SEC
+           MOVE    WRK-HEN-DATE        TO  PATHISRES-INFORMATION-DATE
+           MOVE    WRK-HEN-TIME        TO  PATHISRES-INFORMATION-TIME
+      *
+      *    医療機関識別番号セット
+           MOVE    "API"               TO  SPA-MOTOPG
+           CALL    "ORCSHOSPNUM"       USING
+                                       MCPAREA
+                                       SPA-AREA
+           IF      SPA-ERRCD       NOT =   SPACE
+               MOVE   "99"             TO  WRK-ERRCD
+               GO  TO         100-INIT-EXT
+           END-IF
+      *    ＳＰＡ共通設定
+           INITIALIZE                  SYS-1010-REC
+           INITIALIZE                  ORCSCOMMONAREA
+           MOVE    "M00"               TO  ORCSCOMMON-PG
+           CALL    "ORCSCOMMON"        USING
+                                       MCPAREA
+                                       SPA-AREA
+                                       ORCSCOMMONAREA
+                                       SYS-1010-REC
+           IF      SPA-ERRCD       NOT =   SPACE
+               MOVE   "89"             TO  WRK-ERRCD
+           END-IF
+      *
+           .
+       100-INIT-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    主　処理
+      *****************************************************************
+       200-MAIN-SEC                SECTION.
+      *
+      *    XML情報取り出し
+           PERFORM 1000-APTLSTREAD-SEC
+           IF      WRK-ERRCD       NOT =   SPACE
+               GO      TO      200-MAIN-EXT
+           END-IF
+      *
+           MOVE    ZERO                TO  PATHISRES-API-RESULT
+           MOVE    SPACE               TO  WRK-ERRCD
+           MOVE    SPACE               TO  WRK-KEICD
+      *
+           MOVE    ZERO                TO  FLG-SYORI
+           EVALUATE    PATHISREQ-CLASS
+           WHEN    "01"
+      *        新規・更新
+               MOVE    1                   TO  FLG-SYORI
+           WHEN    "02"
+      *        新規
+               MOVE    2                   TO  FLG-SYORI
+           WHEN    OTHER
+               MOVE    "91"                TO  WRK-ERRCD
+           END-EVALUATE
+      *    入力項目チェック処理
+           IF      WRK-ERRCD           =   SPACE
+               PERFORM 2001-INPUT-CHK-SEC
+           END-IF
+      *
+      *    患者・旧姓履歴一覧処理
+           IF      WRK-ERRCD           =   SPACE
+               PERFORM 2002-PTINF-LIST-SEC
+           END-IF
+      *
+           .
+       200-MAIN-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    XML情報から内容を取り出す
+      *****************************************************************
+       1000-APTLSTREAD-SEC   SECTION.
+      *
+           IF      APILST51-BODY        NOT =   LOW-VALUE
+               DISPLAY "APILST51-BODY not low_value"
+           END-IF
+           INITIALIZE                      XML-APIREQ
+      * XML情報取り出し
+           MOVE    "XMLOPEN"           TO  MCP-FUNC
+           MOVE    "xml_patientlst9v2req"
+                                       TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           MOVE    APILST51-BODY       TO  APIREQ-OBJECT
+           MOVE    ZERO                TO  APIREQ-MODE
+           MOVE    "patienthisreq"     TO  APIREQ-RECORDNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       XML-APIREQ
+                                       SPA-AREA
+           IF     (MCP-RC              =   ZERO  OR  1  )
+               CONTINUE
+           ELSE
+               DISPLAY "XMLOPEN failure = " MCP-RC
+               MOVE   "97"             TO  WRK-ERRCD
+               GO     TO      1000-APTLSTREAD-EXT
+           END-IF
+      *
+           MOVE    "XMLREAD"           TO  MCP-FUNC
+           MOVE    "xml_patientlst9v2req"
+                                       TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           MOVE    APILST51-BODY       TO  APIREQ-OBJECT
+           MOVE    ZERO                TO  APIREQ-MODE
+           MOVE    "patienthisreq"     TO  APIREQ-RECORDNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       XML-APIREQ
+                                       SPA-AREA
+           IF     (MCP-RC              =   ZERO  OR  1  )
+               MOVE    XML-APIREQ          TO  XML-PATIENTLST9REQ
+               PERFORM 10001-XML-REMAKE-SEC
+           ELSE
+               MOVE   "98"             TO  WRK-ERRCD
+               DISPLAY "XMLREAD failure = " MCP-RC
+           END-IF
+      *
+           .
+       1000-APTLSTREAD-EXT.
+           EXIT.
+      *****************************************************************
+      *    読み込んだXMLのLOW-VALUE を  SPACE に置換
+      *****************************************************************
+       10001-XML-REMAKE-SEC        SECTION.
+      *
+           IF      PATHISREQ-START-DATE    =   LOW-VALUE
+               MOVE  SPACE                 TO  PATHISREQ-START-DATE
+           END-IF
+           IF      PATHISREQ-END-DATE      =   LOW-VALUE
+               MOVE  SPACE                 TO  PATHISREQ-END-DATE
+           END-IF
+           IF      PATHISREQ-START-TIME    =   LOW-VALUE
+               MOVE  SPACE                 TO  PATHISREQ-START-TIME
+           END-IF
+           IF      PATHISREQ-KYUSEI-KBN    =   LOW-VALUE
+               MOVE  SPACE                 TO  PATHISREQ-KYUSEI-KBN
+           END-IF
+           .
+       10001-XML-REMAKE-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    設定内容チェック
+      *****************************************************************
+       2001-INPUT-CHK-SEC      SECTION.
+      *
+           MOVE    PATHISREQ-START-DATE    TO  WRK-START-DATE
+           MOVE    PATHISREQ-END-DATE      TO  WRK-END-DATE
+      *    開始日
+           MOVE    PATHISREQ-START-DATE    TO  WRK-HEN-DATE
+           MOVE    SPACE                   TO  WRK-HEN-TIME
+      *    開始時間
+           MOVE    PATHISREQ-START-TIME    TO  WRK-HEN-TIME
+           PERFORM 802-DAYHEN02-SEC
+           MOVE    WRK-SYMD                TO  WRK-START-YMD
+           MOVE    WRK-THMS                TO  WRK-START-TIME
+      *
+      *    終了日
+           MOVE    PATHISREQ-END-DATE      TO  WRK-HEN-DATE
+           MOVE    SPACE                   TO  WRK-HEN-TIME
+           PERFORM 802-DAYHEN02-SEC
+           MOVE    WRK-SYMD                TO  WRK-END-YMD
+      *    開始日未設定はシステム日付
+           IF      WRK-START-DATE      =   SPACE
+               MOVE    SPA-SYSYMD          TO  WRK-START-YMD
+           END-IF
+      *    終了日未設定は終了なし
+           IF      WRK-END-DATE        =   SPACE
+               MOVE    "99999999"          TO  WRK-END-YMD
+           END-IF
+      *    開始日＞終了日はエラー
+           IF      WRK-START-YMD       >   WRK-END-YMD
+               MOVE    "01"                TO  WRK-ERRCD
+           END-IF
+      *    旧姓履歴付加区分
+           IF      WRK-ERRCD           =   SPACE
+               IF      PATHISREQ-KYUSEI-KBN    =   "1"
+                                              OR  "0"
+                                              OR  SPACE
+                   CONTINUE
+               ELSE
+                   MOVE    "02"                TO  WRK-ERRCD
+               END-IF
+           END-IF
+           .
+       2001-INPUT-CHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者・旧姓履歴一覧処理
+      *****************************************************************
+       2002-PTINF-LIST-SEC             SECTION.
+      *
+           MOVE    ZERO                TO  IDX
+      *
+           INITIALIZE                      PTNUM-REC
+           MOVE    SPA-HOSPNUM         TO  PTNUM-HOSPNUM
+           MOVE    WRK-START-YMD       TO  PTNUM-CREYMD
+           MOVE    WRK-START-YMD       TO  PTNUM-UPYMD
+           IF      FLG-SYORI           =   1
+      *        更新・登録
+               MOVE    "key6"              TO  WRK-MCP-PATHNAME
+           ELSE
+      *        登録
+               MOVE    "key7"              TO  WRK-MCP-PATHNAME
+           END-IF
+      *
+           MOVE    PTNUM-REC           TO  MCPDATA-REC
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           MOVE    "tbl_ptnum"         TO  MCP-TABLE
+           MOVE    WRK-MCP-PATHNAME    TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    WRK-MCP-PATHNAME    TO  MCP-PATHNAME
+               PERFORM 900-PTNUM-READ-SEC
+           END-IF
+           MOVE    ZERO                TO  FLG-SYORI-END
+           MOVE    ZERO                TO  WRK-CNT
+           PERFORM UNTIL     (FLG-PTNUM    NOT =   ZERO )
+                       OR    (WRK-ERRCD    NOT =   SPACE)
+               IF      FLG-SYORI           =   1
+      *            更新・登録日　対象判定
+                   MOVE    1               TO  FLG-SYORI-END
+                   IF     (PTNUM-CREYMD    NOT =   SPACE      )
+                      IF      (PTNUM-CREYMD    >=  WRK-START-YMD)
+                        AND   (PTNUM-CREYMD    <=  WRK-END-YMD  )
+                           MOVE    ZERO            TO  FLG-SYORI-END
+                      END-IF
+                   END-IF
+                   IF     (PTNUM-UPYMD         >=  WRK-START-YMD)
+                     AND  (PTNUM-UPYMD         <=  WRK-END-YMD  )
+                       MOVE    ZERO            TO  FLG-SYORI-END
+                   END-IF
+                   IF      WRK-START-TIME  NOT =   SPACE
+      *                開始日＝更新日
+                       IF     (PTNUM-UPYMD     =   WRK-START-YMD)
+                           IF     (PTNUM-UPHMS     >=  WRK-START-TIME )
+                               MOVE    ZERO        TO  FLG-SYORI-END
+                           ELSE
+                               MOVE    1           TO  FLG-SYORI-END
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+      *            登録判定
+                   IF     (PTNUM-CREYMD        >   WRK-END-YMD)
+                       MOVE    1               TO  FLG-SYORI-END
+                   ELSE
+                       MOVE    ZERO            TO  FLG-SYORI-END
+                   END-IF
+               END-IF
+      *
+               IF      FLG-SYORI-END       =   ZERO
+                   PERFORM 20021-PTINF-CHK-SEC
+               END-IF
+      *
+               MOVE    "tbl_ptnum"         TO  MCP-TABLE
+               MOVE    WRK-MCP-PATHNAME    TO  MCP-PATHNAME
+               PERFORM 900-PTNUM-READ-SEC
+           END-PERFORM
+           MOVE    "tbl_ptnum"         TO  MCP-TABLE
+           MOVE    WRK-MCP-PATHNAME    TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           IF      IDX                 =   ZERO
+               MOVE    "20"            TO  WRK-ERRCD
+           END-IF
+           .
+       2002-PTINF-LIST-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者情報・旧姓履歴編集処理
+      *****************************************************************
+       20021-PTINF-CHK-SEC     SECTION.
+      *
+           INITIALIZE                      PTINF-REC
+           MOVE    SPA-HOSPNUM         TO  PTINF-HOSPNUM
+           MOVE    PTNUM-PTID          TO  PTINF-PTID
+           PERFORM 900-PTINF-READ-SEC
+      *
+           ADD     1               TO  IDX
+      *R08.08
+      *    統合履歴ＡＰＩは旧姓履歴を１件ずつ個別取得するため、
+      *    Ｒ２Ｖ２単体よりも１件の処理量が大きい。不用意に巨大な
+      *    応答を作らないよう上限は１００件とする
+           IF      IDX             >   100
+               MOVE    "10"            TO  WRK-ERRCD
+      *        100件オーバー
+               MOVE    9999            TO  WRK-CNT
+           ELSE
+               PERFORM 20021-PTINF-HEN-SEC
+               IF      PATHISREQ-KYUSEI-KBN    =   "1"
+                   PERFORM 20022-KYUSEIRRK-SYORI-SEC
+               END-IF
+           END-IF
+           .
+       20021-PTINF-CHK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者情報編集処理
+      *****************************************************************
+       20021-PTINF-HEN-SEC     SECTION.
+      *
+           ADD     1                   TO  WRK-CNT
+      *
+           MOVE    PTNUM-PTNUM         TO  PATHISRES-PATIENTID (IDX)
+           MOVE    PTINF-NAME          TO  PATHISRES-NAME      (IDX)
+           MOVE    PTINF-KANANAME      TO  PATHISRES-KANANAME  (IDX)
+           MOVE    PTINF-BIRTHDAY      TO  WRK-SYMD
+           MOVE    ZERO                TO  WRK-THMS
+           PERFORM 801-DAYHEN01-SEC
+           MOVE    WRK-HEN-DATE        TO  PATHISRES-BIRTHDAY  (IDX)
+           MOVE    PTINF-SEX           TO  PATHISRES-SEX       (IDX)
+      *    登録日
+           MOVE    PTNUM-CREYMD        TO  WRK-SYMD
+           PERFORM 801-DAYHEN01-SEC
+           MOVE    WRK-HEN-DATE        TO  PATHISRES-CREYMD  (IDX)
+      *    更新日
+           MOVE    PTNUM-UPYMD         TO  WRK-SYMD
+           MOVE    PTNUM-UPHMS         TO  WRK-THMS
+           PERFORM 801-DAYHEN01-SEC
+           MOVE    WRK-HEN-DATE        TO  PATHISRES-UPYMD  (IDX)
+           MOVE    WRK-HEN-TIME        TO  PATHISRES-UPTIME (IDX)
+      *    テスト患者
+           MOVE    PTINF-TSTPTNUMKBN   TO  PATHISRES-TSTPTNUMKBN(IDX)
+      *    旧姓履歴件数（未取得時はゼロ）
+           MOVE    ZERO                TO  PATHISRES-KYUSEI-CNT (IDX)
+           .
+       20021-PTINF-HEN-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者旧姓履歴編集処理
+      *****************************************************************
+       20022-KYUSEIRRK-SYORI-SEC          SECTION.
+      *
+           INITIALIZE                      KYUSEIRRK-REC
+           MOVE    SPA-HOSPNUM         TO  KYUSEI-HOSPNUM
+           MOVE    PTNUM-PTID          TO  KYUSEI-PTID
+           MOVE    KYUSEIRRK-REC       TO  MCPDATA-REC
+           MOVE    "tbl_kyuseirrk"     TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_kyuseirrk"     TO  MCP-TABLE
+               MOVE    "key2"              TO  MCP-PATHNAME
+               PERFORM 950-KYUSEIRRK-READ-SEC
+           ELSE
+               MOVE    1               TO  FLG-KYUSEIRRK
+           END-IF
+           MOVE    ZERO                TO  IDX2
+           MOVE    ZERO                TO  FLG-NEXT
+           PERFORM UNTIL       (FLG-KYUSEIRRK  =   1 )
+                          OR   (FLG-NEXT       =   1 )
+               ADD     1               TO  IDX2
+               IF      IDX2            >   20
+                   MOVE    1               TO  FLG-NEXT
+               ELSE
+                   PERFORM 20023-KYUSEIRRK-HEN-SEC
+               END-IF
+               MOVE    "tbl_kyuseirrk"     TO  MCP-TABLE
+               MOVE    "key2"              TO  MCP-PATHNAME
+               PERFORM 950-KYUSEIRRK-READ-SEC
+           END-PERFORM
+           MOVE    "tbl_kyuseirrk"     TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+           .
+       20022-KYUSEIRRK-SYORI-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者旧姓履歴編集処理
+      *****************************************************************
+       20023-KYUSEIRRK-HEN-SEC          SECTION.
+      *
+           MOVE    KYUSEI-CHGYMD       TO  WRK-SYMD
+           MOVE    ZERO                TO  WRK-THMS
+           PERFORM 801-DAYHEN01-SEC
+           MOVE    WRK-HEN-DATE
+                       TO  PATHISRES-KYUSEI-CHGYMD    (IDX,IDX2)
+      *
+           MOVE    KYUSEI-KANANAME
+                       TO  PATHISRES-KYUSEI-KANANAME  (IDX,IDX2)
+           MOVE    KYUSEI-NAME
+                       TO  PATHISRES-KYUSEI-NAME      (IDX,IDX2)
+           MOVE    KYUSEI-NICKNAME
+                       TO  PATHISRES-KYUSEI-NICKNAME  (IDX,IDX2)
+      *
+           MOVE    IDX2                TO  PATHISRES-KYUSEI-CNT (IDX)
+           .
+       20023-KYUSEIRRK-HEN-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    XML情報書き込み処理
+      *****************************************************************
+       300-PTXMLMAKE-SEC               SECTION.
+      *
+      *    処理対象件数
+           MOVE    WRK-CNT             TO  PATHISRES-PATIENTID-CNT
+      *    エラーメッセージ編集
+           IF      WRK-ERRCD           =   SPACE
+               MOVE    WRK-KEICD           TO  WRK-ERRCD
+           END-IF
+           IF      WRK-ERRCD           =   SPACE
+      *        正常終了
+               MOVE    "処理終了"          TO
+                       PATHISRES-API-RESULT-MSG
+           ELSE
+      *        エラー・警告メッセージ
+               PERFORM 890-ERRCD-MSG-SEC
+               MOVE    WRK-ERRCD           TO  PATHISRES-API-RESULT
+               MOVE    WRK-ERRMSG          TO  PATHISRES-API-RESULT-MSG
+           END-IF
+      *
+           IF      APILST51-BODY    NOT =   LOW-VALUE
+               DISPLAY "APILST51-BODY not low_value"
+           END-IF
+      *
+           MOVE    "XMLOPEN"           TO  MCP-FUNC
+           MOVE    "xml_patientlst9v2res"
+                                       TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           MOVE    1                   TO  PATHISRES-MODE
+           MOVE    "patienthisres"     TO  PATHISRES-RECORDNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       XML-PATIENTLST9RES
+                                       SPA-AREA
+           IF     (MCP-RC              =   ZERO    OR  1  )
+               CONTINUE
+           ELSE
+               DISPLAY "XMLOPEN failure = " MCP-RC
+           END-IF
+      *
+           MOVE    "XMLWRITE"          TO  MCP-FUNC
+           MOVE    "xml_patientlst9v2res"
+                                       TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           MOVE    1                   TO  PATHISRES-MODE
+           MOVE    "patienthisres"     TO  PATHISRES-RECORDNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       XML-PATIENTLST9RES
+                                       SPA-AREA
+           IF     (MCP-RC              =   ZERO    OR  1  )
+               DISPLAY "XMLWRITE OK      = " MCP-RC
+               MOVE    PATHISRES-OBJECT    TO  APILST51-BODY
+               MOVE    "application/xml"   TO  APILST51-CONTENT-TYPE
+           ELSE
+               DISPLAY "XMLWRITE failure = " MCP-RC
+           END-IF
+      *
+           .
+       300-PTXMLMAKE-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    日付編集処理
+      *****************************************************************
+       801-DAYHEN01-SEC                SECTION.
+      *
+           IF      WRK-SYMD            =   SPACE
+               MOVE    SPACE           TO  WRK-HEN-DATE
+           ELSE
+               INITIALIZE                  WRK-HEN-DATE
+               MOVE    WRK-SYY             TO  WRK-HEN-YY
+               MOVE    WRK-SMM             TO  WRK-HEN-MM
+               MOVE    WRK-SDD             TO  WRK-HEN-DD
+               MOVE    "-"                 TO  WRK-HEN-H1
+               MOVE    "-"                 TO  WRK-HEN-H2
+               IF      WRK-SYMD            =   "99999999"
+                   MOVE    "12"                TO  WRK-HEN-MM
+                   MOVE    "31"                TO  WRK-HEN-DD
+               END-IF
+           END-IF
+      *
+           INITIALIZE                  WRK-HEN-TIME
+           MOVE    WRK-THH             TO  WRK-HEN-THH
+           MOVE    WRK-TMM             TO  WRK-HEN-TMM
+           MOVE    WRK-TSS             TO  WRK-HEN-TSS
+           MOVE    ":"                 TO  WRK-HEN-T1
+           MOVE    ":"                 TO  WRK-HEN-T2
+           .
+       801-DAYHEN01-EXT.
+           EXIT.
+      *****************************************************************
+      *    日付変換編集処理
+      *****************************************************************
+       802-DAYHEN02-SEC                SECTION.
+      *
+           INITIALIZE                  WRK-SYMD
+           MOVE    WRK-HEN-YY          TO  WRK-SYY
+           MOVE    WRK-HEN-MM          TO  WRK-SMM
+           MOVE    WRK-HEN-DD          TO  WRK-SDD
+           IF      WRK-SYMD            =   "99991231"
+               MOVE    "99"                TO  WRK-SMM
+               MOVE    "99"                TO  WRK-SDD
+           END-IF
+      *
+           INITIALIZE                  WRK-THMS
+           MOVE    WRK-HEN-THH         TO  WRK-THH
+           MOVE    WRK-HEN-TMM         TO  WRK-TMM
+           MOVE    WRK-HEN-TSS         TO  WRK-TSS
+           .
+       802-DAYHEN02-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    エラーメッセージ編集処理
+      *****************************************************************
+       890-ERRCD-MSG-SEC            SECTION.
+      *
+           MOVE    SPACE               TO  WRK-ERRMSG
+           EVALUATE    WRK-ERRCD
+           WHEN    "01"
+               MOVE    "開始日付＞終了日付です。"
+                                               TO  WRK-ERRMSG
+           WHEN    "02"
+               MOVE    "旧姓履歴付加区分がありません。"
+                                               TO  WRK-ERRMSG
+           WHEN    "10"
+               STRING  "該当患者が１００件以上"
+                                               DELIMITED  BY  SIZE
+                       "となります。"
+                                               DELIMITED  BY  SIZE
+                                               INTO    WRK-ERRMSG
+               END-STRING
+           WHEN    "20"
+               MOVE    "該当患者がありません。"
+                                               TO  WRK-ERRMSG
+      *共通エラー
+           WHEN    "89"
+      *        ORCSCOMMON のエラー
+               EVALUATE    SPA-ERRCD
+               WHEN    "1001"
+                   MOVE    "職員情報が取得できません"
+                                               TO  WRK-ERRMSG
+               WHEN    "1002"
+                   MOVE    "医療機関情報が取得できません"
+                                               TO  WRK-ERRMSG
+               WHEN    "1003"
+                   MOVE    "システム日付が取得できません"
+                                               TO  WRK-ERRMSG
+               WHEN    "1005"
+                   STRING  "患者番号構成情報が"
+                           "取得できません"
+                                               DELIMITED  BY  SIZE
+                                               INTO    WRK-ERRMSG
+                   END-STRING
+               WHEN    "1015"
+                   STRING  "グループ医療機関が"
+                           "不整合です。"
+                           "処理を終了して下さい。"
+                                               DELIMITED  BY  SIZE
+                                               INTO    WRK-ERRMSG
+                   END-STRING
+               WHEN    OTHER
+                   MOVE    "システム項目が設定できません"
+                                               TO  WRK-ERRMSG
+               END-EVALUATE
+           WHEN    "90"
+               MOVE    "他端末使用中"          TO  WRK-ERRMSG
+           WHEN    "91"
+               MOVE    "処理区分未設定"        TO  WRK-ERRMSG
+           WHEN    "97"
+               MOVE    "送信内容に誤りがあります。"
+                                               TO  WRK-ERRMSG
+           WHEN    "98"
+               STRING  "送信内容の読込が"
+                       "できませんでした"
+                                               DELIMITED  BY  SIZE
+                                               INTO    WRK-ERRMSG
+               END-STRING
+           WHEN    "99"
+               MOVE    "ユーザＩＤ未登録。"
+                                               TO  WRK-ERRMSG
+           END-EVALUATE
+           .
+       890-ERRCD-MSG-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者番号マスター読込処理
+      *****************************************************************
+       900-PTNUM-READ-SEC            SECTION.
+      *
+           PERFORM 910-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    ZERO                TO  FLG-PTNUM
+               MOVE    MCPDATA-REC         TO  PTNUM-REC
+           ELSE
+               MOVE    1                   TO  FLG-PTNUM
+               INITIALIZE                      PTNUM-REC
+           END-IF
+      *
+           .
+       900-PTNUM-READ-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    患者基本情報取得
+      *****************************************************************
+       900-PTINF-READ-SEC              SECTION.
+      *
+           MOVE    PTINF-REC           TO  MCPDATA-REC
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           MOVE    "tbl_ptinf"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               PERFORM 910-DBFETCH-SEC
+               IF      MCP-RC              =   ZERO
+                   MOVE    MCPDATA-REC         TO  PTINF-REC
+                   MOVE    ZERO                TO  FLG-PTINF
+               ELSE
+                   MOVE    1                   TO  FLG-PTINF
+                   INITIALIZE                  PTINF-REC
+               END-IF
+           ELSE
+               MOVE    1                   TO  FLG-PTINF
+               INITIALIZE                  PTINF-REC
+           END-IF
+           MOVE    "tbl_ptinf"         TO  MCP-TABLE
+           MOVE    "key"               TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           .
+       900-PTINF-READ-EXT.
+           EXIT.
+      *****************************************************************
+      *    旧姓履歴マスタ読み込み
+      *****************************************************************
+       950-KYUSEIRRK-READ-SEC        SECTION.
+      *
+           PERFORM 910-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC     TO  KYUSEIRRK-REC
+               MOVE    ZERO            TO  FLG-KYUSEIRRK
+           ELSE
+               INITIALIZE                  KYUSEIRRK-REC
+               MOVE    1               TO  FLG-KYUSEIRRK
+           END-IF
+      *
+           .
+       950-KYUSEIRRK-READ-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    テーブル検索処理
+      *****************************************************************
+       910-DBSELECT-SEC                SECTION.
+      *
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+      *
+           .
+       910-DBSELECT-EXT.
+           EXIT.
+      *****************************************************************
+      *    テーブル検索処理
+      *****************************************************************
+       910-DBFETCH-SEC                SECTION.
+      *
+           MOVE    "DBFETCH"           TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+      *
+           .
+       910-DBFETCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＤＢクロース処理
+      *****************************************************************
+       990-DBCLOSE-SEC         SECTION.
+      *
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+           .
+       990-DBCLOSE-EXT.
+           EXIT.
+      *
