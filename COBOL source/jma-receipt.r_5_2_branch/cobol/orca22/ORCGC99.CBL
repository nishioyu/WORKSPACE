@@ -29,6 +29,7 @@
       * Maj/Min/Rev  修正者       日付      内容
       *  03.05.01    NACL-藤原    07/04/19  グループ診療対応
       *  05.01.01    ORCAMO       22/07/26  クライアント保存対応
+      *  05.02.00    ORCAMO       26/08/08  エラー時の再実行依頼対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -64,6 +65,7 @@
       *    フラグ領域
        01  FLG-AREA.
            03  FLG-END             PIC 9(01).
+           03  FLG-JOBERR          PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -88,6 +90,17 @@
            03  CONST-JOB-SHELLID   PIC X(08)   VALUE   "ORHCML09".
            03  CONST-SCRIPTID      PIC X(11)   VALUE   "orhcml09.sh".
       *
+      *R08.08
+      *    再実行依頼プッシュ通知領域
+       01  PUSHC99-REC.
+           03  PUSHC99-EVENT        PIC X(32).
+           03  PUSHC99-HOSPNUM      PIC 9(02).
+           03  PUSHC99-JOBID        PIC 9(07).
+           03  PUSHC99-SHELLID      PIC X(08).
+           03  PUSHC99-PGID         PIC X(08).
+           03  PUSHC99-SYSYMD       PIC 9(08).
+           03  PUSHC99-SYSTIME      PIC 9(06).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -107,6 +120,9 @@
       *    ＤＢ検索
            COPY    "MCPDATA.INC".
       *
+      *    マシン日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
+      *
       *   ジョブ管理ＤＢ制御サブ
            COPY    "CPORCSJOBKANRI.INC".
       *
@@ -189,12 +205,15 @@
                WHEN    "CLICKED"       ALSO    "pandatimer1"
                WHEN    "CLICKED"       ALSO    "B11"
                    PERFORM 490-KAKUNIN-SEC
+      *    再実行
+               WHEN    "CLICKED"       ALSO    "B12"
+                   PERFORM 495-SAIJIKKO-SEC
            END-EVALUATE
       *
            .
        200-GMNSENI-EXT.
            EXIT.
-      *     
+      *
       *****************************************************************
       *    戻る　処理
       *****************************************************************
@@ -222,6 +241,8 @@
            MOVE    SPACE           TO  C99
            INITIALIZE                  C99
            MOVE    5               TO  C99-DURATION
+      *
+           MOVE    ZERO            TO  FLG-JOBERR
       *
       *    ジョブ管理チェック処理
            MOVE    "CHK"           TO  SJOBKANRI-MODE
@@ -290,6 +311,9 @@ grpsys     PERFORM 900-CALL-ORCSJOB-SEC
                           "】"         DELIMITED  BY  SIZE
                    INTO  C99-MSG
                    END-STRING
+                   IF      JOB-ERRCD       NOT =   "9999"
+                       MOVE    1               TO  FLG-JOBERR
+                   END-IF
                END-IF
            END-IF
       *
@@ -325,6 +349,43 @@ grpsys     PERFORM 900-CALL-ORCSJOB-SEC
            EXIT.
       *
       *****************************************************************
+      *    エラー時再実行依頼処理
+      *****************************************************************
+       495-SAIJIKKO-SEC            SECTION.
+      *
+           IF      FLG-JOBERR      =   ZERO
+               GO  TO  495-SAIJIKKO-EXT
+           END-IF
+      *
+           INITIALIZE                     ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                           ORCSMCNDATEAREA
+      *
+           INITIALIZE                     PUSHC99-REC
+           MOVE    "push_c99_job_rerun"
+                                       TO  PUSHC99-EVENT
+           MOVE    SPA-HOSPNUM         TO  PUSHC99-HOSPNUM
+           MOVE    JOB-JOBID           TO  PUSHC99-JOBID
+           MOVE    JOB-SHELLID         TO  PUSHC99-SHELLID
+           MOVE    JOB-PGID            TO  PUSHC99-PGID
+           MOVE    SMCNDATE-YMD        TO  PUSHC99-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHC99-SYSTIME
+      *
+           MOVE    PUSHC99-REC         TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_c99_job_rerun"
+                                       TO  MCP-TABLE
+           MOVE    "push_c99_job_rerun"
+                                       TO  MCP-PATHNAME
+           PERFORM 900-ORCDBMAIN-SEC
+      *
+           PERFORM 490-KAKUNIN-SEC
+      *
+           .
+       495-SAIJIKKO-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    次画面再表示処理
       *****************************************************************
        4901-PUT-CURRENT-WINDOW-SEC SECTION.
