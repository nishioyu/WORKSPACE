@@ -30,6 +30,7 @@
       * 04.06.00     NACL-伊藤    10/02/13  リアルタイム送信
       *                                     初期表示は当日報告日
       *                                     １日１回は前日
+      *  05.02.00    ORCAMO       26/08/08  再送キュー対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -81,6 +82,9 @@
            03  FLG-PTINF           PIC 9(01).
            03  FLG-BYOMEI          PIC 9(01).
            03  FLG-INFECT          PIC 9(01).
+      *R08.08
+      *    再送キュー確認用
+           03  FLG-SAISOU          PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -110,6 +114,16 @@
        01  PTINF-REC.
            COPY    "CPPTINF.INC".
       *
+      *R08.08
+      *    再送キュー通知領域
+       01  PUSHMINF-REC.
+           03  PUSHMINF-EVENT      PIC X(32).
+           03  PUSHMINF-HOSPNUM    PIC 9(02).
+           03  PUSHMINF-TAISYOYMD  PIC 9(08).
+           03  PUSHMINF-FLG        PIC 9(01).
+           03  PUSHMINF-SYSYMD     PIC 9(08).
+           03  PUSHMINF-SYSTIME    PIC 9(06).
+      *
       *****************************************************************
       *    サブプロ用　領域
       *****************************************************************
@@ -119,6 +133,8 @@
            COPY    "CPORCSLNK.INC".
       *    日付変換サブ
            COPY    "CPORCSGDAY.INC".
+      *    マシン日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
       *
       *    ＤＢ検索
            COPY    "MCPDATA.INC".
@@ -388,9 +404,12 @@
        330-MID1-SET-SEC            SECTION.
       *
            IF      SPA-MID1-FLG        =   "OK"
-               CONTINUE
+               IF      FLG-SAISOU          =   1
+                   PERFORM 230-SAISOU-JIKKOU-SEC
+               END-IF
            END-IF
       *
+           MOVE    ZERO            TO  FLG-SAISOU
            MOVE    1               TO  SPA-GMN-CUR
       *
            .
@@ -422,6 +441,9 @@
       *        次日
                WHEN    "CLICKED"   ALSO    "B08"
                    PERFORM 210-JIJITU-SEC
+      *        再送キュー登録
+               WHEN    "CLICKED"   ALSO    "B09"
+                   PERFORM 220-SAISOU-SEC
            END-EVALUATE
       *
            .
@@ -590,6 +612,57 @@
            EXIT.
       *
       *****************************************************************
+      *    再送キュー確認処理
+      *****************************************************************
+       220-SAISOU-SEC              SECTION.
+      *
+           MOVE    1               TO  FLG-SAISOU
+      *
+           MOVE    "MINF"          TO  SPA-MOTOPG
+      *
+           MOVE    "NEW"           TO  MCP-PUTTYPE
+           MOVE    "MID1"          TO  MCP-WINDOW
+      *
+           PERFORM 900-PUT-WINDOW
+      *
+           MOVE    1               TO  FLG-END
+      *
+           .
+       220-SAISOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    再送キュー登録処理
+      *****************************************************************
+       230-SAISOU-JIKKOU-SEC       SECTION.
+      *
+           INITIALIZE                     ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                       ORCSMCNDATEAREA
+      *
+           INITIALIZE                     PUSHMINF-REC
+           MOVE    "push_minf_resend"
+                                       TO  PUSHMINF-EVENT
+           MOVE    SPA-HOSPNUM         TO  PUSHMINF-HOSPNUM
+           MOVE    SPA-NAI-TAISYOYMD   TO  PUSHMINF-TAISYOYMD
+           MOVE    SPA-MINF-FLG        TO  PUSHMINF-FLG
+           MOVE    SMCNDATE-YMD        TO  PUSHMINF-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHMINF-SYSTIME
+      *
+           MOVE    PUSHMINF-REC        TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_minf_resend"  TO  MCP-TABLE
+           MOVE    "push_minf_resend"  TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           .
+       230-SAISOU-JIKKOU-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    和暦西暦変換編集処理
       *****************************************************************
        5002-HIZUKE-HEN-SEC         SECTION.
