@@ -27,6 +27,7 @@
       *****************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.00    ORCAMO       26/08/08  エラー時の再実行依頼対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -53,6 +54,7 @@
        01  FLG-AREA.
            03  FLG-END             PIC 9(01).
            03  FLG-SYSKANRI        PIC 9(01).
+           03  FLG-JOBERR          PIC 9(01).
       *
       *    添字領域
        01  IDX-AREA.
@@ -77,6 +79,17 @@
            03  WRK-CONS-JOB-JOBID-COLLECT
                                    PIC 9(07)   VALUE   1.
       *
+      *R08.08
+      *    再実行依頼プッシュ通知領域
+       01  PUSHM99-REC.
+           03  PUSHM99-EVENT       PIC X(32).
+           03  PUSHM99-HOSPNUM     PIC 9(02).
+           03  PUSHM99-JOBID       PIC 9(07).
+           03  PUSHM99-SHELLID     PIC X(08).
+           03  PUSHM99-PGID        PIC X(08).
+           03  PUSHM99-SYSYMD      PIC 9(08).
+           03  PUSHM99-SYSTIME     PIC 9(06).
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -95,6 +108,9 @@
       *    ジョブ管理ＤＢ制御サブ
            COPY    "CPORCSJOBKANRI.INC".
       *
+      *    マシン日付取得サブ
+           COPY    "CPORCSMCNDATE.INC".
+      *
       *****************************************************************
       *    連絡　領域
       *****************************************************************
@@ -176,6 +192,9 @@
                WHEN    "CLICKED"       ALSO    "pandatimer1"
                WHEN    "CLICKED"       ALSO    "B11"
                    PERFORM 490-KAKUNIN-SEC
+      *    再実行
+               WHEN    "CLICKED"       ALSO    "B12"
+                   PERFORM 495-SAIJIKKO-SEC
            END-EVALUATE
       *
            .
@@ -212,6 +231,7 @@
       *
            INITIALIZE                  M99
            MOVE    ZERO            TO  M99-COUNT
+           MOVE    ZERO            TO  FLG-JOBERR
       *
            MOVE    5               TO  M99-DURATION
       *
@@ -256,6 +276,46 @@
            EXIT.
       *
       *****************************************************************
+      *    エラー時再実行依頼処理
+      *****************************************************************
+       495-SAIJIKKO-SEC            SECTION.
+      *
+           IF      FLG-JOBERR      =   ZERO
+               GO  TO  495-SAIJIKKO-EXT
+           END-IF
+      *
+           INITIALIZE                     ORCSMCNDATEAREA
+           CALL    "ORCSMCNDATE"       USING
+                                           ORCSMCNDATEAREA
+      *
+           INITIALIZE                     PUSHM99-REC
+           MOVE    "push_m99_job_rerun"
+                                       TO  PUSHM99-EVENT
+           MOVE    SPA-HOSPNUM         TO  PUSHM99-HOSPNUM
+           MOVE    JOB-JOBID           TO  PUSHM99-JOBID
+           MOVE    JOB-SHELLID         TO  PUSHM99-SHELLID
+           MOVE    JOB-PGID            TO  PUSHM99-PGID
+           MOVE    SMCNDATE-YMD        TO  PUSHM99-SYSYMD
+           MOVE    SMCNDATE-HMS        TO  PUSHM99-SYSTIME
+      *
+           MOVE    PUSHM99-REC         TO  MCPDATA-REC
+           MOVE    "PUSHEVENT"         TO  MCP-FUNC
+           MOVE    "push_m99_job_rerun"
+                                       TO  MCP-TABLE
+           MOVE    "push_m99_job_rerun"
+                                       TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           PERFORM 490-KAKUNIN-SEC
+      *
+           .
+       495-SAIJIKKO-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    処理確認処理
       *****************************************************************
        4901-KAKUNIN-HYOUJI-SEC     SECTION.
@@ -289,6 +349,9 @@
                                                INTO  M99-MSG
                        END-STRING
                    END-IF
+                   IF      JOB-ERRCD   NOT =   "9999"
+                       MOVE    1           TO  FLG-JOBERR
+                   END-IF
               END-IF
            END-IF
            MOVE    IDX                     TO  M99-COUNT
