@@ -0,0 +1,347 @@
+      *******************************************************************
+      * Project code name "ORCA"
+      * 日医標準レセプトソフト（JMA standard receipt software）
+      * Copyright(C) 2002 JMA (Japan Medical Association)
+      *
+      * This program is part of "JMA standard receipt software".
+      *
+      *     This program is distributed in the hope that it will be useful
+      * for further advancement in medical care, according to JMA Open
+      * Source License, but WITHOUT ANY WARRANTY.
+      *     Everyone is granted permission to use, copy, modify and
+      * redistribute this program, but only under the conditions described
+      * in the JMA Open Source License. You should have received a copy of
+      * this license along with this program. If not, stop using this
+      * program and contact JMA, 2-28-16 Honkomagome, Bunkyo-ku, Tokyo,
+      * 113-8621, Japan.
+      ********************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCGHLTH.
+      *****************************************************************
+      *  システム名        : ＯＲＣＡ
+      *  サブシステム名    : メニュー
+      *  コンポーネント名  : 起動時ヘルスチェック結果一覧（ＭＨＬＴＨ）
+      *  管理者            :
+      *  26/08/08    ORCAMO        新規作成
+      *****************************************************************
+      *  プログラム修正履歴
+      * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.00    ORCAMO       26/08/08  新規作成
+      *****************************************************************
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *
+       DATA                        DIVISION.
+      *FILE                        SECTION.
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *    スパ領域
+           COPY    "COMMON-SPA".
+      *
+      *    フラグ領域
+       01  FLG-AREA.
+           03  FLG-END             PIC 9(01).
+           03  FLG-AUDITLOG        PIC 9(01).
+      *
+      *    添字領域
+       01  IDX-AREA.
+           03  IDX                 PIC 9(04)   COMP.
+           03  IDX2                PIC 9(04)   COMP.
+      *
+      *    一時領域
+       01  WRK-AREA.
+           03  WRK-COUNT           PIC 9(04)   COMP.
+           03  WRK-FOUND           PIC 9(01).
+      *
+      *R08.08
+      *    ＯＲＣＳＭＳＴＶＥＲＣＨＥＣＫ／ＯＲＣＳＰＬＵＧＩＮＣＨＥＣＫの
+      *    チェック結果一覧表示領域（チェック名ごとの最新結果１件のみ保持）
+       01  SPA-XA10.
+           03  SPA-HLTH-TBL        OCCURS  20.
+               05  SPA-HLTH-CHECKNAME     PIC X(20).
+               05  SPA-HLTH-SYSYMD        PIC 9(08).
+               05  SPA-HLTH-SYSTIME       PIC 9(06).
+               05  SPA-HLTH-RESULT        PIC X(01).
+               05  SPA-HLTH-ERRCD         PIC X(04).
+           03  SPA-HLTH-MAX        PIC 9(04)   COMP.
+      *
+      *****************************************************************
+      *    ファイルレイアウト
+      *****************************************************************
+      *
+      *R08.08
+      *    ヘルスチェック結果は監査ログ（ＯＲＣＳＡＵＤＩＴ区分４）経由で
+      *    監査ログ閲覧用テーブルに登録されているので、それを読む
+       01  AUDITLOG-REC.
+           03  AUDITLOG-HOSPNUM    PIC 9(02).
+           03  AUDITLOG-SYSYMD     PIC 9(08).
+           03  AUDITLOG-SYSTIME    PIC 9(06).
+           03  AUDITLOG-OPID       PIC X(10).
+           03  AUDITLOG-SHIKIBETU  PIC X(01).
+           03  AUDITLOG-PTID       PIC 9(10).
+           03  AUDITLOG-LOGMSG     PIC X(255).
+      *
+      *****************************************************************
+      *    サブプロ用　領域
+      *****************************************************************
+      *
+      *    ＤＢ検索
+           COPY    "MCPDATA.INC".
+      *
+      *****************************************************************
+      *    連絡　領域
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *
+           COPY    MCPAREA.
+           COPY    "ORCA-SPA".
+      *
+           COPY    "LINKAREA".
+      *
+       01  SCRAREA.
+           COPY    "M00.INC".
+           COPY    "M01.INC".
+           COPY    "M01N.INC".
+           COPY    "M02.INC".
+           COPY    "M95.INC".
+           COPY    "MERR.INC".
+           COPY    "MID1.INC".
+           COPY    "MVER.INC".
+           COPY    "M98.INC".
+           COPY    "MUID.INC".
+           COPY    "M99.INC".
+           COPY    "MID2.INC".
+           COPY    "MDAS.INC".
+           COPY    "MLOG.INC".
+           COPY    "MINF.INC".
+           COPY    "MPRT.INC".
+           COPY    "MPDEL.INC".
+           COPY    "MAUDIT.INC".
+           COPY    "MHLTH.INC".
+      *
+       PROCEDURE                   DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+      *
+      *****************************************************************
+      *    主　　処理
+      *****************************************************************
+       000-PROC-SEC                SECTION.
+      *
+           MOVE    SPA-COMMON      TO  SPA-AREA
+      *
+           EVALUATE    MCP-STATUS      ALSO    MCP-EVENT
+               WHEN    "LINK"          ALSO    ANY
+                   PERFORM 100-INIT-SEC
+      *    画面遷移
+               WHEN      OTHER
+                   PERFORM 200-GMNSENI
+           END-EVALUATE.
+      *
+           MOVE    SPA-AREA        TO  SPA-COMMON
+      *
+           .
+           EXIT    PROGRAM
+           .
+      *****************************************************************
+      *    初期　処理
+      *****************************************************************
+       100-INIT-SEC                SECTION.
+      *
+           PERFORM 220-HLTHSEARCH-SEC
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       100-INIT-EXT.
+           EXIT.
+      *****************************************************************
+      *    画面遷移処理
+      *****************************************************************
+       200-GMNSENI                 SECTION.
+      *
+           EVALUATE    MCP-EVENT       ALSO    MCP-WIDGET
+      *        再確認
+               WHEN    "CLICKED"       ALSO    "B02"
+                   PERFORM 220-HLTHSEARCH-SEC
+               WHEN    OTHER
+                   PERFORM 210-BACK
+           END-EVALUATE
+      *
+           .
+       200-GMNSENI-EXT.
+           EXIT.
+      *****************************************************************
+      *    ヘルスチェック結果検索処理
+      *****************************************************************
+       220-HLTHSEARCH-SEC          SECTION.
+      *
+           INITIALIZE                      SPA-XA10
+           MOVE    ZERO                TO  WRK-COUNT
+      *
+      *        監査ログテーブルのうち、区分４（ヘルスチェック）のみを対象に
+      *        チェック名ごとの最新１件を拾う（テーブルは更新日時の降順で
+      *        登録されている前提はないので、全件走査のうえ上書きで最新化）
+           MOVE    "all"               TO  MCP-PATHNAME
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           IF      MCP-RC              =   ZERO
+               PERFORM 900-AUDITLOG-FETCH-SEC
+           ELSE
+               INITIALIZE                  AUDITLOG-REC
+               MOVE    1                   TO  FLG-AUDITLOG
+           END-IF
+      *
+           PERFORM UNTIL   FLG-AUDITLOG    =   1
+               IF      AUDITLOG-SHIKIBETU  =   "4"
+                   PERFORM 230-HLTHCHK-SEC
+               END-IF
+               PERFORM 900-AUDITLOG-FETCH-SEC
+           END-PERFORM
+      *
+           MOVE    "all"               TO  MCP-PATHNAME
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           MOVE    WRK-COUNT           TO  SPA-HLTH-MAX
+      *
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > SPA-HLTH-MAX
+               MOVE    SPA-HLTH-CHECKNAME(IDX) TO  MHLTH-TCHECKNAME(IDX)
+               MOVE    SPA-HLTH-SYSYMD(IDX)    TO  MHLTH-TSYSYMD(IDX)
+               MOVE    SPA-HLTH-SYSTIME(IDX)   TO  MHLTH-TSYSTIME(IDX)
+               MOVE    SPA-HLTH-RESULT(IDX)    TO  MHLTH-TRESULT(IDX)
+               MOVE    SPA-HLTH-ERRCD(IDX)     TO  MHLTH-TERRCD(IDX)
+           END-PERFORM
+           MOVE    SPA-HLTH-MAX        TO  MHLTH-COUNT
+      *
+           MOVE    "CURRENT"           TO  MCP-PUTTYPE
+           MOVE    "MHLTH"             TO  MCP-WINDOW
+           PERFORM 900-PUT-WINDOW
+      *
+           .
+       220-HLTHSEARCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    チェック名ごと最新化・バッファ格納処理
+      *****************************************************************
+       230-HLTHCHK-SEC              SECTION.
+      *
+           MOVE    ZERO                TO  WRK-FOUND
+      *
+           PERFORM VARYING IDX2 FROM 1 BY 1 UNTIL IDX2 > WRK-COUNT
+               IF      SPA-HLTH-CHECKNAME(IDX2)
+                                       =   AUDITLOG-LOGMSG(13:20)
+                   MOVE    1                   TO  WRK-FOUND
+                   IF      AUDITLOG-SYSYMD     >   SPA-HLTH-SYSYMD(IDX2)
+                       PERFORM 240-HLTHCHK-SET-SEC
+                   ELSE
+                   IF      AUDITLOG-SYSYMD     =   SPA-HLTH-SYSYMD(IDX2)
+                       IF      AUDITLOG-SYSTIME    >
+                                               SPA-HLTH-SYSTIME(IDX2)
+                           PERFORM 240-HLTHCHK-SET-SEC
+                       END-IF
+                   END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+      *
+           IF      WRK-FOUND           =   ZERO
+               IF      WRK-COUNT           <       20
+                   ADD     1               TO  WRK-COUNT
+                   MOVE    WRK-COUNT           TO  IDX2
+                   PERFORM 240-HLTHCHK-SET-SEC
+               END-IF
+           END-IF
+           .
+       230-HLTHCHK-EXT.
+           EXIT.
+      *****************************************************************
+      *    チェック結果１件セット処理
+      *****************************************************************
+       240-HLTHCHK-SET-SEC          SECTION.
+      *
+           MOVE    AUDITLOG-LOGMSG(13:20)  TO  SPA-HLTH-CHECKNAME(IDX2)
+           MOVE    AUDITLOG-SYSYMD         TO  SPA-HLTH-SYSYMD(IDX2)
+           MOVE    AUDITLOG-SYSTIME        TO  SPA-HLTH-SYSTIME(IDX2)
+           MOVE    AUDITLOG-LOGMSG(34:01)  TO  SPA-HLTH-RESULT(IDX2)
+           MOVE    AUDITLOG-LOGMSG(36:04)  TO  SPA-HLTH-ERRCD(IDX2)
+           .
+       240-HLTHCHK-SET-EXT.
+           EXIT.
+      *****************************************************************
+      *    監査ログ１件フェッチ処理
+      *****************************************************************
+       900-AUDITLOG-FETCH-SEC       SECTION.
+      *
+           MOVE    "all"               TO  MCP-PATHNAME
+           MOVE    "DBFETCH"           TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC         TO  AUDITLOG-REC
+               MOVE    ZERO                TO  FLG-AUDITLOG
+           ELSE
+               INITIALIZE                      AUDITLOG-REC
+               MOVE    1                   TO  FLG-AUDITLOG
+           END-IF
+      *
+           .
+       900-AUDITLOG-FETCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    戻る　処理
+      *****************************************************************
+       210-BACK                    SECTION.
+      *
+           MOVE    SPA-MOTOPG          TO  SPA-SAKIPG
+           MOVE    "MHLTH"             TO  SPA-MOTOPG
+      *
+           IF      SPA-SAKIPG          =   SPACE
+               MOVE    "M98"               TO  SPA-SAKIPG
+           END-IF
+      *
+           MOVE    "JOIN"              TO  MCP-PUTTYPE
+           MOVE    SPA-SAKIPG          TO  MCP-WINDOW
+      *
+           PERFORM 900-PUT-WINDOW
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       210-BACK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    ＰＵＴ　処理
+      *****************************************************************
+       900-PUT-WINDOW              SECTION.
+      *
+           MOVE    "PUTWINDOW"         TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+      *
+           .
+       900-PUT-WINDOW-EXT.
+           EXIT.
+      *
