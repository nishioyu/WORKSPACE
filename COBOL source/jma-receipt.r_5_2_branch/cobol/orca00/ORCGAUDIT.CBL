@@ -0,0 +1,360 @@
+      *******************************************************************
+      * Project code name "ORCA"
+      * 日医標準レセプトソフト（JMA standard receipt software）
+      * Copyright(C) 2002 JMA (Japan Medical Association)
+      *
+      * This program is part of "JMA standard receipt software".
+      *
+      *     This program is distributed in the hope that it will be useful
+      * for further advancement in medical care, according to JMA Open
+      * Source License, but WITHOUT ANY WARRANTY.
+      *     Everyone is granted permission to use, copy, modify and
+      * redistribute this program, but only under the conditions described
+      * in the JMA Open Source License. You should have received a copy of
+      * this license along with this program. If not, stop using this
+      * program and contact JMA, 2-28-16 Honkomagome, Bunkyo-ku, Tokyo,
+      * 113-8621, Japan.
+      ********************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCGAUDIT.
+      *****************************************************************
+      *  システム名        : ＯＲＣＡ
+      *  サブシステム名    : メニュー
+      *  コンポーネント名  : 監査ログ閲覧（ＭＡＵＤＩＴ）
+      *  管理者            :
+      *  26/08/08    ORCAMO        新規作成
+      *****************************************************************
+      *  プログラム修正履歴
+      * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.00    ORCAMO       26/08/08  新規作成
+      *****************************************************************
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *
+       DATA                        DIVISION.
+      *FILE                        SECTION.
+      *
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *    スパ領域
+           COPY    "COMMON-SPA".
+      *
+      *    フラグ領域
+       01  FLG-AREA.
+           03  FLG-END             PIC 9(01).
+           03  FLG-AUDITLOG        PIC 9(01).
+      *
+      *    添字領域
+       01  IDX-AREA.
+           03  IDX                 PIC 9(04)   COMP.
+      *
+      *    検索条件領域
+       01  WRK-AREA.
+           03  WRK-OPID            PIC X(10).
+           03  WRK-STYMD           PIC 9(08).
+           03  WRK-EDYMD           PIC 9(08).
+           03  WRK-PTID            PIC 9(10).
+           03  WRK-COUNT           PIC 9(04)   COMP.
+      *
+      *R08.08
+      *    監査ログ一覧表示領域
+       01  SPA-XA10.
+           03  SPA-AUDIT-TBL       OCCURS  50.
+               05  SPA-AUDIT-SYSYMD    PIC 9(08).
+               05  SPA-AUDIT-SYSTIME   PIC 9(06).
+               05  SPA-AUDIT-OPID      PIC X(10).
+               05  SPA-AUDIT-SHIKIBETU PIC X(01).
+               05  SPA-AUDIT-PTID      PIC 9(10).
+               05  SPA-AUDIT-LOGMSG    PIC X(60).
+           03  SPA-AUDIT-MAX       PIC 9(04)   COMP.
+      *
+      *****************************************************************
+      *    ファイルレイアウト
+      *****************************************************************
+      *
+      *R08.08
+      *    監査ログ閲覧用テーブル（ＯＲＣＳＡＵＤＩＴより登録）
+       01  AUDITLOG-REC.
+           03  AUDITLOG-HOSPNUM    PIC 9(02).
+           03  AUDITLOG-SYSYMD     PIC 9(08).
+           03  AUDITLOG-SYSTIME    PIC 9(06).
+           03  AUDITLOG-OPID       PIC X(10).
+           03  AUDITLOG-SHIKIBETU  PIC X(01).
+           03  AUDITLOG-PTID       PIC 9(10).
+           03  AUDITLOG-LOGMSG     PIC X(255).
+      *
+      *****************************************************************
+      *    サブプロ用　領域
+      *****************************************************************
+      *
+      *    ＤＢ検索
+           COPY    "MCPDATA.INC".
+      *
+      *****************************************************************
+      *    連絡　領域
+      *****************************************************************
+        LINKAGE                     SECTION.
+      *
+           COPY    MCPAREA.
+           COPY    "ORCA-SPA".
+      *
+           COPY    "LINKAREA".
+      *
+       01  SCRAREA.
+           COPY    "M00.INC".
+           COPY    "M01.INC".
+           COPY    "M01N.INC".
+           COPY    "M02.INC".
+           COPY    "M95.INC".
+           COPY    "MERR.INC".
+           COPY    "MID1.INC".
+           COPY    "MVER.INC".
+           COPY    "M98.INC".
+           COPY    "MUID.INC".
+           COPY    "M99.INC".
+           COPY    "MID2.INC".
+           COPY    "MDAS.INC".
+           COPY    "MLOG.INC".
+           COPY    "MINF.INC".
+           COPY    "MPRT.INC".
+           COPY    "MPDEL.INC".
+           COPY    "MAUDIT.INC".
+      *
+       PROCEDURE                   DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+      *
+      *****************************************************************
+      *    主　　処理
+      *****************************************************************
+       000-PROC-SEC                SECTION.
+      *
+           MOVE    SPA-COMMON      TO  SPA-AREA
+      *
+           EVALUATE    MCP-STATUS      ALSO    MCP-EVENT
+               WHEN    "LINK"          ALSO    ANY
+                   PERFORM 100-INIT-SEC
+      *    画面遷移
+               WHEN      OTHER
+                   PERFORM 200-GMNSENI
+           END-EVALUATE.
+      *
+           MOVE    SPA-AREA        TO  SPA-COMMON
+      *
+           .
+           EXIT    PROGRAM
+           .
+      *****************************************************************
+      *    初期　処理
+      *****************************************************************
+       100-INIT-SEC                SECTION.
+      *
+           MOVE    SPACE               TO  MAUDIT-OPID
+                                           MAUDIT-STYMD
+                                           MAUDIT-EDYMD
+                                           MAUDIT-PTID
+           INITIALIZE                      MAUDIT-OPID
+                                           MAUDIT-STYMD
+                                           MAUDIT-EDYMD
+                                           MAUDIT-PTID
+      *
+           MOVE    "CURRENT"           TO  MCP-PUTTYPE
+           MOVE    "MAUDIT"            TO  MCP-WINDOW
+           PERFORM 900-PUT-WINDOW
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       100-INIT-EXT.
+           EXIT.
+      *****************************************************************
+      *    画面遷移処理
+      *****************************************************************
+       200-GMNSENI                 SECTION.
+      *
+           EVALUATE    MCP-EVENT       ALSO    MCP-WIDGET
+      *        検索
+               WHEN    "CLICKED"       ALSO    "B02"
+                   PERFORM 220-AUDITSEARCH-SEC
+               WHEN    OTHER
+                   PERFORM 210-BACK
+           END-EVALUATE
+      *
+           .
+       200-GMNSENI-EXT.
+           EXIT.
+      *****************************************************************
+      *    監査ログ検索処理
+      *****************************************************************
+       220-AUDITSEARCH-SEC          SECTION.
+      *
+           MOVE    MAUDIT-OPID         TO  WRK-OPID
+           MOVE    MAUDIT-STYMD        TO  WRK-STYMD
+           MOVE    MAUDIT-EDYMD        TO  WRK-EDYMD
+           MOVE    MAUDIT-PTID         TO  WRK-PTID
+      *
+           INITIALIZE                      SPA-XA10
+           MOVE    ZERO                TO  WRK-COUNT
+      *
+           MOVE    "all"               TO  MCP-PATHNAME
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           IF      MCP-RC              =   ZERO
+               PERFORM 900-AUDITLOG-FETCH-SEC
+           ELSE
+               INITIALIZE                  AUDITLOG-REC
+               MOVE    1                   TO  FLG-AUDITLOG
+           END-IF
+      *
+           PERFORM UNTIL   FLG-AUDITLOG    =   1
+               PERFORM 230-AUDITCHK-SEC
+               PERFORM 900-AUDITLOG-FETCH-SEC
+           END-PERFORM
+      *
+           MOVE    "all"               TO  MCP-PATHNAME
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           MOVE    WRK-COUNT           TO  SPA-AUDIT-MAX
+      *
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > SPA-AUDIT-MAX
+               MOVE    SPA-AUDIT-SYSYMD(IDX)   TO  MAUDIT-TSYSYMD(IDX)
+               MOVE    SPA-AUDIT-SYSTIME(IDX)  TO  MAUDIT-TSYSTIME(IDX)
+               MOVE    SPA-AUDIT-OPID(IDX)     TO  MAUDIT-TOPID(IDX)
+               MOVE    SPA-AUDIT-SHIKIBETU(IDX)
+                                       TO  MAUDIT-TSHIKIBETU(IDX)
+               MOVE    SPA-AUDIT-PTID(IDX)     TO  MAUDIT-TPTID(IDX)
+               MOVE    SPA-AUDIT-LOGMSG(IDX)   TO  MAUDIT-TLOGMSG(IDX)
+           END-PERFORM
+           MOVE    SPA-AUDIT-MAX       TO  MAUDIT-COUNT
+      *
+           MOVE    "CURRENT"           TO  MCP-PUTTYPE
+           MOVE    "MAUDIT"            TO  MCP-WINDOW
+           PERFORM 900-PUT-WINDOW
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       220-AUDITSEARCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    検索条件照合・バッファ格納処理
+      *****************************************************************
+       230-AUDITCHK-SEC             SECTION.
+      *
+           IF      WRK-OPID            NOT =   SPACE
+               IF      AUDITLOG-OPID       NOT =   WRK-OPID
+                   GO  TO  230-AUDITCHK-EXT
+               END-IF
+           END-IF
+      *
+           IF      WRK-STYMD           NOT =   ZERO
+               IF      AUDITLOG-SYSYMD     <       WRK-STYMD
+                   GO  TO  230-AUDITCHK-EXT
+               END-IF
+           END-IF
+      *
+           IF      WRK-EDYMD           NOT =   ZERO
+               IF      AUDITLOG-SYSYMD     >       WRK-EDYMD
+                   GO  TO  230-AUDITCHK-EXT
+               END-IF
+           END-IF
+      *
+           IF      WRK-PTID            NOT =   ZERO
+               IF      AUDITLOG-PTID       NOT =   WRK-PTID
+                   GO  TO  230-AUDITCHK-EXT
+               END-IF
+           END-IF
+      *
+           IF      WRK-COUNT           <       50
+               ADD     1               TO  WRK-COUNT
+               MOVE    AUDITLOG-SYSYMD TO  SPA-AUDIT-SYSYMD(WRK-COUNT)
+               MOVE    AUDITLOG-SYSTIME
+                                   TO  SPA-AUDIT-SYSTIME(WRK-COUNT)
+               MOVE    AUDITLOG-OPID   TO  SPA-AUDIT-OPID(WRK-COUNT)
+               MOVE    AUDITLOG-SHIKIBETU
+                                   TO  SPA-AUDIT-SHIKIBETU(WRK-COUNT)
+               MOVE    AUDITLOG-PTID   TO  SPA-AUDIT-PTID(WRK-COUNT)
+               MOVE    AUDITLOG-LOGMSG(1:60)
+                                   TO  SPA-AUDIT-LOGMSG(WRK-COUNT)
+           END-IF
+      *
+           .
+       230-AUDITCHK-EXT.
+           EXIT.
+      *****************************************************************
+      *    監査ログ１件フェッチ処理
+      *****************************************************************
+       900-AUDITLOG-FETCH-SEC       SECTION.
+      *
+           MOVE    "all"               TO  MCP-PATHNAME
+           MOVE    "DBFETCH"           TO  MCP-FUNC
+           MOVE    "tbl_auditlog"      TO  MCP-TABLE
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC         TO  AUDITLOG-REC
+               MOVE    ZERO                TO  FLG-AUDITLOG
+           ELSE
+               INITIALIZE                      AUDITLOG-REC
+               MOVE    1                   TO  FLG-AUDITLOG
+           END-IF
+      *
+           .
+       900-AUDITLOG-FETCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    戻る　処理
+      *****************************************************************
+       210-BACK                    SECTION.
+      *
+           MOVE    SPA-MOTOPG          TO  SPA-SAKIPG
+           MOVE    "MAUDIT"            TO  SPA-MOTOPG
+      *
+           IF      SPA-SAKIPG          =   SPACE
+               MOVE    "M98"               TO  SPA-SAKIPG
+           END-IF
+      *
+           MOVE    "JOIN"              TO  MCP-PUTTYPE
+           MOVE    SPA-SAKIPG          TO  MCP-WINDOW
+      *
+           PERFORM 900-PUT-WINDOW
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       210-BACK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    ＰＵＴ　処理
+      *****************************************************************
+       900-PUT-WINDOW              SECTION.
+      *
+           MOVE    "PUTWINDOW"         TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+      *
+           .
+       900-PUT-WINDOW-EXT.
+           EXIT.
+      *
