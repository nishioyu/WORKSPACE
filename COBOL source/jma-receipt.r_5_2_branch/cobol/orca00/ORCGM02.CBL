@@ -39,6 +39,7 @@
       *  01.02.08    NACL-伊藤    06/02/22  MONFUNC 対応
       *  04.05.00    NACL-多々納  10/02/05  プラグイン画面追加
       *  04.08.00    NACL-伊藤    14/09/26  プラグインを別メニューへ移動
+      *  05.02.00    ORCAMO       26/08/08  お気に入りメニュー対応
       *****************************************************************
       *
        ENVIRONMENT             DIVISION.
@@ -111,6 +112,12 @@
            03  PRO-ID              PIC X(10).
            03  PID                 PIC X(10).
       *
+      *R08.08
+      *    お気に入りメニュー編集用
+           03  WRK-GNO-N           PIC 9(03).
+           03  WRK-FAV-IDX         PIC 9(02).
+           03  WRK-FAV-TBL         PIC 9(03)   OCCURS  5.
+      *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
@@ -125,6 +132,18 @@
       *    主科設定情報
            COPY  "CPSK2009.INC".
       *
+      *R08.08
+      *    お気に入りメニュー情報（職員別）
+       01  SYS-9001-REC.
+           03  SYS-9001-KANRICD    PIC X(04).
+           03  SYS-9001-KBNCD      PIC X(10).
+           03  SYS-9001-STYUKYMD   PIC 9(08).
+           03  SYS-9001-EDYUKYMD   PIC 9(08).
+           03  SYS-9001-HOSPNUM    PIC 9(02).
+           03  SYS-9001-OPID       PIC X(10).
+           03  SYS-9001-FAVCNT     PIC 9(02).
+           03  SYS-9001-FAVGNO     PIC 9(03)   OCCURS  5.
+      *
       *****************************************************************
       *    サブプロ用　領域
       *****************************************************************
@@ -256,6 +275,8 @@
            END-IF
       *
            PERFORM 310-SPASET-SEC
+      *
+           PERFORM 330-FAVORITE-READ-SEC
            .
        3OO-SCREEN-EXT.
            EXIT.
@@ -443,6 +464,123 @@
            EXIT.
       *
       *****************************************************************
+      *    お気に入りメニュー読込処理
+      *****************************************************************
+       330-FAVORITE-READ-SEC         SECTION.
+      *
+           MOVE    SPACE               TO  SYS-9001-REC
+           INITIALIZE                      SYS-9001-REC
+           MOVE    "9001"              TO  SYS-9001-KANRICD
+           MOVE    "*"                 TO  SYS-9001-KBNCD
+           MOVE    SPA-SYSYMD          TO  SYS-9001-STYUKYMD
+           MOVE    SPA-SYSYMD          TO  SYS-9001-EDYUKYMD
+           MOVE    SPA-HOSPNUM         TO  SYS-9001-HOSPNUM
+           MOVE    SPA-OPID            TO  SYS-9001-OPID
+           MOVE    SYS-9001-REC        TO  MCPDATA-REC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_syskanri"      TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               PERFORM 900-SYSKANRI-READ-SEC
+               IF      FLG-SYSKANRI        =   ZERO
+                   MOVE    MCPDATA-REC         TO  SYS-9001-REC
+                   IF      SYS-9001-FAVCNT     >   ZERO
+                       MOVE    SYS-9001-FAVGNO (1)
+                                               TO  SPA-GMN-GSEL
+                       MOVE    SYS-9001-FAVGNO (1)
+                                               TO  M02-SELNUM
+                   END-IF
+               END-IF
+           END-IF
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+           .
+       330-FAVORITE-READ-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    お気に入りメニュー更新処理
+      *****************************************************************
+       340-FAVORITE-UPDATE-SEC       SECTION.
+      *
+           MOVE    SPACE               TO  SYS-9001-REC
+           INITIALIZE                      SYS-9001-REC
+           MOVE    "9001"              TO  SYS-9001-KANRICD
+           MOVE    "*"                 TO  SYS-9001-KBNCD
+           MOVE    SPA-SYSYMD          TO  SYS-9001-STYUKYMD
+           MOVE    SPA-SYSYMD          TO  SYS-9001-EDYUKYMD
+           MOVE    SPA-HOSPNUM         TO  SYS-9001-HOSPNUM
+           MOVE    SPA-OPID            TO  SYS-9001-OPID
+           MOVE    SYS-9001-REC        TO  MCPDATA-REC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+      *
+           MOVE    ZERO                TO  FLG-OK
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_syskanri"      TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               PERFORM 900-SYSKANRI-READ-SEC
+               IF      FLG-SYSKANRI        =   ZERO
+                   MOVE    MCPDATA-REC         TO  SYS-9001-REC
+                   MOVE    1                   TO  FLG-OK
+               END-IF
+           END-IF
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 990-DBCLOSE-SEC
+      *
+           PERFORM 341-FAVORITE-PUSH-SEC
+      *
+           MOVE    SYS-9001-REC        TO  MCPDATA-REC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           IF      FLG-OK              =   1
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+           ELSE
+               MOVE    "DBINSERT"          TO  MCP-FUNC
+           END-IF
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+           .
+       340-FAVORITE-UPDATE-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    お気に入りメニュー並替処理
+      *****************************************************************
+       341-FAVORITE-PUSH-SEC         SECTION.
+      *
+      *    同じ業務が既に登録されていれば取り除く
+           MOVE    ZERO                TO  WRK-FAV-IDX
+           PERFORM VARYING IDX FROM    1   BY  1
+                   UNTIL   IDX >       SYS-9001-FAVCNT
+               IF      SYS-9001-FAVGNO (IDX)  NOT =   WRK-GNO-N
+                   ADD     1               TO  WRK-FAV-IDX
+                   MOVE    SYS-9001-FAVGNO (IDX)
+                                           TO  WRK-FAV-TBL (WRK-FAV-IDX)
+               END-IF
+           END-PERFORM
+      *
+      *    今回選択した業務を先頭へセットする
+           MOVE    WRK-GNO-N           TO  SYS-9001-FAVGNO (1)
+           MOVE    1                   TO  SYS-9001-FAVCNT
+           PERFORM VARYING IDX FROM    1   BY  1
+                   UNTIL   IDX >       WRK-FAV-IDX
+                       OR  SYS-9001-FAVCNT >=  5
+               ADD     1               TO  SYS-9001-FAVCNT
+               MOVE    WRK-FAV-TBL (IDX)
+                           TO  SYS-9001-FAVGNO (SYS-9001-FAVCNT)
+           END-PERFORM
+           .
+       341-FAVORITE-PUSH-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    画面遷移処理
       *****************************************************************
        200-GMNSENI                   SECTION.
@@ -597,11 +735,14 @@
                    MOVE   SPA-SAKIPG           TO  MCP-WINDOW
       *
                    PERFORM 900-PUT-WINDOW
+      *
+                   MOVE    WRK-GNO             TO  WRK-GNO-N
+                   PERFORM 340-FAVORITE-UPDATE-SEC
       *
                    MOVE    1                   TO  FLG-END
                END-IF
            END-IF
-           .     
+           .
       *
        420-GYOMU-START-EXT.
            EXIT.
