@@ -30,6 +30,7 @@
       *  01.02.02    MCC-多々納   02/02/22  MID1の追加
       *  01.02.03    NACL-伊藤    04/02/05  M97の追加
       *  01.02.04    NACL-伊藤    06/02/22  MONFUNC 対応
+      *  05.02.00    ORCAMO       26/08/08  バージョン間差分表示対応
       *****************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -49,11 +50,30 @@
       *    フラグ領域
        01  FLG-AREA.
            03  FLG-END             PIC 9(01).
+           03  FLG-SYSKANRI        PIC 9(01).
+      *
+      *    一時領域
+       01  WRK-AREA.
+      *R08.08
+      *    現行バージョン（Maj/Min/Rev）
+           03  WRK-CUR-VERSION     PIC X(10)   VALUE   "05.02.00".
+           03  WRK-PRV-VERSION     PIC X(10).
+           03  WRK-VERDIFF-MSG     PIC X(78).
       *
       *****************************************************************
       *    ファイルレイアウト
       *****************************************************************
       *
+      *R08.08
+      *    前回確認済バージョン情報（院所別）
+       01  SYS-9002-REC.
+           03  SYS-9002-KANRICD    PIC X(04).
+           03  SYS-9002-KBNCD      PIC X(10).
+           03  SYS-9002-STYUKYMD   PIC 9(08).
+           03  SYS-9002-EDYUKYMD   PIC 9(08).
+           03  SYS-9002-HOSPNUM    PIC 9(02).
+           03  SYS-9002-VERSION    PIC X(10).
+      *
       *****************************************************************
       *    サブプロ用　領域
       *****************************************************************
@@ -108,7 +128,7 @@
                    PERFORM 100-INIT-SEC
       *    画面遷移
                WHEN      OTHER
-                   PERFORM 210-BACK
+                   PERFORM 200-GMNSENI
            END-EVALUATE.
       *
            MOVE    SPA-AREA        TO  SPA-COMMON
@@ -120,11 +140,187 @@
       *    初期　処理
       *****************************************************************
        100-INIT-SEC                SECTION.
+      *
+      *    バージョン差分確認（ＭＩＤ１）より
+           IF      SPA-MOTOPG          =   "MID1"
+               MOVE    SPACE               TO  SPA-MOTOPG
+               PERFORM 230-VERDIFF-KAKUNIN-SEC
+               MOVE    "CURRENT"           TO  MCP-PUTTYPE
+               MOVE    "MVER"              TO  MCP-WINDOW
+               PERFORM 900-PUT-WINDOW
+               MOVE    1                   TO  FLG-END
+           END-IF
       *
            .
        100-INIT-EXT.
            EXIT.
       *****************************************************************
+      *    画面遷移処理
+      *****************************************************************
+       200-GMNSENI                 SECTION.
+      *
+           EVALUATE    MCP-EVENT       ALSO    MCP-WIDGET
+      *        バージョン間差分表示
+               WHEN    "CLICKED"       ALSO    "B02"
+                   PERFORM 220-VERDIFF-SEC
+               WHEN    OTHER
+                   PERFORM 210-BACK
+           END-EVALUATE
+      *
+           .
+       200-GMNSENI-EXT.
+           EXIT.
+      *****************************************************************
+      *    バージョン間差分表示処理
+      *****************************************************************
+       220-VERDIFF-SEC              SECTION.
+      *
+           MOVE    SPACE               TO  SYS-9002-REC
+           INITIALIZE                      SYS-9002-REC
+           MOVE    "9002"              TO  SYS-9002-KANRICD
+           MOVE    "*"                 TO  SYS-9002-KBNCD
+           MOVE    SPA-SYSYMD          TO  SYS-9002-STYUKYMD
+           MOVE    SPA-SYSYMD          TO  SYS-9002-EDYUKYMD
+           MOVE    SPA-HOSPNUM         TO  SYS-9002-HOSPNUM
+           MOVE    SYS-9002-REC        TO  MCPDATA-REC
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           MOVE    SPACE               TO  WRK-PRV-VERSION
+           IF      MCP-RC              =   ZERO
+               MOVE    "DBFETCH"           TO  MCP-FUNC
+               MOVE    "tbl_syskanri"      TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+               IF      MCP-RC              =   ZERO
+                   MOVE    MCPDATA-REC         TO  SYS-9002-REC
+                   MOVE    SYS-9002-VERSION    TO  WRK-PRV-VERSION
+               END-IF
+           END-IF
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           MOVE    SPACE               TO  WRK-VERDIFF-MSG
+           IF      WRK-PRV-VERSION     =   SPACE
+               STRING  "前回確認時の記録がありません。"
+                       "現在のバージョンは"
+                       WRK-CUR-VERSION
+                       "です。"
+                       DELIMITED BY   SIZE
+                       INTO    WRK-VERDIFF-MSG
+           ELSE
+               IF      WRK-PRV-VERSION     =   WRK-CUR-VERSION
+                   STRING  "バージョンは"
+                           WRK-CUR-VERSION
+                           "のまま変更ありません。"
+                           DELIMITED BY   SIZE
+                           INTO    WRK-VERDIFF-MSG
+               ELSE
+                   STRING  WRK-PRV-VERSION
+                           "から"
+                           WRK-CUR-VERSION
+                           "へ更新されました。"
+                           DELIMITED BY   SIZE
+                           INTO    WRK-VERDIFF-MSG
+               END-IF
+           END-IF
+      *
+           MOVE    SPACE               TO  MID1
+           INITIALIZE                      MID1
+           MOVE    "2001"              TO  MID1-ID1CODE
+           MOVE    WRK-VERDIFF-MSG     TO  MID1-ID1MSG
+      *
+           MOVE    "MVER"              TO  SPA-MOTOPG
+           MOVE    "MID1"              TO  SPA-SAKIPG
+      *
+           MOVE    "NEW"               TO  MCP-PUTTYPE
+           MOVE    "MID1"              TO  MCP-WINDOW
+      *
+           PERFORM 900-PUT-WINDOW
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       220-VERDIFF-EXT.
+           EXIT.
+      *****************************************************************
+      *    バージョン間差分確認後更新処理
+      *****************************************************************
+       230-VERDIFF-KAKUNIN-SEC      SECTION.
+      *
+           MOVE    SPACE               TO  SYS-9002-REC
+           INITIALIZE                      SYS-9002-REC
+           MOVE    "9002"              TO  SYS-9002-KANRICD
+           MOVE    "*"                 TO  SYS-9002-KBNCD
+           MOVE    SPA-SYSYMD          TO  SYS-9002-STYUKYMD
+           MOVE    SPA-SYSYMD          TO  SYS-9002-EDYUKYMD
+           MOVE    SPA-HOSPNUM         TO  SYS-9002-HOSPNUM
+           MOVE    SYS-9002-REC        TO  MCPDATA-REC
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           IF      MCP-RC              =   ZERO
+               MOVE    "DBFETCH"           TO  MCP-FUNC
+               MOVE    "tbl_syskanri"      TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+               IF      MCP-RC              =   ZERO
+                   MOVE    MCPDATA-REC         TO  SYS-9002-REC
+                   MOVE    1                   TO  FLG-SYSKANRI
+               END-IF
+           END-IF
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           MOVE    "9002"              TO  SYS-9002-KANRICD
+           MOVE    "*"                 TO  SYS-9002-KBNCD
+           MOVE    SPA-SYSYMD          TO  SYS-9002-STYUKYMD
+           MOVE    SPA-SYSYMD          TO  SYS-9002-EDYUKYMD
+           MOVE    SPA-HOSPNUM         TO  SYS-9002-HOSPNUM
+           MOVE    WRK-CUR-VERSION     TO  SYS-9002-VERSION
+           MOVE    SYS-9002-REC        TO  MCPDATA-REC
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           IF      FLG-SYSKANRI        =   1
+               MOVE    "DBUPDATE"          TO  MCP-FUNC
+           ELSE
+               MOVE    "DBINSERT"          TO  MCP-FUNC
+           END-IF
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           .
+       230-VERDIFF-KAKUNIN-EXT.
+           EXIT.
+      *****************************************************************
       *    戻る　処理
       *****************************************************************
        210-BACK                    SECTION.
