@@ -0,0 +1,400 @@
+      *******************************************************************
+      * Project code name "ORCA"
+      * 日医標準レセプトソフト（JMA standard receipt software）
+      * Copyright(C) 2002 JMA (Japan Medical Association)
+      *
+      * This program is part of "JMA standard receipt software".
+      *
+      *     This program is distributed in the hope that it will be useful
+      * for further advancement in medical care, according to JMA Open
+      * Source License, but WITHOUT ANY WARRANTY.
+      *     Everyone is granted permission to use, copy, modify and
+      * redistribute this program, but only under the conditions described
+      * in the JMA Open Source License. You should have received a copy of
+      * this license along with this program. If not, stop using this
+      * program and contact JMA, 2-28-16 Honkomagome, Bunkyo-ku, Tokyo,
+      * 113-8621, Japan.
+      ********************************************************************
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCGS015.
+      *****************************************************************
+      *  システム名        : ＯＲＣＡ
+      *  サブシステム名    : メニュー
+      *  コンポーネント名  : 請求確認システム管理項目保守（ＭＳ０１５）
+      *  管理者            :
+      *  26/08/08    ORCAMO        新規作成
+      *****************************************************************
+      *  プログラム修正履歴
+      * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.00    ORCAMO       26/08/08  新規作成
+      *****************************************************************
+      *
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *
+       DATA                        DIVISION.
+      *FILE                        SECTION.
+      *
+       WORKING-STORAGE             SECTION.
+      *
+      *    スパ領域
+           COPY    "COMMON-SPA".
+      *
+      *    フラグ領域
+       01  FLG-AREA.
+           03  FLG-END             PIC 9(01).
+           03  FLG-SYSKANRI        PIC 9(01).
+           03  FLG-OK              PIC 9(01).
+      *
+      *    添字領域
+       01  IDX-AREA.
+           03  IDX1                PIC 9(04)   COMP.
+      *
+      *    一時領域
+       01  WRK-AREA.
+           03  WRK-SRYYMD          PIC 9(08).
+      *
+      *R08.08
+      *    請求確認システム管理項目（入金方法名称）保守用一覧表示領域
+       01  SPA-XA10.
+           03  SPA-S015-TBL        OCCURS  50.
+               05  SPA-S015-KBNCD          PIC X(02).
+               05  SPA-S015-TANNAME        PIC X(20).
+           03  SPA-S015-MAX        PIC 9(04)   COMP.
+      *
+      *****************************************************************
+      *    ファイルレイアウト
+      *****************************************************************
+      *
+           COPY    "CPSYSKANRI.INC".
+           COPY    "CPSK1041.INC".
+      *
+      *****************************************************************
+      *    サブプロ用　領域
+      *****************************************************************
+      *
+      *    ＤＢ検索
+           COPY    "MCPDATA.INC".
+      *
+      *****************************************************************
+      *    連絡　領域
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *
+           COPY    MCPAREA.
+           COPY    "ORCA-SPA".
+      *
+           COPY    "LINKAREA".
+      *
+       01  SCRAREA.
+           COPY    "M00.INC".
+           COPY    "M01.INC".
+           COPY    "M01N.INC".
+           COPY    "M02.INC".
+           COPY    "M95.INC".
+           COPY    "MERR.INC".
+           COPY    "MID1.INC".
+           COPY    "MVER.INC".
+           COPY    "M98.INC".
+           COPY    "MUID.INC".
+           COPY    "M99.INC".
+           COPY    "MID2.INC".
+           COPY    "MDAS.INC".
+           COPY    "MLOG.INC".
+           COPY    "MINF.INC".
+           COPY    "MPRT.INC".
+           COPY    "MPDEL.INC".
+           COPY    "MS015.INC".
+      *
+       PROCEDURE                   DIVISION    USING
+           MCPAREA
+           SPAAREA
+           LINKAREA
+           SCRAREA.
+      *
+      *****************************************************************
+      *    主　　処理
+      *****************************************************************
+       000-PROC-SEC                SECTION.
+      *
+           MOVE    SPA-COMMON      TO  SPA-AREA
+      *
+           EVALUATE    MCP-STATUS      ALSO    MCP-EVENT
+               WHEN    "LINK"          ALSO    ANY
+                   PERFORM 100-INIT-SEC
+      *    画面遷移
+               WHEN      OTHER
+                   PERFORM 200-GMNSENI
+           END-EVALUATE.
+      *
+           MOVE    SPA-AREA        TO  SPA-COMMON
+      *
+           .
+           EXIT    PROGRAM
+           .
+      *****************************************************************
+      *    初期　処理
+      *****************************************************************
+       100-INIT-SEC                SECTION.
+      *
+           MOVE    SPA-SRYYMD          TO  MS015-SRYYMD
+      *
+           PERFORM 220-S015SEARCH-SEC
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       100-INIT-EXT.
+           EXIT.
+      *****************************************************************
+      *    画面遷移処理
+      *****************************************************************
+       200-GMNSENI                 SECTION.
+      *
+           EVALUATE    MCP-EVENT       ALSO    MCP-WIDGET
+      *        検索
+               WHEN    "CLICKED"       ALSO    "B02"
+                   PERFORM 220-S015SEARCH-SEC
+      *        更新（保存）
+               WHEN    "CLICKED"       ALSO    "B03"
+                   PERFORM 230-S015UPDATE-SEC
+               WHEN    OTHER
+                   PERFORM 210-BACK
+           END-EVALUATE
+      *
+           .
+       200-GMNSENI-EXT.
+           EXIT.
+      *****************************************************************
+      *    管理項目検索処理
+      *****************************************************************
+       220-S015SEARCH-SEC          SECTION.
+      *
+           MOVE    MS015-SRYYMD        TO  WRK-SRYYMD
+      *
+           INITIALIZE                      SPA-XA10
+           MOVE    ZERO                TO  SPA-S015-MAX
+      *
+           INITIALIZE                      SYSKANRI-REC
+           MOVE    "1041"              TO  SYS-KANRICD
+           MOVE    WRK-SRYYMD          TO  SYS-STYUKYMD
+                                           SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+      *
+           PERFORM UNTIL ( FLG-SYSKANRI    NOT =   ZERO )
+                    OR   ( SPA-S015-MAX    >=  50 )
+      *
+               MOVE    SYSKANRI-REC        TO  SYS-1041-REC
+               ADD     1                   TO  SPA-S015-MAX
+               MOVE    SYS-1041-KBNCD      TO
+                                   SPA-S015-KBNCD (SPA-S015-MAX)
+               MOVE    SYS-1041-NYKN-TANNAME
+                                   TO  SPA-S015-TANNAME (SPA-S015-MAX)
+      *
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+      *
+           END-PERFORM
+      *
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+      *
+           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > SPA-S015-MAX
+               MOVE    SPA-S015-KBNCD (IDX1)   TO  MS015-TKBNCD (IDX1)
+               MOVE    SPA-S015-TANNAME (IDX1) TO  MS015-TTANNAME (IDX1)
+           END-PERFORM
+           MOVE    SPA-S015-MAX        TO  MS015-COUNT
+      *
+           MOVE    "CURRENT"           TO  MCP-PUTTYPE
+           MOVE    "MS015"             TO  MCP-WINDOW
+           PERFORM 900-PUT-WINDOW
+      *
+           .
+       220-S015SEARCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    管理項目更新処理
+      *****************************************************************
+       230-S015UPDATE-SEC          SECTION.
+      *
+           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > MS015-COUNT
+      *
+               INITIALIZE                  SYSKANRI-REC
+               MOVE    "1041"              TO  SYS-KANRICD
+               MOVE    MS015-TKBNCD (IDX1) TO  SYS-1041-KBNCD
+               MOVE    WRK-SRYYMD          TO  SYS-STYUKYMD
+                                               SYS-EDYUKYMD
+               PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+      *
+               MOVE    ZERO                TO  FLG-OK
+               IF      FLG-SYSKANRI        =   ZERO
+                   MOVE    1                   TO  FLG-OK
+               END-IF
+               MOVE    "tbl_syskanri"      TO  MCP-TABLE
+               MOVE    "key2"              TO  MCP-PATHNAME
+               PERFORM 910-DBCLOSECURSOR-SEC
+      *
+      *            職員担当者の入力ミスで値が壊れたまま保存されないよう、
+      *            空欄のまま保存しようとした行は更新対象から除外する
+               IF    ( FLG-OK             =   1 )
+                 AND ( MS015-TTANNAME (IDX1)  NOT =   SPACE )
+                   MOVE    MS015-TTANNAME (IDX1)
+                                       TO  SYS-1041-NYKN-TANNAME
+                   MOVE    SYS-1041-REC        TO  MCPDATA-REC
+                   MOVE    "DBUPDATE"          TO  MCP-FUNC
+                   MOVE    "tbl_syskanri"      TO  MCP-TABLE
+                   MOVE    "key2"              TO  MCP-PATHNAME
+                   CALL    "ORCDBMAIN"         USING
+                                               MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+               END-IF
+      *
+           END-PERFORM
+      *
+           PERFORM 220-S015SEARCH-SEC
+      *
+           .
+       230-S015UPDATE-EXT.
+           EXIT.
+      *****************************************************************
+      *    システム管理検索処理(KEY2)
+      *****************************************************************
+       900-SYSKANRI-KEY2-SEL-SEC       SECTION.
+      *
+           MOVE    ZERO            TO  FLG-SYSKANRI
+      *
+           MOVE    SPA-HOSPNUM     TO  SYS-HOSPNUM
+           MOVE    SYSKANRI-REC    TO  MCPDATA-REC
+           MOVE    "tbl_syskanri"  TO  MCP-TABLE
+           MOVE    "key2"          TO  MCP-PATHNAME
+           PERFORM 910-DBSELECT-SEC
+           IF    ( MCP-RC          =   ZERO )
+               MOVE    MCPDATA-REC TO  SYSKANRI-REC
+           ELSE
+               MOVE    1           TO  FLG-SYSKANRI
+               INITIALIZE              SYSKANRI-REC
+           END-IF
+      *
+           .
+       900-SYSKANRI-KEY2-SEL-EXT.
+           EXIT.
+      *****************************************************************
+      *    システム管理ＦＥＴＣＨ処理(KEY2)
+      *****************************************************************
+       900-SYSKANRI-KEY2-FET-SEC       SECTION.
+      *
+           MOVE    ZERO            TO  FLG-SYSKANRI
+      *
+           MOVE    "tbl_syskanri"  TO  MCP-TABLE
+           MOVE    "key2"          TO  MCP-PATHNAME
+           PERFORM 910-DBFETCH-SEC
+           IF    ( MCP-RC          =   ZERO )
+               MOVE    MCPDATA-REC TO  SYSKANRI-REC
+           ELSE
+               MOVE    1           TO  FLG-SYSKANRI
+               INITIALIZE              SYSKANRI-REC
+           END-IF
+      *
+           .
+       900-SYSKANRI-KEY2-FET-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＤＢ検索処理（ＦＥＴＣＨも行う)
+      *****************************************************************
+       910-DBSELECT-SEC                SECTION.
+      *
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+           IF    ( MCP-RC          =   ZERO )
+               PERFORM 910-DBFETCH-SEC
+           END-IF
+      *
+           .
+       910-DBSELECT-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＤＢ検索処理（ＦＥＴＣＨは行わない)
+      *****************************************************************
+       911-DBSELECT-SEC                SECTION.
+      *
+           MOVE    "DBSELECT"          TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           .
+       911-DBSELECT-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＦＥＴＣＨ処理
+      *****************************************************************
+       910-DBFETCH-SEC                 SECTION.
+      *
+           MOVE    "DBFETCH"           TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           .
+       910-DBFETCH-EXT.
+           EXIT.
+      *****************************************************************
+      *    ＤＢカーソルクローズ処理
+      *****************************************************************
+       910-DBCLOSECURSOR-SEC           SECTION.
+      *
+           MOVE    "DBCLOSECURSOR"     TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                       MCPAREA
+                                       MCPDATA-REC
+                                       SPA-AREA
+      *
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
+      *****************************************************************
+      *    戻る　処理
+      *****************************************************************
+       210-BACK                    SECTION.
+      *
+           MOVE    SPA-MOTOPG          TO  SPA-SAKIPG
+           MOVE    "MS015"             TO  SPA-MOTOPG
+      *
+           IF      SPA-SAKIPG          =   SPACE
+               MOVE    "M98"               TO  SPA-SAKIPG
+           END-IF
+      *
+           MOVE    "JOIN"              TO  MCP-PUTTYPE
+           MOVE    SPA-SAKIPG          TO  MCP-WINDOW
+      *
+           PERFORM 900-PUT-WINDOW
+      *
+           MOVE    1                   TO  FLG-END
+      *
+           .
+       210-BACK-EXT.
+           EXIT.
+      *
+      *****************************************************************
+      *    ＰＵＴ　処理
+      *****************************************************************
+       900-PUT-WINDOW              SECTION.
+      *
+           MOVE    "PUTWINDOW"         TO  MCP-FUNC
+           CALL    "ORCDBMAIN"         USING
+                                           MCPAREA
+                                           MCPDATA-REC
+                                           SPA-AREA
+      *
+           .
+       900-PUT-WINDOW-EXT.
+           EXIT.
+      *
