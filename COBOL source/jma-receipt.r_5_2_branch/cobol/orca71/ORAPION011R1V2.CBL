@@ -28,6 +28,7 @@
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
       *  05.01.01    ORCAMO       22/12/07  画像削除処理対応
+      *  05.02.01    NACL-藤原    26/08/08  保存期間超過画像の一括削除対応
       ******************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -95,6 +96,12 @@
       *    エラーコード
            03  WRK-ERRCD               PIC X(03).
            03  WRK-ERRMSG              PIC X(200).
+      *    保存期間超過画像の一括削除（保存日数、削除基準日）
+           03  WRK-RETENTION-DAYS      PIC 9(05)   VALUE   01095.
+           03  WRK-TODAY-YMD-N         PIC 9(08).
+           03  WRK-LIMIT-YMD           PIC 9(08).
+           03  WRK-TODAY-INTDATE       PIC S9(09).
+           03  WRK-LIMIT-INTDATE       PIC S9(09).
       *    全角変換用 
            03  WRK-KANACHK-MAE-INPUT   PIC X(5000).
            03  WRK-KANACHK-OUT-INPUT   PIC X(5000).
@@ -293,11 +300,15 @@
       *
       *    保険証OCR画像情報処理
            IF      WRK-ERRCD           =   SPACE
-               IF      QUAREQ7-IMAGE-FILE-STS  =   "D"
-                   PERFORM 2003-SIKAKU-IMAGE-DELETE-SEC
-               ELSE
-                   PERFORM 2002-SIKAKU-IMAGE-SYORI-SEC
-               END-IF
+               EVALUATE    QUAREQ7-IMAGE-FILE-STS
+                   WHEN    "D"
+                       PERFORM 2003-SIKAKU-IMAGE-DELETE-SEC
+                   WHEN    "P"
+      *                保存期間超過画像の一括削除
+                       PERFORM 2004-SIKAKU-IMAGE-PURGE-SEC
+                   WHEN    OTHER
+                       PERFORM 2002-SIKAKU-IMAGE-SYORI-SEC
+               END-EVALUATE
            END-IF
            .
        200-MAIN-EXT.
@@ -520,6 +531,41 @@
            EXIT.
       *
       *****************************************************************
+      *     資格確認保険証画像　保存期間超過分一括削除処理
+      *****************************************************************
+       2004-SIKAKU-IMAGE-PURGE-SEC     SECTION.
+      *
+      *    削除基準日（本日－保存日数）の算出
+           MOVE    SMCNDATE-YMD        TO  WRK-TODAY-YMD-N
+           MOVE    FUNCTION INTEGER-OF-DATE (WRK-TODAY-YMD-N)
+                                       TO  WRK-TODAY-INTDATE
+           COMPUTE WRK-LIMIT-INTDATE  =   WRK-TODAY-INTDATE
+                                       -   WRK-RETENTION-DAYS
+           MOVE    FUNCTION DATE-OF-INTEGER (WRK-LIMIT-INTDATE)
+                                       TO  WRK-LIMIT-YMD
+      *
+           INITIALIZE                  ONSHI-IMAGE-REC
+      *
+           MOVE    SPA-HOSPNUM         TO  ONS-IMAGE-HOSPNUM
+           MOVE    WRK-LIMIT-YMD       TO  ONS-IMAGE-CREYMD
+      *
+           MOVE    ONSHI-IMAGE-REC     TO  MCPDATA2-REC
+           MOVE    "DBDELETE"          TO  MCP-FUNC
+           MOVE    "tbl_onshi_image"   TO  MCP-TABLE
+           MOVE    "del2"              TO  MCP-PATHNAME
+           CALL    "ORCDBSPATMP"       USING   MCPAREA
+                                               MCPDATA2-REC
+                                               SPA-AREA
+           IF      MCP-RC          NOT =   ZERO
+               MOVE    "81"                TO  WRK-ERRCD
+               DISPLAY "007 ONSHI-IMAGE PURGE ERR:"  MCP-RC
+                       ",LIMIT-YMD:" WRK-LIMIT-YMD
+           END-IF
+           .
+       2004-SIKAKU-IMAGE-PURGE-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    日付編集処理
       *****************************************************************
        801-DAYHEN01-SEC                SECTION.
