@@ -27,6 +27,7 @@
       ******************************************************************
       *  プログラム修正履歴
       * Maj/Min/Rev  修正者       日付      内容
+      *  05.02.01    NACL-藤原    26/08/08  夜間一括再確認バッチモード追加
       ******************************************************************
       *
        ENVIRONMENT                 DIVISION.
@@ -43,6 +44,7 @@
       *
        01  FLG-AREA.
            03  FLG-ONSHI-COND          PIC 9(01).
+           03  FLG-ONSKAKU-N           PIC 9(01).
       *
       *    一時領域
        01  WRK-AREA.
@@ -53,6 +55,14 @@
       *    エラーコード
            03  WRK-ERRCD               PIC X(03).
            03  WRK-ERRMSG              PIC X(100).
+      *    夜間一括再確認バッチモード（再確認対象の判定、件数）
+           03  WRK-RECHECK-DAYS        PIC 9(05)   VALUE   00030.
+           03  WRK-RECHECK-CNT         PIC 9(05).
+           03  WRK-RECHECK-MAX         PIC 9(05)   VALUE   01000.
+           03  WRK-TODAY-YMD-N         PIC 9(08).
+           03  WRK-LIMIT-YMD           PIC 9(08).
+           03  WRK-TODAY-INTDATE       PIC S9(09).
+           03  WRK-LIMIT-INTDATE       PIC S9(09).
       *
       *****************************************************************
       *    サブプロ用領域
@@ -79,8 +89,11 @@
            COPY    "CPSK1010.INC".
       *
       *    状態通知テーブル
-       01  ONSCOND-REC.       
+       01  ONSCOND-REC.
            COPY    "CPONSHI-COND.INC".
+      *    オンライン資格確認結果テーブル（夜間一括再確認バッチモード用）
+       01  ONSKAKU-REC.
+           COPY    "CPONSHI-KAKU.INC".
       *
       *****************************************************************
       *    連絡領域
@@ -189,6 +202,14 @@
                GO  TO  200-MAIN-EXT
            END-IF
       *
+      *    夜間一括再確認バッチモード（エラーコードに予約値を
+      *    指定することで、通常の障害通知登録ではなく全有効患者の
+      *    資格確認結果の一括再確認フラグ立てを行う）
+           IF      ONCONREQ-ERR-CODE   =   "BATCHRECHECK"
+               PERFORM 2003-ONSHI-KAKU-RECHECK-SEC
+               GO  TO  200-MAIN-EXT
+           END-IF
+      *
       *    入力項目チェック処理
            PERFORM 2001-INPUT-CHK-SEC
            IF      WRK-ERRCD       NOT =   SPACE
@@ -241,7 +262,13 @@
            IF      WRK-ERRCD           =   SPACE
       *        正常終了
                MOVE    "000"               TO  ONCONRES-API-RESULT
-               MOVE    "処理終了"          TO  ONCONRES-API-RESULT-MSG
+               IF      WRK-ERRMSG          NOT =   SPACE
+                   MOVE    WRK-ERRMSG          TO
+                           ONCONRES-API-RESULT-MSG
+               ELSE
+                   MOVE    "処理終了"          TO
+                           ONCONRES-API-RESULT-MSG
+               END-IF
            ELSE
                DISPLAY "300 WRK-ERRCD=" WRK-ERRCD
                PERFORM 890-ERRCD-MSG-SEC
@@ -345,6 +372,80 @@
            EXIT.
       *
       *****************************************************************
+      *    夜間一括再確認バッチ処理（一定期間確認済のまま更新されて
+      *    いない資格確認結果を、再確認対象として一括でフラグ戻しする）
+      *****************************************************************
+       2003-ONSHI-KAKU-RECHECK-SEC       SECTION.
+      *
+      *    再確認基準日（本日－再確認間隔日数）の算出
+           MOVE    SMCNDATE-YMD        TO  WRK-TODAY-YMD-N
+           MOVE    FUNCTION INTEGER-OF-DATE (WRK-TODAY-YMD-N)
+                                       TO  WRK-TODAY-INTDATE
+           COMPUTE WRK-LIMIT-INTDATE  =   WRK-TODAY-INTDATE
+                                       -   WRK-RECHECK-DAYS
+           MOVE    FUNCTION DATE-OF-INTEGER (WRK-LIMIT-INTDATE)
+                                       TO  WRK-LIMIT-YMD
+      *
+           MOVE    ZERO            TO  WRK-RECHECK-CNT
+           MOVE    ZERO            TO  FLG-ONSKAKU-N
+      *
+           INITIALIZE                      ONSKAKU-REC
+           MOVE    SPA-HOSPNUM     TO  ONSKAKU-HOSPNUM
+           MOVE    ONSKAKU-REC     TO  MCPDATA-REC
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 900-DBSELECT-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               PERFORM 900-ONSKAKU-READ-N-SEC
+           ELSE
+               MOVE    1                   TO  FLG-ONSKAKU-N
+           END-IF
+      *
+           PERFORM         UNTIL   FLG-ONSKAKU-N  =   1
+                           OR      WRK-RECHECK-CNT >=  WRK-RECHECK-MAX
+               IF      ( ONSKAKU-KENSIN-ENDFLG =   "02"        )
+               AND     ( ONSKAKU-UPYMD         <=  WRK-LIMIT-YMD )
+      *            再確認対象へフラグ戻し
+                   MOVE    SPACE               TO  ONSKAKU-KENSIN-ENDFLG
+                   MOVE    SPA-OPID            TO  ONSKAKU-OPID
+                   MOVE    SMCNDATE-YMD        TO  ONSKAKU-UPYMD
+                   MOVE    SMCNDATE-HMS        TO  ONSKAKU-UPHMS
+      *
+                   MOVE    ONSKAKU-REC         TO  MCPDATA-REC
+                   MOVE    "DBUPDATE"          TO  MCP-FUNC
+                   MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+                   MOVE    "key"               TO  MCP-PATHNAME
+                   CALL    "ORCDBMAIN"         USING   MCPAREA
+                                               MCPDATA-REC
+                                               SPA-AREA
+                   IF      MCP-RC          =   ZERO
+                       ADD     1               TO  WRK-RECHECK-CNT
+                   ELSE
+                       DISPLAY "006 ONSKAKU RECHECK UPD ERR:"  MCP-RC
+                               ",KEY:" ONSKAKU-KEY
+                   END-IF
+               END-IF
+      *
+               MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+               MOVE    "key10"             TO  MCP-PATHNAME
+               PERFORM 900-ONSKAKU-READ-N-SEC
+           END-PERFORM
+      *
+           MOVE    "tbl_onshi_kaku"    TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           PERFORM 900-CLOSE-SEC
+      *
+           STRING  WRK-RECHECK-CNT     DELIMITED  BY  SIZE
+                   "件再確認対象化"    DELIMITED  BY  SIZE
+                                       INTO    WRK-ERRMSG
+           END-STRING
+           .
+       2003-ONSHI-KAKU-RECHECK-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *     状態通知登録処理
       *****************************************************************
        20022-ONSHI-COND-INS-SEC    SECTION.
@@ -470,6 +571,25 @@
            EXIT.
       *
       *****************************************************************
+      *    オンライン資格確認結果読込（夜間一括再確認バッチモード、
+      *    複数件読込）
+      *****************************************************************
+       900-ONSKAKU-READ-N-SEC       SECTION.
+      *
+           PERFORM 900-DBFETCH-SEC
+           IF      MCP-RC              =   ZERO
+               MOVE    MCPDATA-REC         TO  ONSKAKU-REC
+               MOVE    ZERO                TO  FLG-ONSKAKU-N
+           ELSE
+               INITIALIZE                      ONSKAKU-REC
+               MOVE    1                   TO  FLG-ONSKAKU-N
+           END-IF
+      *
+           .
+       900-ONSKAKU-READ-N-EXT.
+           EXIT.
+      *
+      *****************************************************************
       *    ＤＢＳＥＬＥＣＴ処理
       *****************************************************************
        900-DBSELECT-SEC                SECTION.
